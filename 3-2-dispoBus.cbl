@@ -10,7 +10,8 @@
            indexed access dynamic
                record key Numaffect
                alternate record key NumchaufA duplicates
-               alternate record key NumbusA duplicates.
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
 
 
        file section.
@@ -22,6 +23,7 @@
            2 nbplaces pic 9(3).
            2 modele pic x(20).
            2 kilom pic 9(6).
+           2 dateControle pic 9(8).
 
 
        fd f-affectation.
@@ -31,6 +33,11 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
 
 
        working-storage section.
@@ -47,12 +54,23 @@
        1 pic x value 'n'.
        88 juste value 'o' false 'n'.
 
+       1 pic x value 'n'.
+       88 busOccupe value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
        1 suivant pic x.
        1 dateSaisie pic 9(8).
+       1 placesSaisie pic 9(3).
        1 nom pic x(30).
        1 prenom pic x(30).
        1 nextPage pic x.
 
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
 
        screen section.
        1 a-plg-effacerEcran.
@@ -70,13 +88,16 @@
            2 s-date12 pic 9(2) to dateSaisie(5:2).
            2 '/'.
            2 s-date13 pic 9(2) to dateSaisie(7:2).
+           2 line 7 col 4 'Nombre de places minimum '.
+           2 line 7 col 30 '(0 = pas de filtre) : '.
+           2 s-places pic 9(3) to placesSaisie.
 
        1 a-plg-entete.
            2 line 9 col 4 'Bus disponible(s) : '.
 
 
        1 a-plg-res.
-           2 a-bus line i col 4 pic x(30) from numBusA.
+           2 a-bus line i col 4 pic 9(4) from numero.
            2 line i col 10 'Marque = '.
            2 a-marque line i col 25 pic x(20) from marque.
            2 a-places line i col 40 pic z(3) from nbplaces.
@@ -101,15 +122,19 @@
            accept s-date11
            accept s-date12
            accept s-date13
+           accept s-places
 
            *> verification date saisie
            perform test after until juste
-               if dateSaisie(5:2) > 12 or dateSaisie (7:2) > 31 then
+               move dateSaisie to dateAValider
+               perform mod-validerDate
+               if not dateValide then
                display a-plg-erreur
                display s-plg-saisie
                accept s-date11
                accept s-date12
                accept s-date13
+               accept s-places
                else
                    set juste to true
                    display a-effacer
@@ -123,22 +148,17 @@
            read f-bus next
            end set fin-lire to true end-read
 
-           read f-affectation next
            perform test after until fin-lire
+               perform mod-verifBusOccupe
 
-               if dateSaisie < dateDebAffectA or dateSaisie >
-               dateFinAffectA then
+               if not busOccupe and (placesSaisie = 0 or
+               nbplaces >= placesSaisie) then
                    perform mod-affichage
-              else
-                   read f-affectation next
-                   end set fin-lire to true end-read
-
-                   read f-bus next
-                   end set fin-lire to true end-read
-
-
                end-if
-          end-perform
+
+               read f-bus next
+               end set fin-lire to true end-read
+           end-perform
 
           if not trouve then
                display a-plg-nonRes
@@ -150,19 +170,61 @@
            close f-affectation
            close f-bus
 
-           set trouve to false
-           set fin-lire to false
-
            goback.
 
+       *> verifie que le bus courant n'a aucune affectation qui
+       *> couvre la date saisie (index alternatif NumbusA)
+       mod-verifBusOccupe.
+           set busOccupe to false
+           move numero to numbusA
+           start f-affectation key is equal numbusA
+               invalid key
+                   set finVerif to true
+               not invalid key
+                   set finVerif to false
+           end-start
+
+           perform until finVerif
+               read f-affectation next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numbusA not = numero then
+                           set finVerif to true
+                       else
+                           if not annulee
+                           and dateSaisie >= dateDebAffectA and
+                           (dateFinAffectA = 0 or
+                           dateSaisie <= dateFinAffectA) then
+                               set busOccupe to true
+                               set finVerif to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "non renseignee")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
        mod-affichage.
 
             display a-plg-entete
             display a-plg-res
             compute i = i + 1
-            read f-affectation next
-            read f-bus next
-            end set fin-lire to true end-read
             set trouve to true
 
             if (i > 18) then
@@ -171,15 +233,9 @@
                accept s-nextPage
                display a-plg-effacerEcran
                display a-plg-entete
-               display a-plg-res
            end-if
 
 
        .
 
        end program 3-2-dispoBus.
-
-
-
-
-
