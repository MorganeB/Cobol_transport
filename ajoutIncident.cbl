@@ -0,0 +1,248 @@
+       program-id. ajoutIncident.
+
+       file-control.
+
+       select f-incident assign 'Incident.dat' organization
+       indexed access dynamic
+       record key numIncident
+       alternate record key numBusI duplicates.
+
+       select f-bus assign 'FBus.dat' organization
+       indexed access dynamic record key numero.
+
+       select f-affectation assign 'Affectation.dat' organization
+       indexed access dynamic
+           record key Numaffect
+           alternate record key NumchaufA duplicates
+           alternate record key NumbusA duplicates
+           alternate record key NumCircuitA duplicates.
+
+       select f-audit assign 'audit.log' organization line
+       sequential.
+
+
+       file section.
+       fd f-incident.
+       1 Incident.
+           2 numIncident pic 9(4).
+           2 numBusI pic 9(4).
+           2 numAffectI pic 9(4).
+           2 dateIncident pic 9(8).
+           2 descriptionIncident pic x(60).
+
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 newIncident pic 9(4) value 0.
+       1 busSaisi pic 9(4).
+       1 affectSaisi pic 9(4) value 0.
+       1 date1 pic 9(8).
+       1 descriptionSaisie pic x(60).
+
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 fin-lire value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 busExiste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 affectExiste value 'o' false 'n'.
+
+       1 suivant pic x.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+       screen section.
+       1 a-effacer.
+           2 line 23 blank line.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 a-plg-erreur.
+           2 line 23 col 12 'Saisir une date correcte svp'.
+
+       1 a-plg-nonRes.
+           2 line 14 'Echec'.
+
+       1 a-plg-busInexistant.
+           2 line 14 'Ce num'&x'82'&'ro de bus n''existe pas'.
+
+       1 a-plg-affectInexistante.
+           2 line 15 'Cette affectation n''existe pas'.
+
+       1 s-plg-saisie.
+           2 line 6 col 10 'Num'&x'82'&'ro du bus : '.
+           2 s-bus pic z(4) to busSaisi required.
+           2 line 8 col 10 'Affectation concern'&x'82'&'e '&
+           '(0000 si aucune) : '.
+           2 s-affect pic 9(4) to affectSaisi.
+           2 line 10 col 5 'Date (au format AAAA/MM/JJ) : '.
+           2 s-date1 pic 9(4) to date1(1:4).
+           2 '/'.
+           2 s-date2 pic 9(2) to date1(5:2).
+           2 '/'.
+           2 s-date3 pic 9(2) to date1(7:2).
+           2 line 12 col 10 'Description : '.
+           2 s-description pic x(60) to descriptionSaisie.
+
+       1 a-plg-res.
+           2 line 16 col 15 'Incident enregistr'&x'82'&' !'.
+
+       procedure division using operateurID-parm.
+
+           display s-plg-saisie
+           accept s-bus
+           accept s-affect
+           accept s-date1
+           accept s-date2
+           accept s-date3
+           accept s-description
+
+           *> verification date saisie
+           perform test after until juste
+               move date1 to dateAValider
+               perform mod-validerDate
+               if not dateValide then
+                   display a-plg-erreur
+                   display s-plg-saisie
+                   accept s-bus
+                   accept s-affect
+                   accept s-date1
+                   accept s-date2
+                   accept s-date3
+                   accept s-description
+               else
+                   set juste to true
+                   display a-effacer
+               end-if
+           end-perform
+
+           set busExiste to true
+           open input f-bus
+           move busSaisi to numero
+           read f-bus
+               invalid key
+                   set busExiste to false
+           end-read
+           close f-bus
+
+           set affectExiste to true
+           if affectSaisi <> 0 then
+               open input f-affectation
+               move affectSaisi to Numaffect
+               read f-affectation
+                   invalid key
+                       set affectExiste to false
+               end-read
+               close f-affectation
+           end-if
+
+           if not busExiste then
+               display a-plg-busInexistant
+           else
+               if not affectExiste then
+                   display a-plg-affectInexistante
+               else
+                   open i-o f-incident
+                       read f-incident next
+                       end set fin-lire to true end-read
+                   perform test after until fin-lire
+                       if numIncident > newIncident then
+                           move numIncident to newIncident
+                       end-if
+
+                   read f-incident next
+                       end set fin-lire to true end-read
+                   end-perform
+
+                   compute newIncident = newIncident + 1
+                   move newIncident to numIncident
+                   move busSaisi to numBusI
+                   move affectSaisi to numAffectI
+                   move date1 to dateIncident
+                   move descriptionSaisie to descriptionIncident
+
+                   write Incident
+                       invalid key
+                           display a-plg-nonRes
+                       not invalid key
+                           display a-plg-res
+                           perform mod-ecrireAudit
+                   end-write
+
+                   close f-incident
+               end-if
+           end-if
+
+           display a-plg-next
+           accept s-next
+
+           goback.
+
+       *> enregistre l'ajout dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'AJOUT' to ligneAudit(18:5)
+           move 'INCIDENT' to ligneAudit(25:11)
+           move newIncident to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
+       end program ajoutIncident.
