@@ -0,0 +1,102 @@
+       program-id. consultBus.
+
+       file-control.
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+       file section.
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       working-storage section.
+       1 suivant pic x.
+       1 numSaisi pic 9(4).
+       1 dateDuJour pic 9(8).
+
+       1 pic x value 'n'.
+       88 controleEnRetard value 'o' false 'n'.
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 20 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 a-plg-nonRes.
+           2 line 14 'Bus inexistant'.
+
+       1 s-plg-numero.
+           2 line 12 col 11 'Num'&x'82'&'ro du bus : '.
+           2 s-numero line 12 col 40 pic 9999 to numSaisi
+           required.
+
+       1 a-plg-res.
+           2 line 14 col 2 'Marque : '.
+           2 a-marque pic x(20) from marque.
+           2 line 15 col 2 'Nombre de places : '.
+           2 a-places pic z(3) from nbplaces.
+           2 line 16 col 2 'Mod'&x'82'&'le : '.
+           2 a-modele pic x(20) from modele.
+           2 line 17 col 2 'Kilom'&x'82'&'trage : '.
+           2 a-kilom pic z(6) from kilom.
+
+       1 a-plg-controle.
+           2 line 18 col 2 'Prochain contr'&x'82'&'le technique : '.
+           2 a-ctrl1 pic 9(4) from dateControle(1:4).
+           2 '/'.
+           2 a-ctrl2 pic 99 from dateControle(5:2).
+           2 '/'.
+           2 a-ctrl3 pic 99 from dateControle(7:2).
+
+       1 a-plg-controleAucun.
+           2 line 18 col 2 'Prochain contr'&x'82'&'le technique : '.
+           2 'non renseign'&x'82'.
+
+       1 a-plg-controleRetard.
+           2 line 18 col 40 '  --> EN RETARD'.
+
+
+       procedure division.
+
+           display s-plg-numero
+           accept s-numero
+
+           open input f-bus
+           move numSaisi to numero
+           read f-bus
+               invalid key
+                   display a-plg-nonRes
+                   display a-plg-next
+                   accept s-next
+
+               not invalid key
+                   display a-plg-res
+                   if dateControle = 0 then
+                       display a-plg-controleAucun
+                   else
+                       display a-plg-controle
+                       accept dateDuJour from date yyyymmdd
+                       if dateControle < dateDuJour then
+                           set controleEnRetard to true
+                           display a-plg-controleRetard
+                       end-if
+                   end-if
+                   display a-plg-next
+                   accept s-next
+
+           end-read
+
+           close f-bus
+           goback.
+
+
+       end program consultBus.
