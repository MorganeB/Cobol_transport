@@ -0,0 +1,177 @@
+       program-id. consultIncident.
+
+       file-control.
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+           select f-incident assign 'Incident.dat' organization
+           indexed access dynamic
+           record key numIncident
+           alternate record key numBusI duplicates.
+
+
+       file section.
+
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-incident.
+       1 Incident.
+           2 numIncident pic 9(4).
+           2 numBusI pic 9(4).
+           2 numAffectI pic 9(4).
+           2 dateIncident pic 9(8).
+           2 descriptionIncident pic x(60).
+
+
+       working-storage section.
+
+       1 i pic 99 value 9.  *> indice de ligne
+       1 nextPage pic x.
+       1 suivant pic x.
+
+       1 numBusSaisi pic 9(4).
+
+       1 pic x value 'n'.
+       88 busExiste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 trouve value 'o' false 'n'.
+
+
+       screen section.
+       1 a-plg-effacerEcran.
+           2 blank screen.
+
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 4 col 10 'Incidents du bus'.
+
+       1 a-plg-entete.
+           2 line 8 col 3 'Date'.
+           2 line 8 col 14 'Affectation'.
+           2 line 8 col 28 'Description'.
+
+       1 s-plg-saisie.
+           2 line 6 col 4 'Num'&x'82'&'ro du bus : '.
+           2 s-numBus pic 9(4) to numBusSaisi required.
+
+       1 a-plg-fiche.
+           2 line 6 col 40 'Marque : '.
+           2 a-marque pic x(20) from marque.
+
+       1 a-plg-res.
+           2 line i col 3 pic 9(4) from dateIncident(1:4).
+           2 '/'.
+           2 pic 99 from dateIncident(5:2).
+           2 '/'.
+           2 pic 99 from dateIncident(7:2).
+           2 line i col 28 pic x(50) from descriptionIncident.
+
+       1 a-plg-affect.
+           2 line i col 14 pic 9(4) from numAffectI.
+
+       1 a-plg-pasAffect.
+           2 line i col 14 '----'.
+
+       1 a-plg-businexistant.
+           2 line 20 col 15 'Bus inexistant'.
+
+       1 a-plg-pasIncident.
+           2 line 20 col 15 'Ce bus n''a pas d''incident '&
+           'enregistr'&x'82'.
+
+       1 a-plg-nextPage.
+           2 line 24 'Appuyez sur une touche pour afficher la suite' .
+           2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-saisie
+           accept s-numBus
+
+           open input f-bus
+           move numBusSaisi to numero
+           read f-bus
+               invalid key
+                   set busExiste to false
+               not invalid key
+                   set busExiste to true
+           end-read
+           close f-bus
+
+           if busExiste then
+               display a-plg-fiche
+               display a-plg-entete
+
+               open input f-incident
+               move numBusSaisi to numBusI
+               start f-incident key is equal numBusI
+                   invalid key
+                       set finVerif to true
+                   not invalid key
+                       set finVerif to false
+               end-start
+
+               perform until finVerif
+                   read f-incident next
+                       at end
+                           set finVerif to true
+                       not at end
+                           if numBusI not = numBusSaisi then
+                               set finVerif to true
+                           else
+                               perform mod-affichage
+                               set trouve to true
+                           end-if
+                   end-read
+               end-perform
+               close f-incident
+
+               if not trouve then
+                   display a-plg-pasIncident
+               end-if
+           else
+               display a-plg-businexistant
+           end-if
+
+           display a-plg-next
+           accept s-next
+           goback.
+
+
+       mod-affichage.
+           display a-plg-res
+           if numAffectI = 0 then
+               display a-plg-pasAffect
+           else
+               display a-plg-affect
+           end-if
+           compute i = i + 1
+           if (i > 20) then
+               compute i = 9
+               display a-plg-nextPage
+               accept s-nextPage
+               display a-plg-effacerEcran
+               display a-plg-titre
+               display a-plg-entete
+           end-if
+       .
+
+
+       end program consultIncident.
