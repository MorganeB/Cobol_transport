@@ -0,0 +1,143 @@
+       program-id. ajoutCircuit.
+
+       file-control.
+           select f-circuit assign 'Circuit.dat' organization
+           indexed
+           access dynamic record key numCircuit.
+
+           select f-audit assign 'audit.log' organization line
+           sequential.
+
+       file section.
+       fd f-circuit.
+       1 Circuit.
+           2 numCircuit pic 9(4).
+           2 nomCircuit pic x(30).
+           2 villeDepart pic x(20).
+           2 villeArrivee pic x(20).
+           2 distanceCircuit pic 9(5).
+           2 minPlacesCircuit pic 9(3) value 0.
+           2 modeleRequisCircuit pic x(20).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 suivant pic x.
+
+       1 numSaisi pic 9(4) value 0.
+       1 nomSaisi pic x(30).
+       1 departSaisi pic x(20).
+       1 arriveeSaisi pic x(20).
+       1 distanceSaisi pic 9(5).
+       1 minPlacesSaisi pic 9(3).
+       1 modeleRequisSaisi pic x(20).
+
+       1 pic x value 'n'.
+       88 dejaExistant value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+       screen section.
+
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 s-plg-numero.
+           2 line 6 col 8 'Num'&x'82'&'ro du circuit : '.
+           2 s-numero pic 9(4) to numSaisi required.
+
+       1 s-plg-saisie.
+           2 line 8 col 8 'Nom du circuit : '.
+           2 s-nom pic x(30) to nomSaisi.
+           2 line 9 col 8 'Ville de d'&x'82'&'part : '.
+           2 s-depart pic x(20) to departSaisi.
+           2 line 10 col 8 'Ville d''arriv'&x'82'&'e : '.
+           2 s-arrivee pic x(20) to arriveeSaisi.
+           2 line 11 col 8 'Distance (km) : '.
+           2 s-distance pic 9(5) to distanceSaisi.
+           2 line 12 col 8 'Places minimum requises (0 si aucune) '.
+           2 s-minPlaces pic 9(3) to minPlacesSaisi.
+           2 line 13 col 8 'Mod'&x'82'&'le requis (vide si aucun) '.
+           2 s-modeleRequis pic x(20) to modeleRequisSaisi.
+
+       1 a-plg-res.
+           2 line 20 col 15 'Circuit ajout'&x'82'&' !'.
+
+       1 a-plg-nonRes.
+           2 line 20 col 15 'Echec. Ce num'&x'82'&'ro'.
+           2 line 21 col 15 'existe d'&x'82'&'j'&x'85'&'.'.
+
+       1 a-plg-zero.
+           2 line 20 col 15 'Le num'&x'82'&'ro doit '&x'88'&'tre'.
+           2 line 21 col 15 'sup'&x'82'&'rieur '&x'85'&' 0.'.
+
+
+       procedure division using operateurID-parm.
+           display s-plg-numero
+           accept s-numero
+
+           perform test after until numSaisi > 0
+               display a-plg-zero
+               display s-plg-numero
+               accept s-numero
+           end-perform
+
+           display s-plg-saisie
+           accept s-nom
+           accept s-depart
+           accept s-arrivee
+           accept s-distance
+           accept s-minPlaces
+           accept s-modeleRequis
+
+           open i-o f-circuit
+
+           move numSaisi to numCircuit
+           move nomSaisi to nomCircuit
+           move departSaisi to villeDepart
+           move arriveeSaisi to villeArrivee
+           move distanceSaisi to distanceCircuit
+           move minPlacesSaisi to minPlacesCircuit
+           move modeleRequisSaisi to modeleRequisCircuit
+
+           write Circuit
+               invalid key
+                   display a-plg-nonRes
+               not invalid key
+                   display a-plg-res
+                   perform mod-ecrireAudit
+           end-write
+
+           display a-plg-next
+           accept s-next
+
+           close f-circuit
+           goback.
+
+       *> enregistre l'ajout dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'AJOUT' to ligneAudit(18:5)
+           move 'CIRCUIT' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move nomSaisi to ligneAudit(68:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+
+       end program ajoutCircuit.
