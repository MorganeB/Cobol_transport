@@ -14,7 +14,8 @@
            indexed access dynamic
                record key Numaffect
                alternate record key NumchaufA duplicates
-               alternate record key NumbusA duplicates.
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
 
 
        file section.
@@ -25,6 +26,11 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
 
        fd f-bus.
@@ -34,6 +40,7 @@
            2 nbplaces pic 9(3).
            2 modele pic x(20).
            2 kilom pic 9(6).
+           2 dateControle pic 9(8).
 
 
        fd f-affectation.
@@ -43,6 +50,11 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
 
 
        working-storage section.
@@ -61,10 +73,20 @@
        1 pic x value 'n'.
        88 juste value 'o' false 'n'.
 
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 toutHistorique value 'o' false 'n'.
+
        1 suivant pic x.
        1 dateSaisie pic 9(8).
        1 busSaisi pic 9(4).
 
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
 
 
 
@@ -81,18 +103,38 @@
            2 line 4 col 10 'Recherche d''un chauffeur'.
 
        1 s-plg-saisie.
-           2 line 8 col 4 'Date (format AAAA/MM/JJ) '.
-           2 s-date11 line 8 col 35 pic z(4) to dateSaisie(1:4).
-           2 line 8 col 39 '/'.
-           2 s-date12 line 8 col 40 pic 9(2) to dateSaisie(5:2).
-           2 line 8 col 43 '/'.
-           2 s-date13 line 8 col 44 pic 9(2) to dateSaisie(7:2).
-           2 line 9 col 4 'Bus num'&x'82'&'ro : '.
-           2 s-bus line 9 col 20 pic z(4) to busSaisi required.
+           2 line 8 col 4 'Date (0000/00/00 pour tout '&
+           'l''historique) '.
+           2 s-date11 line 9 col 4 pic z(4) to dateSaisie(1:4).
+           2 line 9 col 8 '/'.
+           2 s-date12 line 9 col 9 pic 9(2) to dateSaisie(5:2).
+           2 line 9 col 11 '/'.
+           2 s-date13 line 9 col 12 pic 9(2) to dateSaisie(7:2).
+           2 line 10 col 4 'Bus num'&x'82'&'ro : '.
+           2 s-bus line 10 col 20 pic z(4) to busSaisi required.
+
+       1 a-plg-entete.
+           2 line i col 3 'Chauffeur'.
+           2 line i col 20  'D'&x'82'&'but'.
+           2 line i col 35 'Fin'.
 
        1 a-plg-res.
-           2 line i col 10 'Chauffeur affect'&x'82'&' : '.
-           2 a-chauffeur line i col 35 pic x(30) from nomN.
+           2 line i col 3 pic x(30) from nomN.
+           2 line i col 20 pic 9(4) from dateDebAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(7:2).
+
+       1 a-plg-fin.
+           2 line i col 35 pic 9(4) from dateFinAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(7:2).
+
+       1 a-plg-encours.
+           2 line i col 35 'en cours'.
 
        1 a-plg-nonRes.
            2 line 15 col 15 'Pas de chauffeur'.
@@ -118,7 +160,9 @@
 
            *> verification date saisie
            perform test after until juste
-               if dateSaisie(5:2) > 12 or dateSaisie (7:2) > 31 then
+               move dateSaisie to dateAValider
+               perform mod-validerDate
+               if not dateValide then
                display a-plg-erreur
                display s-plg-saisie
                accept s-date11
@@ -131,41 +175,48 @@
                end-if
            end-perform
 
+           if dateSaisie = 0 then
+               set toutHistorique to true
+           else
+               set toutHistorique to false
+           end-if
+
            *>ouvertures des fichiers
            open input f-affectation
            open input f-bus
            open input f-chaufNouv
 
-           read f-bus next
-           end set fin-lire to true end-read
-
-           read f-chaufNouv next
-           end set fin-lire to true end-read
-
-
-           read f-affectation next
-           perform test after until fin-lire
-               if busSaisi = numBusA then
-                   if dateSaisie >= dateDebAffectA or
-                   dateSaisie <= dateFinAffectA  then
-                       perform mod-affichage
-                       set trouve to true
-                       set fin-lire to true
-                   else
-                       read f-affectation next
-                        read f-chaufNouv next
-
-                   end-if
-
-               else
-                   read f-affectation next
-                   end set fin-lire to true end-read
-
-                   read f-chaufNouv next
-                   end set fin-lire to true end-read
-               end-if
-
-          end-perform
+           display a-plg-entete
+
+           move busSaisi to numbusA
+           start f-affectation key is equal numbusA
+               invalid key
+                   set finVerif to true
+               not invalid key
+                   set finVerif to false
+           end-start
+
+           perform until finVerif
+               read f-affectation next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numbusA not = busSaisi then
+                           set finVerif to true
+                       else
+                           if not annulee and
+                           (toutHistorique or
+                           (dateSaisie >= dateDebAffectA and
+                           (dateFinAffectA = 0 or
+                           dateSaisie <= dateFinAffectA))) then
+                               perform mod-affichage
+                               if not toutHistorique then
+                                   set finVerif to true
+                               end-if
+                           end-if
+                       end-if
+               end-read
+           end-perform
 
           if not trouve then
                display a-plg-nonRes
@@ -173,8 +224,6 @@
 
           display a-plg-next
           accept s-next
-          set trouve to false
-          set fin-lire to false
 
            close f-affectation
            close f-bus
@@ -182,8 +231,36 @@
 
            goback.
 
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "non renseignee")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
        mod-affichage.
+           move numchaufA to numchaufN
+           read f-chaufNouv
+               invalid key
+                   move spaces to nomN
+           end-read
+
            display a-plg-res
+           if dateFinAffectA = 0 then
+               display a-plg-encours
+           else
+               display a-plg-fin
+           end-if
+           set trouve to true
            compute i = i + 1
            if(i > 20) then
                compute i = 13
@@ -191,15 +268,10 @@
                accept s-nextPage
                display a-plg-effacerEcran
                display a-plg-titre
-               display a-plg-res
+               display a-plg-entete
            end-if
 
        .
 
 
        end program 3-3quelChauffeur.
-
-
-
-
-
