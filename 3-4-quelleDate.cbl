@@ -9,7 +9,8 @@
            indexed access dynamic
                record key Numaffect
                alternate record key NumchaufA duplicates
-               alternate record key NumbusA duplicates.
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
 
            select f-chaufNouv assign 'ChaufNouv.dat' organization
            indexed
@@ -22,6 +23,7 @@
            2 nbplaces pic 9(3).
            2 modele pic x(20).
            2 kilom pic 9(6).
+           2 dateControle pic 9(8).
 
        fd f-affectation.
        1 Affectation.
@@ -30,6 +32,10 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+           2 motifAnnulA pic x(30).
 
        fd f-chaufNouv.
        1 ChaufNouv.
@@ -37,6 +43,11 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
 
 
