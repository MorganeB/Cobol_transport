@@ -6,7 +6,11 @@
        indexed access dynamic
        record key Numaffect
        alternate record key NumchaufA duplicates
-       alternate record key NumbusA duplicates.
+       alternate record key NumbusA duplicates
+       alternate record key NumCircuitA duplicates.
+
+       select f-circuit assign 'Circuit.dat' organization
+       indexed access dynamic record key numCircuit.
 
 
        file section.
@@ -17,8 +21,47 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-circuit.
+       1 Circuit.
+           2 numCircuit pic 9(4).
+           2 nomCircuit pic x(30).
+           2 villeDepart pic x(20).
+           2 villeArrivee pic x(20).
+           2 distanceCircuit pic 9(5).
+           2 minPlacesCircuit pic 9(3) value 0.
+           2 modeleRequisCircuit pic x(20).
 
        working-storage section.
+       1 pic x value 'n'.
+       88 circuitTrouve value 'o' false 'n'.
+
+       1 modeSaisi pic 9(1) value 1.
+       1 numChauffeurSaisi pic 9(4).
+       1 numBusSaisi pic 9(4).
+       1 dateDebutFiltre pic 9(8) value 0.
+       1 dateFinFiltre pic 9(8) value 0.
+
+       1 i pic 99 value 9.  *> indice de ligne
+       1 nextPage pic x.
+
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 trouve value 'o' false 'n'.
 
        screen section.
        1 suivant pic x.
@@ -27,10 +70,23 @@
            2 line 19 'Appuyez sur une touche pour continuer' .
            2 s-next line 25 col 80 pic x to suivant auto secure.
 
+       1 a-plg-nextPage.
+           2 line 24 'Appuyez sur une touche pour afficher la suite' .
+           2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
+
+       1 a-plg-effacerEcran.
+           2 blank screen.
 
        1 a-plg-nonRes.
            2 line 14 'Affectation inexistante'.
 
+       1 s-plg-mode.
+           2 line 4 col 10 'Rechercher une affectation par :'.
+           2 line 6 col 12 '1. Num'&x'82'&'ro d''affectation'.
+           2 line 7 col 12 '2. Chauffeur'.
+           2 line 8 col 12 '3. Bus'.
+           2 s-mode line 10 col 12 pic 9(1) to modeSaisi.
+
        1 s-plg-matricule.
            2 line 8 col 11 'Num'&x'82'&'ro d''affectation : '.
            2 s-num line 8 col 40 pic zzzz to Numaffect
@@ -47,6 +103,10 @@
            2 a-date12 line 12 col 40 pic 9(2) from dateDebAffectA(5:2).
            2 '/'.
            2 a-date13 line 12 col 43 pic 9(2) from dateDebAffectA(7:2).
+           2 line 14 col 5 'Motif / destination : '.
+           2 a-motif pic x(30) from motifA.
+
+       1 a-plg-fin.
            2 line 13 col 5 'Date de fin d''affectation : '.
            2 a-date21 line 13 col 35 pic 9(4) from dateFinAffectA(1:4).
            2 '/'.
@@ -54,12 +114,127 @@
            2 '/'.
            2 a-date23 line 13 col 43 pic 9(2) from dateFinAffectA(7:2).
 
+       1 a-plg-encours.
+           2 line 13 col 5 'Date de fin d''affectation : en cours'.
+
+       1 a-plg-circuit.
+           2 line 15 col 5 'Circuit : '.
+           2 a-numCircuit pic 9(4) from numCircuitA.
+           2 ' - '.
+           2 a-nomCircuit pic x(30) from nomCircuit.
+
+       1 a-plg-circuitAucun.
+           2 line 15 col 5 'Circuit : aucun'.
+
+       1 a-plg-annulee.
+           2 line 16 col 5 'ANNUL'&x'82'&'E - motif : '.
+           2 a-motifAnnul pic x(30) from motifAnnulA.
+
+       1 s-plg-chauffeur.
+           2 line 6 col 4 'Matricule du chauffeur : '.
+           2 s-numChauffeur pic 9(4) to numChauffeurSaisi required.
+
+       1 s-plg-bus.
+           2 line 6 col 4 'Num'&x'82'&'ro du bus : '.
+           2 s-numBus pic 9(4) to numBusSaisi required.
+
+       1 s-plg-filtre.
+           2 line 7 col 4 'P'&x'82'&'riode '&x'85'&' inclure'.
+           2 line 7 col 26 '(0000/00/00 = pas de borne) : '.
+           2 line 8 col 10 'du : '.
+           2 s-date11 pic 9(4) to dateDebutFiltre(1:4).
+           2 '/'.
+           2 s-date12 pic 9(2) to dateDebutFiltre(5:2).
+           2 '/'.
+           2 s-date13 pic 9(2) to dateDebutFiltre(7:2).
+           2 line 9 col 10 'au : '.
+           2 s-date21 pic 9(4) to dateFinFiltre(1:4).
+           2 '/'.
+           2 s-date22 pic 9(2) to dateFinFiltre(5:2).
+           2 '/'.
+           2 s-date23 pic 9(2) to dateFinFiltre(7:2).
+
+       1 a-plg-erreur.
+           2 line 23 col 12 'Saisir une date correcte svp'.
+
+       1 a-effacer.
+           2 line 23 blank line.
+
+       1 a-plg-titreListe.
+           2 blank screen.
+           2 line 4 col 10 'Affectations trouv'&x'82'&'es'.
+
+       1 a-plg-enteteChauffeur.
+           2 line 8 col 3 'N'&x'82'&'a'.
+           2 line 8 col 10 'Bus'.
+           2 line 8 col 20 'D'&x'82'&'but'.
+           2 line 8 col 35 'Fin'.
+
+       1 a-plg-enteteBus.
+           2 line 8 col 3 'N'&x'82'&'a'.
+           2 line 8 col 10 'Chauffeur'.
+           2 line 8 col 20 'D'&x'82'&'but'.
+           2 line 8 col 35 'Fin'.
+
+       1 a-plg-resChauffeur.
+           2 line i col 3 pic z(4) from Numaffect.
+           2 line i col 10 pic 9(4) from numbusA.
+           2 line i col 20 pic 9(4) from dateDebAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(7:2).
+
+       1 a-plg-resBus.
+           2 line i col 3 pic z(4) from Numaffect.
+           2 line i col 10 pic 9(4) from numchaufA.
+           2 line i col 20 pic 9(4) from dateDebAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(7:2).
+
+       1 a-plg-finListe.
+           2 line i col 35 pic 9(4) from dateFinAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(7:2).
+
+       1 a-plg-encoursListe.
+           2 line i col 35 'en cours'.
+
+       1 a-plg-annuleeListe.
+           2 line i col 50 'ANNULEE'.
+
+       1 a-plg-pasAffect.
+           2 line 20 col 15 'Aucune affectation trouv'&x'82'&'e'.
+
 
        procedure division.
 
+           open input f-affectation
+
+           display s-plg-mode
+           accept s-mode
+
+           evaluate modeSaisi
+               when 2
+                   perform mod-rechercheParChauffeur
+               when 3
+                   perform mod-rechercheParBus
+               when other
+                   perform mod-rechercheParNumero
+           end-evaluate
+
+           close f-affectation
+           goback.
+
+
+       *> recherche par numero d'affectation (comportement historique)
+       mod-rechercheParNumero.
            display s-plg-matricule
            accept s-num
-           open input f-affectation
                read f-affectation
                invalid key
                    display a-plg-nonRes
@@ -67,13 +242,207 @@
                    accept s-next
                not invalid key
                    display a-plg-res
+                   if dateFinAffectA = 0 then
+                       display a-plg-encours
+                   else
+                       display a-plg-fin
+                   end-if
+
+                   if numCircuitA = 0 then
+                       display a-plg-circuitAucun
+                   else
+                       open input f-circuit
+                       move numCircuitA to numCircuit
+                       read f-circuit
+                           invalid key
+                               set circuitTrouve to false
+                           not invalid key
+                               set circuitTrouve to true
+                       end-read
+                       close f-circuit
+                       if circuitTrouve then
+                           display a-plg-circuit
+                       else
+                           display a-plg-circuitAucun
+                       end-if
+                   end-if
+
+                   if annulee then
+                       display a-plg-annulee
+                   end-if
+
                    display a-plg-next
                    accept s-next
 
                end-read
-           close f-affectation
-           goback.
+       .
 
+       *> recherche par matricule chauffeur, filtree sur une periode
+       mod-rechercheParChauffeur.
+           display s-plg-chauffeur
+           accept s-numChauffeur
+           perform mod-saisirFiltre
 
-       end program consultAffect.
+           set trouve to false
+           display a-plg-titreListe
+           display a-plg-enteteChauffeur
+
+           move numChauffeurSaisi to numChaufA
+           start f-affectation key is equal numChaufA
+               invalid key
+                   set finVerif to true
+               not invalid key
+                   set finVerif to false
+           end-start
 
+           perform until finVerif
+               read f-affectation next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numChaufA not = numChauffeurSaisi then
+                           set finVerif to true
+                       else
+                           if (dateFinAffectA = 0 or
+                           dateDebutFiltre <= dateFinAffectA)
+                           and (dateFinFiltre = 0 or
+                           dateFinFiltre >= dateDebAffectA) then
+                               display a-plg-resChauffeur
+                               perform mod-afficheFinListe
+                               set trouve to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           if not trouve then
+               display a-plg-pasAffect
+           end-if
+
+           display a-plg-next
+           accept s-next
+       .
+
+       *> recherche par numero de bus, filtree sur une periode
+       mod-rechercheParBus.
+           display s-plg-bus
+           accept s-numBus
+           perform mod-saisirFiltre
+
+           set trouve to false
+           display a-plg-titreListe
+           display a-plg-enteteBus
+
+           move numBusSaisi to numbusA
+           start f-affectation key is equal numbusA
+               invalid key
+                   set finVerif to true
+               not invalid key
+                   set finVerif to false
+           end-start
+
+           perform until finVerif
+               read f-affectation next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numbusA not = numBusSaisi then
+                           set finVerif to true
+                       else
+                           if (dateFinAffectA = 0 or
+                           dateDebutFiltre <= dateFinAffectA)
+                           and (dateFinFiltre = 0 or
+                           dateFinFiltre >= dateDebAffectA) then
+                               display a-plg-resBus
+                               perform mod-afficheFinListe
+                               set trouve to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           if not trouve then
+               display a-plg-pasAffect
+           end-if
+
+           display a-plg-next
+           accept s-next
+       .
+
+       *> affiche la fin/en-cours et l'annulation d'une ligne de liste,
+       *> puis gere la pagination commune aux deux recherches par liste
+       mod-afficheFinListe.
+           if dateFinAffectA = 0 then
+               display a-plg-encoursListe
+           else
+               display a-plg-finListe
+           end-if
+           if annulee then
+               display a-plg-annuleeListe
+           end-if
+           compute i = i + 1
+           if (i > 20) then
+               compute i = 9
+               display a-plg-nextPage
+               accept s-nextPage
+               display a-plg-effacerEcran
+               display a-plg-titreListe
+               if modeSaisi = 3 then
+                   display a-plg-enteteBus
+               else
+                   display a-plg-enteteChauffeur
+               end-if
+           end-if
+       .
+
+       *> saisit et valide la periode a inclure, meme sentinelle
+       *> "0000/00/00 = pas de borne" que recap.cbl / dispoChauffeurs
+       mod-saisirFiltre.
+           display s-plg-filtre
+           accept s-date11
+           accept s-date12
+           accept s-date13
+           accept s-date21
+           accept s-date22
+           accept s-date23
+
+           perform test after until juste
+               move dateDebutFiltre to dateAValider
+               perform mod-validerDate
+               if dateValide then
+                   move dateFinFiltre to dateAValider
+                   perform mod-validerDate
+               end-if
+               if not dateValide then
+                   display a-plg-erreur
+                   display s-plg-filtre
+                   accept s-date11
+                   accept s-date12
+                   accept s-date13
+                   accept s-date21
+                   accept s-date22
+                   accept s-date23
+               else
+                   set juste to true
+                   display a-effacer
+               end-if
+           end-perform
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "non renseignee")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
+       end program consultAffect.
