@@ -10,7 +10,13 @@
            indexed access dynamic
                record key Numaffect
                alternate record key NumchaufA duplicates
-               alternate record key NumbusA duplicates.
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
+
+           select f-indispo assign 'Indispo.dat' organization
+           indexed access dynamic
+               record key numIndispo
+               alternate record key numChaufI duplicates.
 
 
        file section.
@@ -21,6 +27,11 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
        fd f-affectation.
        1 Affectation.
@@ -29,6 +40,19 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-indispo.
+       1 Indispo.
+           2 numIndispo pic 9(4).
+           2 numChaufI pic 9(4).
+           2 dateDebIndispo pic 9(8).
+           2 dateFinIndispo pic 9(8).
+           2 motifIndispo pic x(30).
 
 
        working-storage section.
@@ -45,12 +69,26 @@
        1 pic x value 'n'.
        88 juste value 'o' false 'n'.
 
+       1 pic x value 'n'.
+       88 chauffeurOccupe value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 chauffeurIndispo value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
        1 suivant pic x.
-       1 dateSaisie pic 9(8).
+       1 date1 pic 9(8).
+       1 date2 pic 9(8).
        1 nom pic x(30).
        1 prenom pic x(30).
        1 nextPage pic x.
 
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
        screen section.
        1 a-plg-effacerEcran.
            2 blank screen.
@@ -60,13 +98,19 @@
            2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
 
        1 s-plg-saisie.
-           2 line 5 col 4 'A quelle date (format AAAA/MM/JJ) '.
-           2 line 5 col 40 'voulez-vous un chauffeur ?'.
-           2 s-date1 line 6 col 10 pic 9(4) to dateSaisie(1:4).
+           2 line 5 col 4 'Du (format AAAA/MM/JJ) : '.
+           2 s-date11 line 5 col 30 pic 9(4) to date1(1:4).
            2 '/'.
-           2 s-date2 pic 99 to dateSaisie(5:2).
+           2 s-date12 pic 99 to date1(5:2).
            2 '/'.
-           2 s-date3 pic 99 to dateSaisie(7:2).
+           2 s-date13 pic 99 to date1(7:2).
+           2 line 6 col 4 'Au (0000/00/00 si ind'&x'82'&
+           'termin'&x'82'&') : '.
+           2 s-date21 line 6 col 30 pic 9(4) to date2(1:4).
+           2 '/'.
+           2 s-date22 pic 99 to date2(5:2).
+           2 '/'.
+           2 s-date23 pic 99 to date2(7:2).
 
        1 a-plg-entete.
            2 line 9 col 4 'Chauffeur(s) disponible(s) : '.
@@ -77,14 +121,15 @@
            2 a-prenom line i col 40 pic x(30) from prenomN.
 
        1 a-plg-nonRes.
-           2 line 12 col 15 'Pas de chauffeur disponible à cette date'.
+           2 line 12 col 15 'Pas de chauffeur disponible '&
+           'sur cette p'&x'82'&'riode'.
 
        1 a-plg-next.
            2 line 24 'Appuyez sur une touche pour continuer' .
            2 s-next line 25 col 80 pic x to suivant auto secure.
 
        1 a-plg-erreur.
-           2 line 23 col 12 'Saisir une date correcte svp'.
+           2 line 23 col 12 'Saisir des dates correctes svp'.
 
        1 a-effacer.
            2 line 23 blank line.
@@ -92,70 +137,157 @@
 
        procedure division.
            display s-plg-saisie
-           accept s-date1
-           accept s-date2
-           accept s-date3
-
-           *> verification date saisie
+           accept s-date11
+           accept s-date12
+           accept s-date13
+           accept s-date21
+           accept s-date22
+           accept s-date23
+
+           *> verification des dates saisies
            perform test after until juste
-               if dateSaisie(5:2) > 12 or dateSaisie (7:2) > 31 then
+               move date1 to dateAValider
+               perform mod-validerDate
+               if not dateValide then
+                   set dateValide to false
+               else
+                   move date2 to dateAValider
+                   perform mod-validerDate
+               end-if
+               if not dateValide then
                    display a-plg-erreur
                    display s-plg-saisie
-                   accept s-date1
-                   accept s-date2
-                   accept s-date3
+                   accept s-date11
+                   accept s-date12
+                   accept s-date13
+                   accept s-date21
+                   accept s-date22
+                   accept s-date23
                else
                    set juste to true
                    display a-effacer
                end-if
            end-perform
 
-           open input f-affectation
            open input f-chaufNouv
+           open input f-affectation
+           open input f-indispo
 
            read f-chaufNouv next
            end set fin-lire to true end-read
 
-           read f-affectation next
            perform test after until fin-lire
+               perform mod-verifChauffeurOccupe
+               perform mod-verifIndispo
 
-               if dateSaisie < dateDebAffectA or dateSaisie >
-               dateFinAffectA then
+               if not chauffeurOccupe and not chauffeurIndispo then
                    perform mod-affichage
-              else
-                   read f-affectation next
-                   end set fin-lire to true end-read
-
-                   read f-chaufNouv next
-                   end set fin-lire to true end-read
-
-
                end-if
-          end-perform
 
-          if not trouve then
+               read f-chaufNouv next
+               end set fin-lire to true end-read
+           end-perform
+
+           if not trouve then
                display a-plg-nonRes
            end-if
 
-          display a-plg-next
-          accept s-next
+           display a-plg-next
+           accept s-next
 
            close f-affectation
            close f-chaufNouv
-
-          set trouve to false
-          set fin-lire to false
+           close f-indispo
 
            goback.
 
+       *> verifie que le chauffeur courant n'a aucune affectation
+       *> qui chevauche la periode saisie (index alternatif NumchaufA)
+       mod-verifChauffeurOccupe.
+           set chauffeurOccupe to false
+           move numchaufN to numchaufA
+           start f-affectation key is equal numchaufA
+               invalid key
+                   set finVerif to true
+               not invalid key
+                   set finVerif to false
+           end-start
+
+           perform until finVerif
+               read f-affectation next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numchaufA not = numchaufN then
+                           set finVerif to true
+                       else
+                           if not annulee
+                           and (dateFinAffectA = 0 or
+                           date1 <= dateFinAffectA)
+                           and (date2 = 0 or
+                           date2 >= dateDebAffectA) then
+                               set chauffeurOccupe to true
+                               set finVerif to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       *> verifie que le chauffeur courant n'a pas d'indisponibilite
+       *> declaree qui chevauche la periode saisie
+       *> (index alternatif numChaufI)
+       mod-verifIndispo.
+           set chauffeurIndispo to false
+           move numchaufN to numChaufI
+           start f-indispo key is equal numChaufI
+               invalid key
+                   set finVerif to true
+               not invalid key
+                   set finVerif to false
+           end-start
+
+           perform until finVerif
+               read f-indispo next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numChaufI not = numchaufN then
+                           set finVerif to true
+                       else
+                           if (dateFinIndispo = 0 or
+                           date1 <= dateFinIndispo)
+                           and (date2 = 0 or
+                           date2 >= dateDebIndispo) then
+                               set chauffeurIndispo to true
+                               set finVerif to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "non renseignee")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
        mod-affichage.
-                   display a-plg-entete
-                   display a-plg-res
-                   compute i = i + 1
-                   read f-affectation next
-                   read f-chaufNouv next
-                   end set fin-lire to true end-read
-                   set trouve to true
+           display a-plg-entete
+           display a-plg-res
+           compute i = i + 1
+           set trouve to true
 
            if(i > 20) then
                compute i = 11
@@ -163,13 +295,6 @@
                accept s-nextPage
                display a-plg-effacerEcran
                display a-plg-entete
-               display a-plg-res
            end-if
-
        .
        end program 3-1-dispoChauffeurs.
-
-
-
-
-
