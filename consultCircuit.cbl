@@ -0,0 +1,78 @@
+       program-id. consultCircuit.
+
+       file-control.
+           select f-circuit assign 'Circuit.dat' organization
+           indexed
+           access dynamic record key numCircuit.
+
+       file section.
+       fd f-circuit.
+       1 Circuit.
+           2 numCircuit pic 9(4).
+           2 nomCircuit pic x(30).
+           2 villeDepart pic x(20).
+           2 villeArrivee pic x(20).
+           2 distanceCircuit pic 9(5).
+           2 minPlacesCircuit pic 9(3) value 0.
+           2 modeleRequisCircuit pic x(20).
+
+       working-storage section.
+       1 suivant pic x.
+       1 numSaisi pic 9(4).
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 20 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 a-plg-nonRes.
+           2 line 14 'Circuit inexistant'.
+
+       1 s-plg-numero.
+           2 line 12 col 11 'Num'&x'82'&'ro du circuit : '.
+           2 s-numero line 12 col 40 pic 9999 to numSaisi
+           required.
+
+       1 a-plg-res.
+           2 line 14 col 2 'Nom : '.
+           2 a-nom pic x(30) from nomCircuit.
+           2 line 15 col 2 'Ville de d'&x'82'&'part : '.
+           2 a-depart pic x(20) from villeDepart.
+           2 line 16 col 2 'Ville d''arriv'&x'82'&'e : '.
+           2 a-arrivee pic x(20) from villeArrivee.
+           2 line 17 col 2 'Distance (km) : '.
+           2 a-distance pic z(5) from distanceCircuit.
+           2 line 18 col 2 'Places minimum requises : '.
+           2 a-minPlaces pic z(3) from minPlacesCircuit.
+           2 line 19 col 2 'Mod'&x'82'&'le requis : '.
+           2 a-modeleRequis pic x(20) from modeleRequisCircuit.
+
+
+       procedure division.
+
+           display s-plg-numero
+           accept s-numero
+
+           open input f-circuit
+           move numSaisi to numCircuit
+           read f-circuit
+               invalid key
+                   display a-plg-nonRes
+                   display a-plg-next
+                   accept s-next
+
+               not invalid key
+                   display a-plg-res
+                   display a-plg-next
+                   accept s-next
+
+           end-read
+
+           close f-circuit
+           goback.
+
+
+       end program consultCircuit.
