@@ -12,6 +12,11 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
        working-storage section.
        1 suivant pic x.
@@ -26,6 +31,27 @@
        1 i pic 99 value 7. *> indice de ligne
        1 nextPage pic x.
 
+       1 triSaisi pic 9 value 1.
+       1 matriculeJump pic 9(4) value 0.
+       1 idxDepart pic 9(4) value 1.
+
+       1 nbChauffeurs pic 9(4) value 0.
+       1 idxTab pic 9(4).
+       1 idxTab2 pic 9(4).
+
+       1 tabChauffeurs.
+           2 tabLigne occurs 500 times.
+               3 tabNum pic 9(4).
+               3 tabNom pic x(30).
+               3 tabPrenom pic x(30).
+               3 tabPermis pic 9(8).
+
+       1 tabLigneTmp.
+           2 tabNumTmp pic 9(4).
+           2 tabNomTmp pic x(30).
+           2 tabPrenomTmp pic x(30).
+           2 tabPermisTmp pic 9(8).
+
 
        screen section.
        1 a-plg-next.
@@ -38,19 +64,35 @@
        1 a-plg-titre.
            2 line 5 col 4 'La liste des chauffeurs (suite) '.
 
+       1 s-plg-tri.
+           2 line 6 col 4 'Trier par : 1 Matricule  2 Nom'.
+           2 s-tri line 7 col 4 pic 9 to triSaisi.
+
+       1 s-plg-jump.
+           2 line 8 col 4 'Aller directement au matricule '.
+           2 line 8 col 36 '(0000 = depuis le d'&x'82'&'but) : '.
+           2 s-jump pic 9(4) to matriculeJump.
+
+       1 a-plg-pasTrouve.
+           2 line 20 col 15 'Aucun matricule '&x'85'&' partir de '&
+           'celui saisi'.
+
        1 a-plg-nextPage.
            2 line 24 'Appuyez sur une touche pour afficher la suite'.
            2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
 
        1 a-plg-res.
-           2 s-num line i col 2 pic 9(4) from numchaufN.
-           2 a-nom line i col 8 pic x(30) from nomN.
-           2 a-prenom line i col 30 pic x(30) from prenomN.
-           2 a-permis line i col 55 pic 9(4) from datepermisN(1:4).
+           2 s-num line i col 2 pic 9(4) from tabNum(idxTab).
+           2 a-nom line i col 8 pic x(30) from tabNom(idxTab).
+           2 a-prenom line i col 30 pic x(30) from tabPrenom(idxTab).
+           2 a-permis line i col 55 pic 9(4) from
+               tabPermis(idxTab)(1:4).
            2 '/'.
-           2 a-permis2 line i col 60 pic 9(2) from datepermisN(5:2).
+           2 a-permis2 line i col 60 pic 9(2) from
+               tabPermis(idxTab)(5:2).
            2 '/'.
-           2 a-permis3 line i col 63 pic 9(2) from datepermisN(7:2).
+           2 a-permis3 line i col 63 pic 9(2) from
+               tabPermis(idxTab)(7:2).
 
 
        1 a-plg-nonRes.
@@ -58,27 +100,84 @@
 
        procedure division.
 
-          open input f-chaufNouv
-          perform test after until fin-lire
+           display s-plg-tri
+           accept s-tri
+           display s-plg-jump
+           accept s-jump
+
+           open input f-chaufNouv
+           perform test after until fin-lire
                read f-chaufNouv next
                end set fin-lire to true end-read
                if not fin-lire then
-                    perform mod-affichage
-
+                   compute nbChauffeurs = nbChauffeurs + 1
+                   move numchaufN to tabNum(nbChauffeurs)
+                   move nomN to tabNom(nbChauffeurs)
+                   move prenomN to tabPrenom(nbChauffeurs)
+                   move datepermisN to tabPermis(nbChauffeurs)
                end-if
+           end-perform
+           close f-chaufNouv
+           set fin-lire to false
 
-         end-perform
+           if triSaisi = 2 then
+               perform mod-triNom
+           end-if
 
-               display a-plg-next
-               accept s-next
+           perform mod-chercherDepart
 
-               close f-chaufNouv
+           if matriculeJump <> 0 and idxDepart > nbChauffeurs then
+               display a-plg-pasTrouve
+           end-if
+
+           perform varying idxTab from idxDepart by 1
+               until idxTab > nbChauffeurs
+               perform mod-affichage
+           end-perform
 
-          set fin-lire to false
+           display a-plg-next
+           accept s-next
 
            goback.
 
-         mod-affichage.
+       *> tri a bulles sur le nom (ordre alphabetique)
+       mod-triNom.
+           perform varying idxTab from 1 by 1
+               until idxTab >= nbChauffeurs
+               perform varying idxTab2 from 1 by 1
+                   until idxTab2 > nbChauffeurs - idxTab
+                   if tabNom(idxTab2) > tabNom(idxTab2 + 1) then
+                       perform mod-echangeLigne
+                   end-if
+               end-perform
+           end-perform
+       .
+
+       *> localise, dans la table deja chargee, la premiere ligne dont
+       *> le matricule est superieur ou egal a celui saisi, pour
+       *> reprendre la pagination a partir de la; idxDepart reste a 1
+       *> si aucun matricule n'est saisi - sans objet quand la table
+       *> est triee par nom (triSaisi = 2), puisque le matricule n'y
+       *> est alors plus en ordre croissant
+       mod-chercherDepart.
+           move 1 to idxDepart
+           if matriculeJump <> 0 and triSaisi <> 2 then
+               perform varying idxTab from 1 by 1
+                   until idxTab > nbChauffeurs
+                   or tabNum(idxTab) >= matriculeJump
+                   continue
+               end-perform
+               move idxTab to idxDepart
+           end-if
+       .
+
+       mod-echangeLigne.
+           move tabLigne(idxTab2) to tabLigneTmp
+           move tabLigne(idxTab2 + 1) to tabLigne(idxTab2)
+           move tabLigneTmp to tabLigne(idxTab2 + 1)
+       .
+
+       mod-affichage.
            display a-plg-res
            compute i = i + 1
            if (i > 20) then
@@ -87,7 +186,6 @@
                accept s-nextPage
                display a-plg-effacerEcran
                display a-plg-titre
-               display a-plg-res
            end-if
        .
 
