@@ -12,19 +12,33 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
        working-storage section.
        1 nomRech   pic x(30).
+       1 nomRechMaj pic x(30).
+       1 nomMaj pic x(30).
+       1 longRech pic 99 value 0.
+       1 pos pic 99.
        1 pic x value 'N'.
        88 fin-lire value 'O' false 'N'.
        1 pic x value 'N'.
        88 trouve value 'O' false 'N'.
+       1 pic x value 'N'.
+       88 matchTrouve value 'O' false 'N'.
        1 num pic 9(4).
        1 nom pic x(30).
        1 prenom pic x(30).
        1 permis pic 9(8).
        1 suivant      pic x.
 
+       1 i pic 99 value 7. *> indice de ligne
+       1 nextPage pic x.
+
 
        screen section.
        1 a-effacer.
@@ -34,25 +48,32 @@
            2 line 24 'Appuyez sur une touche pour continuer' .
            2 s-next line 25 col 80 pic x to suivant auto secure.
 
+       1 a-plg-effacerEcran.
+           2 blank screen.
+
+       1 a-plg-titre.
+           2 line 5 col 4 'R'&x'82'&'sultats (suite) '.
+
+       1 a-plg-nextPage.
+           2 line 24 'Appuyez sur une touche pour afficher la suite'.
+           2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
 
        1 s-plg-nom.
-           2 line 12 col 11 'Nom du chauffeur : '.
-           2 s-nom line 12 col 40 pic x(30) to nomRech required.
+           2 line 12 col 11 'Nom (ou partie du nom) du chauffeur : '.
+           2 s-nom line 12 col 50 pic x(30) to nomRech required.
 
        1 a-plg-nonRes.
-           2 line 14 'Chauffeur inexistant'.
+           2 line 14 'Aucun chauffeur ne correspond'.
 
        1 a-plg-res.
-           2 line 15 col 2 'Matricule : '.
-           2 a-num pic 9(4) from num.
-           2 line 14 col 2 'Pr'&x'82'&'nom : '.
-           2 a-prenom pic x(30) from prenom.
-           2 line 16 col 2 'Date d''obtention du permis : '.
-           2 a-permis pic 9(2) from datepermisN(7:2).
+           2 s-num line i col 2 pic 9(4) from numchaufN.
+           2 a-nom line i col 8 pic x(30) from nomN.
+           2 a-prenom line i col 30 pic x(30) from prenomN.
+           2 a-permis line i col 55 pic 9(4) from datepermisN(1:4).
            2 '/'.
-           2 a-permis2 pic 9(2) from datepermisN(5:2).
+           2 a-permis2 line i col 60 pic 9(2) from datepermisN(5:2).
            2 '/'.
-           2 a-permis3 pic 9(4) from datepermisN(1:4).
+           2 a-permis3 line i col 63 pic 9(2) from datepermisN(7:2).
 
 
 
@@ -60,36 +81,42 @@
            display s-plg-nom
            accept s-nom
 
+           move function upper-case(function trim(nomRech))
+               to nomRechMaj
+           compute longRech = function length(function
+               trim(nomRech))
+
            open input f-chaufNouv
            read f-chaufNouv next
            end set fin-lire to true end-read
 
-           perform until fin-lire or trouve
-               if function upper-case(nomRech) = function
-                   upper-case(nomN) then
-                       move numchaufN to num
-                       move prenomN to prenom
-                       move datepermisN to permis
-                        display a-plg-res
-                       display a-plg-next
-                       accept s-next
+           perform test after until fin-lire
+               if not fin-lire and longRech > 0 then
+                   move function upper-case(nomN) to nomMaj
+                   set matchTrouve to false
+                   move 1 to pos
+                   perform mod-verifSousChaine
+                       varying pos from 1 by 1
+                       until pos > (31 - longRech) or matchTrouve
+
+                   if matchTrouve then
                        set trouve to true
-                end-if
+                       perform mod-affichage
+                   end-if
+               end-if
 
-           if not trouve then
                read f-chaufNouv next
-           end set fin-lire to true end-read
-           end-if
-
+               end set fin-lire to true end-read
            end-perform
 
-           if not trouve and fin-lire then
+           if trouve then
+               display a-plg-next
+               accept s-next
+           else
                display a-plg-nonRes
                display a-plg-next
                accept s-next
-
-               end-if
-
+           end-if
 
            close f-chaufNouv
 
@@ -98,6 +125,24 @@
 
            goback.
 
+       mod-verifSousChaine.
+           if nomMaj(pos:longRech) = nomRechMaj(1:longRech) then
+               set matchTrouve to true
+           end-if
+       .
+
+       mod-affichage.
+           display a-plg-res
+           compute i = i + 1
+           if (i > 20) then
+               compute i = 7
+               display a-plg-nextPage
+               accept s-nextPage
+               display a-plg-effacerEcran
+               display a-plg-titre
+           end-if
+       .
+
 
        end program consultChauffeurs2.
 
