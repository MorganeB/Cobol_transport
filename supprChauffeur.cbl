@@ -5,6 +5,16 @@
            indexed
            access dynamic record key numchaufN.
 
+           select f-affectation assign 'Affectation.dat' organization
+           indexed access dynamic
+           record key Numaffect
+           alternate record key NumchaufA duplicates
+           alternate record key NumbusA duplicates
+           alternate record key NumCircuitA duplicates.
+
+           select f-audit assign 'audit.log' organization line
+           sequential.
+
        file section.
        fd f-chaufNouv.
        1 ChaufNouv.
@@ -12,11 +22,46 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
 
        working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
        1 suivant pic x.
+       1 confirmSaisi pic x.
        1 numSaisi pic 9(4) value 0.
 
+       1 pic x value 'n'.
+       88 chauffeurTrouve value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 aDesAffectations value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifAffect value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
 
        screen section.
        1 a-effacer.
@@ -30,6 +75,16 @@
            2 line 7 col 10 'Matricule du chauffeur a supprimer :'.
            2 s-num line 8 col 10 pic 9(4) to numSaisi required.
 
+       1 a-plg-fiche.
+           2 line 10 col 5 'Nom : '.
+           2 a-nom pic x(30) from nomN.
+           2 line 11 col 5 'Pr'&x'82'&'nom : '.
+           2 a-prenom pic x(30) from prenomN.
+
+       1 s-plg-confirm.
+           2 line 15 col 5 'Confirmer la suppression (O/N) : '.
+           2 s-confirm pic x to confirmSaisi required.
+
        1 a-plg-res.
            2 line 20 col 15 'Chauffeur supprim'&x'82'&' !'.
 
@@ -37,21 +92,77 @@
            2 line 19 col 15 'Echec. '.
            2 line 20 col 15 'Le matricule est peut-etre incorrect'.
 
+       1 a-plg-abandon.
+           2 line 20 col 15 'Suppression annul'&x'82'&'e'.
+
+       1 a-plg-encoursutilisation.
+           2 line 19 col 15 'Ce chauffeur a des affectations.'.
+           2 line 20 col 15 'Suppression impossible'.
+
 
-       procedure division.
+       procedure division using operateurID-parm.
            display s-plg-saisie
            accept s-num
 
            open i-o f-chaufNouv
-           read f-chaufNouv
            move numSaisi to numchaufN
-           if numSaisi = numChaufN then
-           delete f-chaufNouv
+           read f-chaufNouv
                invalid key
-                   display a-plg-nonRes
+                   set chauffeurTrouve to false
                not invalid key
-                   display a-plg-res
-           end-delete
+                   set chauffeurTrouve to true
+           end-read
+
+           if chauffeurTrouve then
+               display a-plg-fiche
+
+               open input f-affectation
+               set aDesAffectations to false
+               move numSaisi to numchaufA
+               start f-affectation key is equal numchaufA
+                   invalid key
+                       set finVerifAffect to true
+                   not invalid key
+                       set finVerifAffect to false
+               end-start
+
+               perform until finVerifAffect
+                   read f-affectation next
+                       at end
+                           set finVerifAffect to true
+                       not at end
+                           if numchaufA not = numSaisi then
+                               set finVerifAffect to true
+                           else
+                               if not annulee then
+                                   set aDesAffectations to true
+                                   set finVerifAffect to true
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close f-affectation
+
+               if aDesAffectations then
+                   display a-plg-encoursutilisation
+               else
+                   display s-plg-confirm
+                   accept s-confirm
+
+                   if confirmSaisi = 'O' or confirmSaisi = 'o' then
+                       delete f-chaufNouv
+                           invalid key
+                               display a-plg-nonRes
+                           not invalid key
+                               display a-plg-res
+                               perform mod-ecrireAudit
+                       end-delete
+                   else
+                       display a-plg-abandon
+                   end-if
+               end-if
+           else
+               display a-plg-nonRes
            end-if
 
            display a-plg-next
@@ -61,5 +172,22 @@
            goback.
 
 
+       *> enregistre la suppression dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'SUPPR' to ligneAudit(18:5)
+           move 'CHAUFFEUR' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move nomN to ligneAudit(54:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
        end program supprChauffeur.
 
