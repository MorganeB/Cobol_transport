@@ -0,0 +1,193 @@
+       program-id. supprBus.
+
+       file-control.
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+           select f-affectation assign 'Affectation.dat' organization
+           indexed access dynamic
+           record key Numaffect
+           alternate record key NumchaufA duplicates
+           alternate record key NumbusA duplicates
+           alternate record key NumCircuitA duplicates.
+
+           select f-audit assign 'audit.log' organization line
+           sequential.
+
+       file section.
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 suivant pic x.
+       1 confirmSaisi pic x.
+       1 numSaisi pic 9(4) value 0.
+
+       1 pic x value 'n'.
+       88 busTrouve value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 aDesAffectations value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifAffect value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 s-plg-saisie.
+           2 line 7 col 10 'Num'&x'82'&'ro du bus '&x'85'&' suppr.:'.
+           2 s-num line 8 col 10 pic 9(4) to numSaisi required.
+
+       1 a-plg-fiche.
+           2 line 10 col 5 'Marque : '.
+           2 a-marque pic x(20) from marque.
+           2 line 11 col 5 'Nombre de places : '.
+           2 a-places pic z(3) from nbplaces.
+           2 line 12 col 5 'Mod'&x'82'&'le : '.
+           2 a-modele pic x(20) from modele.
+           2 line 13 col 5 'Kilom'&x'82'&'trage : '.
+           2 a-kilom pic z(6) from kilom.
+
+       1 s-plg-confirm.
+           2 line 15 col 5 'Confirmer la suppression (O/N) : '.
+           2 s-confirm pic x to confirmSaisi required.
+
+       1 a-plg-res.
+           2 line 20 col 15 'Bus supprim'&x'82'&' !'.
+
+       1 a-plg-nonRes.
+           2 line 19 col 15 'Echec. '.
+           2 line 20 col 15 'Le num'&x'82'&'ro est peut-etre incorrect'.
+
+       1 a-plg-abandon.
+           2 line 20 col 15 'Suppression annul'&x'82'&'e'.
+
+       1 a-plg-encoursutilisation.
+           2 line 19 col 15 'Ce bus a des affectations.'.
+           2 line 20 col 15 'Suppression impossible'.
+
+
+       procedure division using operateurID-parm.
+           display s-plg-saisie
+           accept s-num
+
+           open i-o f-bus
+           move numSaisi to numero
+           read f-bus
+               invalid key
+                   set busTrouve to false
+               not invalid key
+                   set busTrouve to true
+           end-read
+
+           if busTrouve then
+               display a-plg-fiche
+
+               open input f-affectation
+               set aDesAffectations to false
+               move numSaisi to numbusA
+               start f-affectation key is equal numbusA
+                   invalid key
+                       set finVerifAffect to true
+                   not invalid key
+                       set finVerifAffect to false
+               end-start
+
+               perform until finVerifAffect
+                   read f-affectation next
+                       at end
+                           set finVerifAffect to true
+                       not at end
+                           if numbusA not = numSaisi then
+                               set finVerifAffect to true
+                           else
+                               if not annulee then
+                                   set aDesAffectations to true
+                                   set finVerifAffect to true
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close f-affectation
+
+               if aDesAffectations then
+                   display a-plg-encoursutilisation
+               else
+                   display s-plg-confirm
+                   accept s-confirm
+
+                   if confirmSaisi = 'O' or confirmSaisi = 'o' then
+                       delete f-bus
+                           invalid key
+                               display a-plg-nonRes
+                           not invalid key
+                               display a-plg-res
+                               perform mod-ecrireAudit
+                       end-delete
+                   else
+                       display a-plg-abandon
+                   end-if
+               end-if
+           else
+               display a-plg-nonRes
+           end-if
+
+           display a-plg-next
+           accept s-next
+
+           close f-bus
+           goback.
+
+
+       *> enregistre la suppression dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'SUPPR' to ligneAudit(18:5)
+           move 'BUS' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move marque to ligneAudit(54:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+       end program supprBus.
