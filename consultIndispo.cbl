@@ -0,0 +1,184 @@
+       program-id. consultIndispo.
+
+       file-control.
+           select f-chaufNouv assign 'ChaufNouv.dat' organization
+           indexed
+           access dynamic record key numchaufN.
+
+           select f-indispo assign 'Indispo.dat' organization
+           indexed access dynamic
+           record key numIndispo
+           alternate record key numChaufI duplicates.
+
+
+       file section.
+
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-indispo.
+       1 Indispo.
+           2 numIndispo pic 9(4).
+           2 numChaufI pic 9(4).
+           2 dateDebIndispo pic 9(8).
+           2 dateFinIndispo pic 9(8).
+           2 motifIndispo pic x(30).
+
+
+       working-storage section.
+
+       1 i pic 99 value 9.  *> indice de ligne
+       1 nextPage pic x.
+       1 suivant pic x.
+
+       1 numChauffeurSaisi pic 9(4).
+
+       1 pic x value 'n'.
+       88 chauffeurExiste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 trouve value 'o' false 'n'.
+
+
+       screen section.
+       1 a-plg-effacerEcran.
+           2 blank screen.
+
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 4 col 10 'Indisponibilit'&x'82'&'s du chauffeur'.
+
+       1 a-plg-entete.
+           2 line 8 col 3 'D'&x'82'&'but'.
+           2 line 8 col 20 'Fin'.
+           2 line 8 col 35 'Motif'.
+
+       1 s-plg-saisie.
+           2 line 6 col 4 'Matricule du chauffeur : '.
+           2 s-numChauffeur pic 9(4) to numChauffeurSaisi required.
+
+       1 a-plg-fiche.
+           2 line 6 col 40 'Nom : '.
+           2 a-nom pic x(30) from nomN.
+
+       1 a-plg-res.
+           2 line i col 3 pic 9(4) from dateDebIndispo(1:4).
+           2 '/'.
+           2 pic 99 from dateDebIndispo(5:2).
+           2 '/'.
+           2 pic 99 from dateDebIndispo(7:2).
+           2 line i col 35 pic x(30) from motifIndispo.
+
+       1 a-plg-fin.
+           2 line i col 20 pic 9(4) from dateFinIndispo(1:4).
+           2 '/'.
+           2 pic 99 from dateFinIndispo(5:2).
+           2 '/'.
+           2 pic 99 from dateFinIndispo(7:2).
+
+       1 a-plg-encours.
+           2 line i col 20 'en cours'.
+
+       1 a-plg-chaufinexistant.
+           2 line 20 col 15 'Chauffeur inexistant'.
+
+       1 a-plg-pasIndispo.
+           2 line 20 col 15 'Ce chauffeur n''a pas d''indisponibilit'&
+           x'82'.
+
+       1 a-plg-nextPage.
+           2 line 24 'Appuyez sur une touche pour afficher la suite' .
+           2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-saisie
+           accept s-numChauffeur
+
+           open input f-chaufNouv
+           move numChauffeurSaisi to numchaufN
+           read f-chaufNouv
+               invalid key
+                   set chauffeurExiste to false
+               not invalid key
+                   set chauffeurExiste to true
+           end-read
+           close f-chaufNouv
+
+           if chauffeurExiste then
+               display a-plg-fiche
+               display a-plg-entete
+
+               open input f-indispo
+               move numChauffeurSaisi to numChaufI
+               start f-indispo key is equal numChaufI
+                   invalid key
+                       set finVerif to true
+                   not invalid key
+                       set finVerif to false
+               end-start
+
+               perform until finVerif
+                   read f-indispo next
+                       at end
+                           set finVerif to true
+                       not at end
+                           if numChaufI not = numChauffeurSaisi then
+                               set finVerif to true
+                           else
+                               perform mod-affichage
+                               set trouve to true
+                           end-if
+                   end-read
+               end-perform
+               close f-indispo
+
+               if not trouve then
+                   display a-plg-pasIndispo
+               end-if
+           else
+               display a-plg-chaufinexistant
+           end-if
+
+           display a-plg-next
+           accept s-next
+           goback.
+
+
+       mod-affichage.
+           display a-plg-res
+           if dateFinIndispo = 0 then
+               display a-plg-encours
+           else
+               display a-plg-fin
+           end-if
+           compute i = i + 1
+           if (i > 20) then
+               compute i = 9
+               display a-plg-nextPage
+               accept s-nextPage
+               display a-plg-effacerEcran
+               display a-plg-titre
+               display a-plg-entete
+           end-if
+       .
+
+
+       end program consultIndispo.
