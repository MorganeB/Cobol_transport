@@ -0,0 +1,352 @@
+       program-id. utilisationFlotte.
+
+       file-control.
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+           select f-chaufNouv assign 'ChaufNouv.dat' organization
+           indexed
+           access dynamic record key numchaufN.
+
+           select f-affectation assign 'Affectation.dat' organization
+           indexed access dynamic
+               record key Numaffect
+               alternate record key NumchaufA duplicates
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
+
+
+       file section.
+
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       working-storage section.
+
+       1 i pic 99 value 9.  *> indice de ligne
+       1 nextPage pic x.
+       1 suivant pic x.
+
+       1 dateDebutPeriode pic 9(8) value 0.
+       1 dateFinPeriode pic 9(8) value 0.
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 nbJoursPeriode pic 9(5).
+       1 nbJoursOccupes pic 9(5).
+       1 dateDebOccupation pic 9(8).
+       1 dateFinOccupation pic 9(8).
+       1 tauxOccupation pic 999v99.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 enListeChauffeur value 'o' false 'n'.
+
+
+       screen section.
+       1 a-plg-effacerEcran.
+           2 blank screen.
+
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 4 col 10 'Taux d''utilisation de la flotte'.
+
+       1 s-plg-periode.
+           2 line 6 col 4 'P'&x'82'&'riode '&x'85'&' analyser :'.
+           2 line 7 col 10 'du : '.
+           2 s-date11 pic 9(4) to dateDebutPeriode(1:4).
+           2 '/'.
+           2 s-date12 pic 9(2) to dateDebutPeriode(5:2).
+           2 '/'.
+           2 s-date13 pic 9(2) to dateDebutPeriode(7:2).
+           2 line 8 col 10 'au : '.
+           2 s-date21 pic 9(4) to dateFinPeriode(1:4).
+           2 '/'.
+           2 s-date22 pic 9(2) to dateFinPeriode(5:2).
+           2 '/'.
+           2 s-date23 pic 9(2) to dateFinPeriode(7:2).
+
+       1 a-plg-erreur.
+           2 line 23 col 12 'Saisir une p'&x'82'&'riode correcte '&
+           '(deux dates r'&x'82'&'elles, fin >= d'&x'82'&'but) svp'.
+
+       1 a-effacer.
+           2 line 23 blank line.
+
+       1 a-plg-enteteBus.
+           2 line i col 3 'Bus'.
+           2 line i col 12 'Jours occup'&x'82'&'s'.
+           2 line i col 30 'Jours p'&x'82'&'riode'.
+           2 line i col 48 'Taux'.
+
+       1 a-plg-resBus.
+           2 line i col 3 pic 9(4) from numero.
+           2 line i col 15 pic z(5) from nbJoursOccupes.
+           2 line i col 33 pic z(5) from nbJoursPeriode.
+           2 line i col 48 pic zz9.99 from tauxOccupation.
+           2 '%'.
+
+       1 a-plg-enteteChauffeur.
+           2 line i col 3 'Chauffeur'.
+           2 line i col 15 'Jours occup'&x'82'&'s'.
+           2 line i col 33 'Jours p'&x'82'&'riode'.
+           2 line i col 48 'Taux'.
+
+       1 a-plg-resChauffeur.
+           2 line i col 3 pic 9(4) from numchaufN.
+           2 line i col 15 pic z(5) from nbJoursOccupes.
+           2 line i col 33 pic z(5) from nbJoursPeriode.
+           2 line i col 48 pic zz9.99 from tauxOccupation.
+           2 '%'.
+
+       1 a-plg-nextPage.
+           2 line 24 'Appuyez sur une touche pour afficher la suite' .
+           2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-periode
+           accept s-date11
+           accept s-date12
+           accept s-date13
+           accept s-date21
+           accept s-date22
+           accept s-date23
+
+           perform test after until juste
+               move dateDebutPeriode to dateAValider
+               perform mod-validerDate
+               if dateValide then
+                   move dateFinPeriode to dateAValider
+                   perform mod-validerDate
+               end-if
+               if dateValide and dateFinPeriode < dateDebutPeriode
+               then
+                   set dateValide to false
+               end-if
+               if not dateValide then
+                   display a-plg-erreur
+                   display s-plg-periode
+                   accept s-date11
+                   accept s-date12
+                   accept s-date13
+                   accept s-date21
+                   accept s-date22
+                   accept s-date23
+               else
+                   set juste to true
+                   display a-effacer
+               end-if
+           end-perform
+
+           compute nbJoursPeriode =
+               function integer-of-date(dateFinPeriode)
+               - function integer-of-date(dateDebutPeriode) + 1
+
+           open input f-bus
+           open input f-affectation
+           open input f-chaufNouv
+
+           display a-plg-effacerEcran
+           display a-plg-titre
+           move 9 to i
+           set enListeChauffeur to false
+           display a-plg-enteteBus
+           add 1 to i
+
+           read f-bus next end set finVerif to true end-read
+           perform test after until finVerif
+               compute nbJoursOccupes = 0
+               move numero to numbusA
+               start f-affectation key is equal numbusA
+                   invalid key
+                       continue
+                   not invalid key
+                       perform mod-cumulerBus
+               end-start
+
+               perform mod-calculerTaux
+               display a-plg-resBus
+               perform mod-avancerLigne
+
+               read f-bus next end set finVerif to true end-read
+           end-perform
+           close f-bus
+
+           display a-plg-nextPage
+           accept s-nextPage
+           display a-plg-effacerEcran
+           display a-plg-titre
+           move 9 to i
+           set enListeChauffeur to true
+           display a-plg-enteteChauffeur
+           add 1 to i
+
+           set finVerif to false
+           read f-chaufNouv next end set finVerif to true end-read
+           perform test after until finVerif
+               compute nbJoursOccupes = 0
+               move numchaufN to numChaufA
+               start f-affectation key is equal numChaufA
+                   invalid key
+                       continue
+                   not invalid key
+                       perform mod-cumulerChauffeur
+               end-start
+
+               perform mod-calculerTaux
+               display a-plg-resChauffeur
+               perform mod-avancerLigne
+
+               read f-chaufNouv next end set finVerif to true end-read
+           end-perform
+           close f-chaufNouv
+           close f-affectation
+
+           display a-plg-next
+           accept s-next
+           goback.
+
+       *> cumule dans nbJoursOccupes les jours de la p'eriode couverts
+       *> par chaque affectation non annul'ee du bus numero, en
+       *> parcourant la cl'e alternative NumbusA jusqu'au changement
+       *> de cl'e (idi'ome deja utilis'e par mod-verifBus etc.)
+       mod-cumulerBus.
+           set finVerif to false
+           perform test after until finVerif
+               read f-affectation next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numbusA not = numero then
+                           set finVerif to true
+                       else
+                           if not annulee then
+                               perform mod-cumulerJoursChevauchement
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           set finVerif to false
+       .
+
+       *> equivalent de mod-cumulerBus pour le chauffeur numchaufN
+       mod-cumulerChauffeur.
+           set finVerif to false
+           perform test after until finVerif
+               read f-affectation next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numChaufA not = numchaufN then
+                           set finVerif to true
+                       else
+                           if not annulee then
+                               perform mod-cumulerJoursChevauchement
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           set finVerif to false
+       .
+
+       *> ajoute a nbJoursOccupes le nombre de jours de la periode
+       *> couverts par l'affectation courante (une affectation en
+       *> cours, dateFinAffectA = 0, est born'ee a la fin de p'eriode)
+       mod-cumulerJoursChevauchement.
+           if dateFinAffectA = 0 then
+               move dateFinPeriode to dateFinOccupation
+           else
+               move function min(dateFinAffectA dateFinPeriode)
+               to dateFinOccupation
+           end-if
+           move function max(dateDebAffectA dateDebutPeriode)
+           to dateDebOccupation
+
+           if dateDebOccupation <= dateFinOccupation then
+               compute nbJoursOccupes = nbJoursOccupes +
+                   function integer-of-date(dateFinOccupation)
+                   - function integer-of-date(dateDebOccupation) + 1
+           end-if
+       .
+
+       *> le taux ne peut pas depasser 100% meme si plusieurs
+       *> affectations qui se chevauchent ont ete additionnees
+       mod-calculerTaux.
+           if nbJoursOccupes > nbJoursPeriode then
+               move nbJoursPeriode to nbJoursOccupes
+           end-if
+           compute tauxOccupation rounded =
+               (nbJoursOccupes / nbJoursPeriode) * 100
+       .
+
+       mod-avancerLigne.
+           add 1 to i
+           if (i > 20) then
+               move 9 to i
+               display a-plg-nextPage
+               accept s-nextPage
+               display a-plg-effacerEcran
+               display a-plg-titre
+               if enListeChauffeur then
+                   display a-plg-enteteChauffeur
+               else
+                   display a-plg-enteteBus
+               end-if
+           end-if
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas
+       mod-validerDate.
+           if function integer-of-date(dateAValider) = 0 then
+               set dateValide to false
+           else
+               set dateValide to true
+           end-if
+       .
+
+       end program utilisationFlotte.
