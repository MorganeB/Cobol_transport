@@ -6,7 +6,25 @@
        indexed access dynamic
        record key Numaffect
        alternate record key NumchaufA duplicates
-       alternate record key NumbusA duplicates.
+       alternate record key NumbusA duplicates
+       alternate record key NumCircuitA duplicates.
+
+       select f-chaufNouv assign 'ChaufNouv.dat' organization
+       indexed access dynamic record key numchaufN.
+
+       select f-bus assign 'FBus.dat' organization
+       indexed access dynamic record key numero.
+
+       select f-circuit assign 'Circuit.dat' organization
+       indexed access dynamic record key numCircuit.
+
+       select f-indispo assign 'Indispo.dat' organization
+       indexed access dynamic
+       record key numIndispo
+       alternate record key numChaufI duplicates.
+
+       select f-audit assign 'audit.log' organization line
+       sequential.
 
 
        file section.
@@ -17,13 +35,64 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-circuit.
+       1 Circuit.
+           2 numCircuit pic 9(4).
+           2 nomCircuit pic x(30).
+           2 villeDepart pic x(20).
+           2 villeArrivee pic x(20).
+           2 distanceCircuit pic 9(5).
+           2 minPlacesCircuit pic 9(3) value 0.
+           2 modeleRequisCircuit pic x(20).
+
+       fd f-indispo.
+       1 Indispo.
+           2 numIndispo pic 9(4).
+           2 numChaufI pic 9(4).
+           2 dateDebIndispo pic 9(8).
+           2 dateFinIndispo pic 9(8).
+           2 motifIndispo pic x(30).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
 
        working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
        1 newAffect pic 9(4) value 0.
        1 busSaisi pic 9(4).
        1 chauffeurSaisi pic 9(4).
+       1 circuitSaisi pic 9(4) value 0.
        1 date1 pic 9(8).
        1 date2 pic 9(8).
+       1 motifSaisi pic x(30).
        1 pic x value 'n'.
        88 fin-lire value 'o' false 'n'.
 
@@ -35,6 +104,71 @@
        1 pic x value 'n'.
        88 juste2 value 'o' false 'n'.
 
+       1 pic x value 'n'.
+       88 finVerifBus value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 busLibre value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifChauffeur value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 chauffeurLibre value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifIndispo value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 chauffeurIndispo value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 busExiste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 chauffeurExiste value 'o' false 'n'.
+
+       1 pic x value 'o'.
+       88 circuitExiste value 'o' false 'n'.
+
+       1 pic x value 'o'.
+       88 permisValide value 'o' false 'n'.
+
+       1 pic x value 'o'.
+       88 permisNonExpire value 'o' false 'n'.
+
+       1 pic x value 'o'.
+       88 busCompatible value 'o' false 'n'.
+
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       1 nbOccurrences pic 9(2) value 1.
+       1 occCourante pic 9(2).
+       1 dateDebOccurrence pic 9(8).
+       1 dateFinOccurrence pic 9(8).
+       1 nbCreees pic 9(2) value 0.
+       1 nbIgnorees pic 9(2) value 0.
+
+       1 seuilJoursConsecutifs pic 9(2) value 6.
+       1 runDebut pic 9(8).
+       1 runFin pic 9(8).
+       1 joursConsecutifs pic 9(3).
+       1 iterConsecutif pic 9(3).
+
+       1 pic x value 'n'.
+       88 seuilDepasse value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 changementConsecutif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifConsecutif value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
        screen section.
        1 a-effacer.
            2 line 23 blank line.
@@ -46,9 +180,56 @@
        1 a-plg-erreur.
            2 line 23 col 12 'Saisir une date correcte svp'.
 
+       1 a-plg-erreurOrdre.
+           2 line 23 col 12 'La date de fin doit '&
+           'suivre la date de d'&x'82'&'but'.
+
        1 a-plg-nonRes.
            2 line 14 'Echec'.
 
+       1 a-plg-busInexistant.
+           2 line 14 'Ce num'&x'82'&'ro de bus n''existe pas'.
+
+       1 a-plg-chauffeurInexistant.
+           2 line 14 'Ce num'&x'82'&'ro de chauffeur n''existe pas'.
+
+       1 a-plg-circuitInexistant.
+           2 line 14 'Ce num'&x'82'&'ro de circuit n''existe pas'.
+
+       1 a-plg-permisAnterieur.
+           2 line 14 'Ce chauffeur n''avait pas encore son permis'.
+           2 line 15 col 3 '('&x'85'&' la date de d'&x'82'&'but)'.
+
+       1 a-plg-permisExpire.
+           2 line 14 'Le permis de ce chauffeur sera expir'&x'82'&
+           ' '&x'85'&' la date de d'&x'82'&'but'.
+
+       1 a-plg-busIncompatible.
+           2 line 14 'Ce bus ne convient pas '&x'85'&' ce circuit'.
+           2 line 15 col 3 '(places ou mod'&x'82'&'le insuffisants)'.
+
+       1 a-plg-numInvalide.
+           2 line 20 col 15 '0000 n''est pas un num'&x'82'&
+           'ro valide'.
+
+       1 a-plg-busOccupe.
+           2 line 14 'Ce bus est d'&x'82'&'j'&x'85'&' affect'&x'82'.
+           2 line 15 col 3 'sur cette p'&x'82'&'riode'.
+
+       1 a-plg-chauffeurOccupe.
+           2 line 14 'Ce chauffeur est d'&x'82'&'j'&x'85'.
+           2 line 15 'affect'&x'82'&' sur cette p'&x'82'&'riode'.
+
+       1 a-plg-chauffeurIndispo.
+           2 line 14 'Ce chauffeur est indisponible'.
+           2 line 15 'sur cette p'&x'82'&'riode'.
+
+       1 a-plg-seuilConsecutif.
+           2 line 14 'Cette affectation d'&x'82'&'passerait le '&
+           'nombre maximal de'.
+           2 line 15 'jours cons'&x'82'&'cutifs sans repos '&
+           'autoris'&x'82'&'s pour ce chauffeur'.
+
        1 s-plg-saisie.
            2 line 7 col 10 'Num'&x'82'&'ro du bus : '.
            2 s-bus pic z(4) to busSaisi.
@@ -63,23 +244,53 @@
            2 s-date12 pic 9(2) to date1(5:2).
            2 '/'.
            2 s-date13 pic 9(2) to date1(7:2).
-           2 line 13 col 10 'fin d''affectation : '.
+           2 line 13 col 10 'fin (0000/00/00 si en cours) : '.
            2 s-date21 pic 9(4) to date2(1:4).
            2 '/'.
            2 s-date22 pic 9(2) to date2(5:2).
            2 '/'.
            2 s-date23 pic 9(2) to date2(7:2).
 
+       1 s-plg-saisieMotif.
+           2 line 14 col 10 'Motif / destination : '.
+           2 s-motif pic x(30) to motifSaisi.
+           2 line 15 col 10 'Num'&x'82'&'ro circuit (0000 si aucun) :'.
+           2 s-circuit pic 9(4) to circuitSaisi.
+
+       1 s-plg-repetition.
+           2 line 16 col 10 'Nombre de semaines cons'&x'82'&
+           'cutives (1 = pas de r'&x'82'&'p'&x'82'&'tition) : '.
+           2 s-nbOcc pic 9(2) to nbOccurrences.
+
        1 a-plg-res.
-           2 line 16 col 15 'Affectation ajout'&x'82'&'e !'.
-           2 line 17 col 15 'Numero affection : '.
+           2 line 18 col 15 'Affectation ajout'&x'82'&'e !'.
+           2 line 19 col 15 'Numero affection : '.
            2 a-newAff pic z(4) from numaffect.
 
-       procedure division.
+       1 a-plg-resMultiple.
+           2 line 18 col 15 pic z(2) from nbCreees.
+           2 ' affectation(s) cr'&x'82'&'e'&x'82'&'e(s), '.
+           2 pic z(2) from nbIgnorees.
+           2 ' ignor'&x'82'&'e(s) (conflit)'.
+
+       procedure division using operateurID-parm.
 
            display s-plg-saisie
            accept s-bus
            accept s-chauff
+
+           *> verification numeros saisis
+           perform test after until juste2
+               if busSaisi = 0 or chauffeurSaisi = 0 then
+                   display a-plg-numInvalide
+                   display s-plg-saisie
+                   accept s-bus
+                   accept s-chauff
+               else
+                   set juste2 to true
+               end-if
+           end-perform
+
            display s-plg-saisieDates
            accept s-date11
            accept s-date12
@@ -87,11 +298,26 @@
            accept s-date21
            accept s-date22
            accept s-date23
+           display s-plg-saisieMotif
+           accept s-motif
+           accept s-circuit
+           display s-plg-repetition
+           accept s-nbOcc
+           if nbOccurrences = 0 then
+               move 1 to nbOccurrences
+           end-if
 
            *> verification date saisie
            perform test after until juste
-               if date1(5:2) > 12 or date1(7:2) > 31 or date2(5:2) > 12
-               or date2(7:2) > 31 then
+               move date1 to dateAValider
+               perform mod-validerDate
+               if not dateValide then
+                   set dateValide to false
+               else
+                   move date2 to dateAValider
+                   perform mod-validerDate
+               end-if
+               if not dateValide then
                display a-plg-erreur
                display s-plg-saisieDates
                accept s-date11
@@ -101,49 +327,424 @@
                accept s-date22
                accept s-date23
                else
-                   set juste to true
-                   display a-effacer
+                   if date2 not = 0 and date2 < date1 then
+                       display a-plg-erreurOrdre
+                       display s-plg-saisieDates
+                       accept s-date11
+                       accept s-date12
+                       accept s-date13
+                       accept s-date21
+                       accept s-date22
+                       accept s-date23
+                   else
+                       set juste to true
+                       display a-effacer
+                   end-if
                end-if
            end-perform
 
+           perform mod-verifExistence
+
+           if busExiste and chauffeurExiste and circuitExiste
+           and permisValide and permisNonExpire and busCompatible then
+               open i-o f-affectation
+                   read f-affectation next
+                   end set fin-lire to true end-read
+               perform test after until fin-lire
+                   if Numaffect > newAffect then
+                       move Numaffect to newAffect
+                   end-if
 
-           open i-o f-affectation
                read f-affectation next
-               end set fin-lire to true end-read
-           perform test after until fin-lire
-               if Numaffect > newAffect then
-                   move Numaffect to newAffect
+                   end set fin-lire to true end-read
+               end-perform
+
+               if fin-lire then
+                   move date1 to dateDebOccurrence
+                   move date2 to dateFinOccurrence
+                   move 0 to nbCreees
+                   move 0 to nbIgnorees
+
+                   perform mod-genererOccurrence
+                       varying occCourante from 1 by 1
+                       until occCourante > nbOccurrences
+
+                   if nbOccurrences = 1 then
+                       if nbCreees = 1 then
+                           display a-plg-res
+                       else
+                           if not busLibre then
+                               display a-plg-busOccupe
+                           else
+                               if not chauffeurLibre then
+                                   display a-plg-chauffeurOccupe
+                               else
+                                   if chauffeurIndispo then
+                                       display a-plg-chauffeurIndispo
+                                   else
+                                       if seuilDepasse then
+                                        display a-plg-seuilConsecutif
+                                       else
+                                           display a-plg-nonRes
+                                       end-if
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+                   else
+                       display a-plg-resMultiple
+                   end-if
+
+                   display a-plg-next
+                   accept s-next
+
                end-if
 
-           read f-affectation next
-               end set fin-lire to true end-read
-           end-perform
+               close f-affectation
+           else
+               if not busExiste then
+                   display a-plg-busInexistant
+               else
+                   if not chauffeurExiste then
+                       display a-plg-chauffeurInexistant
+                   else
+                       if not circuitExiste then
+                           display a-plg-circuitInexistant
+                       else
+                           if not permisValide then
+                               display a-plg-permisAnterieur
+                           else
+                               if not permisNonExpire then
+                                   display a-plg-permisExpire
+                               else
+                                   display a-plg-busIncompatible
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+               display a-plg-next
+               accept s-next
+           end-if
+
+           goback.
+
+       *> verifie l'existence du bus, du chauffeur et, s'il est
+       *> renseigne (numero different de 0), du circuit saisis, ainsi
+       *> que la compatibilite du bus avec ce circuit (places/modele)
+       mod-verifExistence.
+           set busExiste to true
+           set chauffeurExiste to true
+           set circuitExiste to true
+           set permisValide to true
+           set permisNonExpire to true
+           set busCompatible to true
+
+           open input f-bus
+           move busSaisi to numero
+           read f-bus
+               invalid key
+                   set busExiste to false
+           end-read
+
+           open input f-chaufNouv
+           move chauffeurSaisi to numchaufN
+           read f-chaufNouv
+               invalid key
+                   set chauffeurExiste to false
+               not invalid key
+                   if date1 < datepermisN then
+                       set permisValide to false
+                   end-if
+                   if dateExpirationPermisN <> 0
+                   and date1 > dateExpirationPermisN then
+                       set permisNonExpire to false
+                   end-if
+           end-read
+           close f-chaufNouv
+
+           if circuitSaisi <> 0 then
+               open input f-circuit
+               move circuitSaisi to numCircuit
+               read f-circuit
+                   invalid key
+                       set circuitExiste to false
+                   not invalid key
+                       if busExiste then
+                           if nbplaces < minPlacesCircuit then
+                               set busCompatible to false
+                           end-if
+                           if modeleRequisCircuit <> spaces
+                           and modele <> modeleRequisCircuit then
+                               set busCompatible to false
+                           end-if
+                       end-if
+               end-read
+               close f-circuit
+           end-if
+
+           close f-bus
+       .
+
+       *> traite une occurrence de l'affectation (recurrente ou non) :
+       *> verifie bus/chauffeur/indisponibilite pour la periode
+       *> courante, cree la ligne si elle est libre, puis avance la
+       *> periode d'une semaine pour l'occurrence suivante
+       mod-genererOccurrence.
+           move dateDebOccurrence to date1
+           move dateFinOccurrence to date2
+
+           set permisValide to true
+           set permisNonExpire to true
+           if date1 < datepermisN then
+               set permisValide to false
+           end-if
+           if dateExpirationPermisN <> 0
+           and date1 > dateExpirationPermisN then
+               set permisNonExpire to false
+           end-if
 
-           if fin-lire then
+           perform mod-verifBus
+           perform mod-verifChauffeur
+           perform mod-verifIndispo
+           perform mod-verifConsecutif
+
+           if busLibre and chauffeurLibre and not chauffeurIndispo
+           and not seuilDepasse and permisValide and permisNonExpire
+           then
                compute newAffect = newAffect + 1
                move newAffect to NumAffect
                move chauffeurSaisi to numChaufA
                move busSaisi to numbusA
                move date1 to dateDebAffectA
                move date2 to dateFinAffectA
+               move motifSaisi to motifA
+               move circuitSaisi to numCircuitA
 
                write Affectation
                    invalid key
-                       display a-plg-nonRes
+                       add 1 to nbIgnorees
                    not invalid key
-                       display a-plg-res
+                       add 1 to nbCreees
+                       perform mod-ecrireAudit
                end-write
+           else
+               add 1 to nbIgnorees
+           end-if
 
-               display a-plg-next
-               accept s-next
+           if dateFinOccurrence not = 0 then
+               compute dateFinOccurrence = function date-of-integer(
+                   function integer-of-date(dateFinOccurrence) + 7)
+           end-if
+           compute dateDebOccurrence = function date-of-integer(
+               function integer-of-date(dateDebOccurrence) + 7)
+       .
 
-               end-if
+       *> verifie que le bus n'est pas deja affecte sur une periode
+       *> qui chevauche celle saisie (index alternatif NumbusA)
+       mod-verifBus.
+           set busLibre to true
+           move busSaisi to numbusA
+           start f-affectation key is equal numbusA
+               invalid key
+                   set finVerifBus to true
+               not invalid key
+                   set finVerifBus to false
+           end-start
 
-               close f-affectation
-               goback.
+           perform until finVerifBus
+               read f-affectation next
+                   at end
+                       set finVerifBus to true
+                   not at end
+                       if numbusA not = busSaisi then
+                           set finVerifBus to true
+                       else
+                           if not annulee
+                           and (dateFinAffectA = 0 or
+                           date1 <= dateFinAffectA)
+                           and (date2 = 0 or
+                           date2 >= dateDebAffectA) then
+                               set busLibre to false
+                               set finVerifBus to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
 
+       *> verifie que le chauffeur n'est pas deja affecte sur une
+       *> periode qui chevauche celle saisie (index alternatif
+       *> NumchaufA)
+       mod-verifChauffeur.
+           set chauffeurLibre to true
+           move chauffeurSaisi to numChaufA
+           start f-affectation key is equal numChaufA
+               invalid key
+                   set finVerifChauffeur to true
+               not invalid key
+                   set finVerifChauffeur to false
+           end-start
+
+           perform until finVerifChauffeur
+               read f-affectation next
+                   at end
+                       set finVerifChauffeur to true
+                   not at end
+                       if numChaufA not = chauffeurSaisi then
+                           set finVerifChauffeur to true
+                       else
+                           if not annulee
+                           and (dateFinAffectA = 0 or
+                           date1 <= dateFinAffectA)
+                           and (date2 = 0 or
+                           date2 >= dateDebAffectA) then
+                               set chauffeurLibre to false
+                               set finVerifChauffeur to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
 
+       *> verifie que le chauffeur n'a pas d'indisponibilite
+       *> declaree sur une periode qui chevauche celle saisie
+       *> (index alternatif NumChaufI)
+       mod-verifIndispo.
+           set chauffeurIndispo to false
+           move chauffeurSaisi to numChaufI
+           open input f-indispo
+           start f-indispo key is equal numChaufI
+               invalid key
+                   set finVerifIndispo to true
+               not invalid key
+                   set finVerifIndispo to false
+           end-start
+
+           perform until finVerifIndispo
+               read f-indispo next
+                   at end
+                       set finVerifIndispo to true
+                   not at end
+                       if numChaufI not = chauffeurSaisi then
+                           set finVerifIndispo to true
+                       else
+                           if (dateFinIndispo = 0 or
+                           date1 <= dateFinIndispo)
+                           and (date2 = 0 or
+                           date2 >= dateDebIndispo) then
+                               set chauffeurIndispo to true
+                               set finVerifIndispo to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           close f-indispo
+       .
+
+       *> calcule la sequence de jours consecutifs sans repos que le
+       *> chauffeur travaillerait si l'affectation courante etait
+       *> ajoutee, en etendant [runDebut,runFin] de proche en proche
+       *> avec les autres affectations non annulees qui la touchent
+       *> exactement (sans jour de repos entre les deux); une
+       *> affectation en cours (date2 = 0) n'a pas de fin calculable
+       *> et n'est donc pas soumise a ce controle
+       mod-verifConsecutif.
+           if date2 = 0 then
+               set seuilDepasse to false
+           else
+               move date1 to runDebut
+               move date2 to runFin
+               move 0 to iterConsecutif
+               set changementConsecutif to true
+
+               perform test after
+               until not changementConsecutif or iterConsecutif > 100
+                   set changementConsecutif to false
+                   add 1 to iterConsecutif
+
+                   move chauffeurSaisi to numChaufA
+                   start f-affectation key is equal numChaufA
+                       invalid key
+                           set finVerifConsecutif to true
+                       not invalid key
+                           set finVerifConsecutif to false
+                   end-start
+
+                   perform until finVerifConsecutif
+                       read f-affectation next
+                           at end
+                               set finVerifConsecutif to true
+                           not at end
+                               if numChaufA not = chauffeurSaisi then
+                                   set finVerifConsecutif to true
+                               else
+                                   if not annulee
+                                   and dateFinAffectA not = 0 then
+                                    if function integer-of-date(
+                                    dateFinAffectA) + 1 =
+                                    function integer-of-date(runDebut)
+                                    then
+                                     move dateDebAffectA to runDebut
+                                     set changementConsecutif to true
+                                    end-if
+                                    if function integer-of-date(
+                                    dateDebAffectA) - 1 =
+                                    function integer-of-date(runFin)
+                                    then
+                                     move dateFinAffectA to runFin
+                                     set changementConsecutif to true
+                                    end-if
+                                   end-if
+                               end-if
+                       end-read
+                   end-perform
+               end-perform
+
+               compute joursConsecutifs =
+                   function integer-of-date(runFin)
+                   - function integer-of-date(runDebut) + 1
+
+               if joursConsecutifs > seuilJoursConsecutifs then
+                   set seuilDepasse to true
+               else
+                   set seuilDepasse to false
+               end-if
+           end-if
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "non renseignee")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
 
+       *> enregistre l'ajout dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'AJOUT' to ligneAudit(18:5)
+           move 'AFFECTATION' to ligneAudit(25:11)
+           move NumAffect to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move motifSaisi to ligneAudit(68:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
 
 
        end program ajoutAffect.
