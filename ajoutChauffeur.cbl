@@ -5,6 +5,9 @@
            indexed
            access dynamic record key numchaufN.
 
+           select f-audit assign 'audit.log' organization line
+           sequential.
+
        file section.
        fd f-chaufNouv.
        1 ChaufNouv.
@@ -12,8 +15,18 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
 
        working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
        1 pic x value 'n'.
        88 fin-lire value 'o' false 'n'.
        1 suivant pic x.
@@ -22,11 +35,30 @@
        1 nomSaisi pic x(30).
        1 prenomSaisi pic x(30).
        1 permisSaisi pic 9(8).
+       1 telephoneSaisi pic x(15).
+       1 adresseSaisi pic x(40).
+       1 embaucheSaisi pic 9(8).
+       1 categorieSaisie pic x(02).
+       1 expirationSaisie pic 9(8).
 
        1 pic x value 'n'.
        88 juste value 'o' false 'n'.
 
+       1 pic x value 'n'.
+       88 juste3 value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 juste4 value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 gapTrouve value 'o' false 'n'.
 
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
 
        screen section.
 
@@ -52,6 +84,30 @@
            2 '/'.
            2 s-date13 pic 9(2) to permisSaisi(7:2).
 
+       1 s-plg-saisie-contact.
+           2 line 11 col 8 'T'&x'82'&'l'&x'82'&'phone : '.
+           2 s-telephone pic x(15) to telephoneSaisi.
+           2 line 12 col 8 'Adresse : '.
+           2 s-adresse pic x(40) to adresseSaisi.
+
+       1 s-plg-saisie-embauche.
+           2 line 13 col 8 'Date d''embauche (au format AAAA/MM/JJ) '.
+           2 s-date21 pic 9(4) to embaucheSaisi(1:4).
+           2 '/'.
+           2 s-date22 pic 9(2) to embaucheSaisi(5:2).
+           2 '/'.
+           2 s-date23 pic 9(2) to embaucheSaisi(7:2).
+
+       1 s-plg-saisie-permisDetail.
+           2 line 14 col 8 'Cat'&x'82'&'gorie du permis (ex : D, D1) '.
+           2 s-categorie pic x(02) to categorieSaisie.
+           2 line 15 col 8 'Date d''expiration (AAAA/MM/JJ) : '.
+           2 s-date31 pic 9(4) to expirationSaisie(1:4).
+           2 '/'.
+           2 s-date32 pic 9(2) to expirationSaisie(5:2).
+           2 '/'.
+           2 s-date33 pic 9(2) to expirationSaisie(7:2).
+
 
        1 a-plg-res.
            2 line 20 col 15 'Chauffeur ajout'&x'82'&' !'.
@@ -65,7 +121,7 @@
            2 line 23 col 12 'Saisir une date correcte svp'.
 
 
-       procedure division.
+       procedure division using operateurID-parm.
            display s-plg-saisie
            display s-plg-saisie-permis
            accept s-nom
@@ -76,7 +132,9 @@
 
            *> verification date saisie
            perform test after until juste
-               if permisSaisi(5:2) > 12 or permisSaisi (7:2) > 31 then
+               move permisSaisi to dateAValider
+               perform mod-validerDate
+               if not dateValide then
                display a-plg-erreur
                display s-plg-saisie-permis
                accept s-date11
@@ -90,33 +148,98 @@
                end-if
            end-perform
 
+           display s-plg-saisie-contact
+           accept s-telephone
+           accept s-adresse
+           display s-plg-saisie-embauche
+           accept s-date21
+           accept s-date22
+           accept s-date23
+           display s-plg-saisie-permisDetail
+           accept s-categorie
+           accept s-date31
+           accept s-date32
+           accept s-date33
+
+           *> verification date d'embauche saisie
+           perform test after until juste3
+               move embaucheSaisi to dateAValider
+               perform mod-validerDate
+               if not dateValide then
+               display a-plg-erreur
+               display s-plg-saisie-embauche
+               accept s-date21
+               accept s-date22
+               accept s-date23
+
+               else
+                   set juste3 to true
+                   display a-effacer
+
+               end-if
+           end-perform
+
+           *> verification date d'expiration du permis saisie
+           perform test after until juste4
+               move expirationSaisie to dateAValider
+               perform mod-validerDate
+               if not dateValide then
+               display a-plg-erreur
+               display s-plg-saisie-permisDetail
+               accept s-categorie
+               accept s-date31
+               accept s-date32
+               accept s-date33
+
+               else
+                   set juste4 to true
+                   display a-effacer
+
+               end-if
+           end-perform
+
+           *> recherche du plus petit matricule libre : on parcourt
+           *> les matricules dans l'ordre et on reprend le premier
+           *> numero laisse libre par une suppression, sinon on
+           *> repart du matricule maximum + 1
+           move 1 to newNum
            open i-o f-chaufNouv
            read f-chaufNouv next
            end set fin-lire to true end-read
-           perform test after until fin-lire
+           perform test after until fin-lire or gapTrouve
 
-               *> recherche du plus grand matricule
-           if numchaufN > newNum then
-              move numchaufN to newNum
+           if numchaufN = newNum then
+               compute newNum = newNum + 1
+           else
+               if numchaufN > newNum then
+                   set gapTrouve to true
+               end-if
            end-if
 
+           if not gapTrouve then
                read f-chaufNouv next
                end set fin-lire to true end-read
+           end-if
            end-perform
 
            *>
-           if fin-lire then
-               compute newNum = newNum + 1
+           if fin-lire or gapTrouve then
                move newNum to numchaufN
                move nomSaisi to nomN
                move prenomSaisi to prenomN
                move permisSaisi to datepermisN
+               move telephoneSaisi to telephoneN
+               move adresseSaisi to adresseN
+               move embaucheSaisi to dateEmbaucheN
+               move categorieSaisie to categoriePermisN
+               move expirationSaisie to dateExpirationPermisN
 
                write chaufNouv
                    invalid key
                       display a-plg-nonRes
                    not invalid key
                    display a-plg-res
+                   perform mod-ecrireAudit
                end-write
                    display a-plg-next
                    accept s-next
@@ -128,6 +251,39 @@
            goback.
 
 
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "non renseignee")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
+       *> enregistre l'ajout dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'AJOUT' to ligneAudit(18:5)
+           move 'CHAUFFEUR' to ligneAudit(25:11)
+           move newNum to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move nomSaisi to ligneAudit(68:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
        end program ajoutChauffeur.
 
 
