@@ -15,7 +15,12 @@
            indexed access dynamic
                record key Numaffect
                alternate record key NumchaufA duplicates
-               alternate record key NumbusA duplicates.
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
+
+           *> fichier de reprise sur incident (checkpoint)
+           select f-checkpoint assign 'pg-partie1.ckp' organization
+           line sequential file status is ws-ckp-status.
 
 
        file section.
@@ -37,6 +42,11 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
        fd f-affectation.
        1 Affectation.
@@ -45,6 +55,16 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+           2 motifAnnulA pic x(30).
+
+       fd f-checkpoint.
+       1 ligneCkp.
+           2 ckp-nbChauffeurs pic 9(5).
+           2 ckp-creaNumChauf pic 99.
+           2 ckp-creaNumAffect pic 99.
 
 
        working-storage section.
@@ -55,44 +75,128 @@
        1 creaNumChauf pic 99.
        1 creaNumAffect pic 99.
 
+       1 ws-ckp-status pic xx.
+       1 nbChauffeursTraites pic 9(5) value 0.
+
+       1 reponseValidation pic x.
+       88 modeValidation value 'o' 'O'.
+       1 nbAnomalies pic 9(5) value 0.
+
 
        procedure division.
+           display 'Traitement en mode validation seule, sans '
+           display 'ecriture (o/n) : ' with no advancing
+           accept reponseValidation
+
+           if modeValidation then
+               move 0 to nbChauffeursTraites
+               compute creaNumChauf = 1
+               compute creaNumAffect = 1
+           else
+               *> reprise sur incident : relecture du checkpoint
+               *> s'il existe
+               open input f-checkpoint
+               if ws-ckp-status = '00' then
+                   read f-checkpoint
+                       at end
+                           move 0 to nbChauffeursTraites
+                           compute creaNumChauf = 1
+                           compute creaNumAffect = 1
+                       not at end
+                           move ckp-nbChauffeurs to nbChauffeursTraites
+                           move ckp-creaNumChauf to creaNumChauf
+                           move ckp-creaNumAffect to creaNumAffect
+                   end-read
+                   close f-checkpoint
+               else
+                   move 0 to nbChauffeursTraites
+                   compute creaNumChauf = 1
+                   compute creaNumAffect = 1
+               end-if
+           end-if
+
            *> ouvertures
            open input f-chauffeur
-           open output f-chaufNouv
-           open output f-affectation
+           if not modeValidation then
+               if nbChauffeursTraites > 0 then
+                   open i-o f-chaufNouv
+                   open i-o f-affectation
+               else
+                   open output f-chaufNouv
+                   open output f-affectation
+               end-if
+           end-if
+
+           *> on saute les chauffeurs deja traites lors d'une execution
+           *> precedente interrompue (sans objet en mode validation)
+           perform varying i from 1 by 1
+               until i > nbChauffeursTraites or fin-lire
+               read f-chauffeur end set fin-lire to true end-read
+           end-perform
 
-           *> positionnement des numeros de chauffeurs
-           compute creaNumChauf = 1
-           compute creaNumAffect = 1
-           read f-chauffeur end set fin-lire to true end-read
+           if not fin-lire then
+               read f-chauffeur end set fin-lire to true end-read
+           end-if
 
            perform until fin-lire
                compute creaNumChauf = creaNumChauf + 1
+               perform mod-verifChauffeur
                perform mod-traitement
+               if not modeValidation then
+                   add 1 to nbChauffeursTraites
+                   perform mod-checkpoint
+               end-if
                read f-chauffeur end set fin-lire to true end-read
            end-perform
-           close f-Chauffeur f-ChaufNouv f-Affectation
+
+           if modeValidation then
+               display 'Validation terminee : ' with no advancing
+               display nbAnomalies with no advancing
+               display ' anomalie(s) detectee(s), aucune '
+               display 'ecriture effectuee'
+           end-if
+
+           close f-Chauffeur
+           if not modeValidation then
+               close f-ChaufNouv f-Affectation
+           end-if
            goback.
 
 
        mod-traitement.
-           move nom to nomN
-           move prenom to prenomN
-           move creaNumChauf to numChaufN
-           compute datepermisN = datepermis
-           write ChaufNouv
+           if not modeValidation then
+               move nom to nomN
+               move prenom to prenomN
+               move creaNumChauf to numChaufN
+               compute datepermisN = datepermis
+               write ChaufNouv
+                   invalid key
+                       display 'Anomalie : chauffeur ' with no advancing
+                       display creaNumChauf with no advancing
+                       display ' deja present (reprise), '
+                       display 'conserve tel quel'
+               end-write
+           end-if
 
            *>boucle pour recopier le tableau (numBus, dates)
            perform test after varying j from 1 by 1 until j = 20
               if numbus(j) <> 0 then
-                 move creaNumChauf to numchaufA
-                 move creaNumAffect to NumAffect
+                 if not modeValidation then
+                    move creaNumChauf to numchaufA
+                    move creaNumAffect to NumAffect
+                    move numbus(j) to numbusA
+                    move dateDebAffect(j) to dateDebAffectA
+                    move dateFinAffect(j) to dateFinAffectA
+                    write Affectation
+                        invalid key
+                            display 'Anomalie : affectation ' with no
+                            advancing
+                            display creaNumAffect with no advancing
+                            display ' deja presente (reprise), '
+                            display 'conservee telle quelle'
+                    end-write
+                 end-if
                  compute creaNumAffect = creaNumAffect + 1
-                 move numbus(j) to numbusA
-                 move dateDebAffect(j) to dateDebAffectA
-                 move dateFinAffect(j) to dateFinAffectA
-                 write Affectation
              end-if
 
            end-perform
@@ -102,6 +206,39 @@
 
        .
 
+       mod-verifChauffeur.
+           if datepermis = 0 then
+               display 'Anomalie : chauffeur ' with no advancing
+               display creaNumChauf with no advancing
+               display ' (' with no advancing
+               display nom with no advancing
+               display ') sans date de permis'
+               add 1 to nbAnomalies
+           end-if
+
+           perform test after varying j from 1 by 1 until j = 20
+               if numbus(j) <> 0 and dateFinAffect(j) <> 0
+               and dateFinAffect(j) < dateDebAffect(j) then
+                   display 'Anomalie : chauffeur ' with no advancing
+                   display creaNumChauf with no advancing
+                   display ' affectation bus ' with no advancing
+                   display numbus(j) with no advancing
+                   display ' date de fin ant'&x'82'&'rieure '
+                   display 'a la date de d'&x'82'&'but'
+                   add 1 to nbAnomalies
+               end-if
+           end-perform
+       .
+
+       mod-checkpoint.
+           move nbChauffeursTraites to ckp-nbChauffeurs
+           move creaNumChauf to ckp-creaNumChauf
+           move creaNumAffect to ckp-creaNumAffect
+           open output f-checkpoint
+           write ligneCkp
+           close f-checkpoint
+       .
+
 
 
 
