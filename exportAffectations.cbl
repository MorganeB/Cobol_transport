@@ -0,0 +1,106 @@
+       program-id. exportAffectations.
+
+       file-control.
+           select f-affectation assign 'Affectation.dat' organization
+           indexed access dynamic
+               record key Numaffect
+               alternate record key NumchaufA duplicates
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
+
+           select f-export assign 'export.dat' organization line
+           sequential.
+
+       file section.
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-export.
+       1 ligneExport.
+           2 numAffectExport pic 9(4).
+           2 numBusExport pic 9(4).
+           2 numChauffeurExport pic 9(4).
+           2 dateDebExport pic 9(8).
+           2 dateFinExport pic 9(8).
+
+       working-storage section.
+       1 dateJour pic 9(8).
+       1 dateDemain pic 9(8).
+
+       1 pic x value 'n'.
+       88 fin-lireAffect value 'o' false 'n'.
+
+       1 nbExportees pic 9(5) value 0.
+
+       1 suivant pic x.
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 4 col 10 'Export des affectations de demain'.
+
+       1 a-plg-res.
+           2 line 18 col 15 'export.dat a bien '&x'82'&x'82'&
+           ' cr'&x'82'&x'82'.
+           2 a-nbExportees pic z(4) from nbExportees.
+           2 line 19 col 15 'affectation(s) export'&x'82'&'e(s)'.
+
+       procedure division.
+           display a-plg-titre
+
+           accept dateJour from date yyyymmdd
+           compute dateDemain =
+               function date-of-integer(
+               function integer-of-date(dateJour) + 1)
+
+           open input f-affectation
+           open output f-export
+
+           read f-affectation next end
+               set fin-lireAffect to true
+           end-read
+           perform test after until fin-lireAffect
+               if not annulee
+               and dateDebAffectA <= dateDemain
+               and (dateFinAffectA = 0 or
+               dateFinAffectA >= dateDemain) then
+                   move Numaffect to numAffectExport
+                   move numbusA to numBusExport
+                   move numchaufA to numChauffeurExport
+                   move dateDebAffectA to dateDebExport
+                   move dateFinAffectA to dateFinExport
+                   write ligneExport
+                   add 1 to nbExportees
+               end-if
+               read f-affectation next end
+                   set fin-lireAffect to true
+               end-read
+           end-perform
+
+           close f-affectation
+           close f-export
+
+           display a-effacer
+           display a-plg-res
+           display a-plg-next
+           accept s-next
+           goback.
+
+       end program exportAffectations.
