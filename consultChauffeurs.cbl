@@ -12,6 +12,11 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
        working-storage section.
        1 suivant pic x.
@@ -21,7 +26,7 @@
            2 blank screen.
 
        1 a-plg-next.
-           2 line 19 'Appuyez sur une touche pour continuer' .
+           2 line 23 'Appuyez sur une touche pour continuer' .
            2 s-next line 25 col 80 pic x to suivant auto secure.
 
 
@@ -44,6 +49,24 @@
            2 a-permis2 pic 9(2) from datepermisN(5:2).
            2 '/'.
            2 a-permis3 pic 9(4) from datepermisN(1:4).
+           2 line 17 col 2 'T'&x'82'&'l'&x'82'&'phone : '.
+           2 a-telephone pic x(15) from telephoneN.
+           2 line 18 col 2 'Adresse : '.
+           2 a-adresse pic x(40) from adresseN.
+           2 line 19 col 2 'Date d''embauche : '.
+           2 a-embauche pic 9(2) from dateEmbaucheN(7:2).
+           2 '/'.
+           2 a-embauche2 pic 9(2) from dateEmbaucheN(5:2).
+           2 '/'.
+           2 a-embauche3 pic 9(4) from dateEmbaucheN(1:4).
+           2 line 20 col 2 'Cat'&x'82'&'gorie de permis : '.
+           2 a-categorie pic x(02) from categoriePermisN.
+           2 line 21 col 2 'Date d''expiration du permis : '.
+           2 a-expiration pic 9(2) from dateExpirationPermisN(7:2).
+           2 '/'.
+           2 a-expiration2 pic 9(2) from dateExpirationPermisN(5:2).
+           2 '/'.
+           2 a-expiration3 pic 9(4) from dateExpirationPermisN(1:4).
 
 
        procedure division.
