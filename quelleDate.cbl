@@ -15,7 +15,8 @@
            indexed access dynamic
                record key Numaffect
                alternate record key NumchaufA duplicates
-               alternate record key NumbusA duplicates.
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
 
 
        file section.
@@ -27,6 +28,7 @@
            2 nbplaces pic 9(3).
            2 modele pic x(20).
            2 kilom pic 9(6).
+           2 dateControle pic 9(8).
 
 
        fd f-chaufNouv.
@@ -35,6 +37,11 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
 
        fd f-affectation.
@@ -44,45 +51,42 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
 
 
        working-storage section.
 
        1 pic x value 'n'.
-       88 fin-lire value 'o' false 'n'.
+       88 finVerif value 'o' false 'n'.
 
        1 pic x value 'n'.
        88 trouve value 'o' false 'n'.
 
        1 pic x value 'n'.
-       88 disponible value 'o' false 'n'.
+       88 busExiste value 'o' false 'n'.
 
        1 pic x value 'n'.
-       88 fin value 'o' false 'n'.
-
-       1 pic x value 'n'.
-       88 dernierTrouve value 'o' false 'n'.
-
-       1 pic x value 'n'.
-       88 busExiste value '0' false 'n'.
-
-       1 pic x value 'n'.
-       88 chauffeurExiste value '0' false 'n'.
-
-       1 pic x value 'n'.
-       88 finBusNouv value 'o' false 'n'.
-
-       1 linkage section.
-       1 num pic 9(8).
+       88 chauffeurExiste value 'o' false 'n'.
 
        1 suivant pic x.
        1 numBus pic 9(4).
-       1 numAffect pic 9(4).
        1 numChauff pic 9(4).
-       1 ligne pic 99 value 1
+       1 ligne pic 99 value 9.
+       1 nextPage pic x.
 
        screen section.
 
+       1 a-plg-effacerEcran.
+           2 blank screen.
+
+       1 a-plg-nextPage.
+           2 line 24 'Appuyez sur une touche pour afficher la suite' .
+           2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
+
        1 a-plg-titre.
            2 blank screen.
            2 line 2 col 10 'Consulter des dates d''affectation'.
@@ -95,16 +99,39 @@
 
        1 a-plg-entete.
            2 line 7 col 4 'D'&x'82'&'but d''affectation'.
-           2 line 7 col 18 'Bus'.
-           2 line 7 col 25 'Chauffeur'.
+           2 line 7 col 30 'Fin'.
+
        1 a-plg-res.
-           2 line ligne col 4
-           2 a-date1 line ligne col 40 pic 9(8) from dateDebAffectA.
-           2 line ligne col
+           2 a-date1 line ligne col 4 pic 9(4)
+             from dateDebAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(7:2).
+
+       1 a-plg-fin.
+           2 a-date2 line ligne col 30 pic 9(4)
+             from dateFinAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(7:2).
+
+       1 a-plg-encours.
+           2 line ligne col 30 'en cours'.
+
+       1 a-plg-annuleeListe.
+           2 line ligne col 45 'ANNULEE'.
+
+       1 a-plg-businexistant.
+           2 line 20 col 10 'Num'&x'82'&'ro de bus inexistant'.
 
+       1 a-plg-chaufinexistant.
+           2 line 20 col 10 'Chauffeur inexistant'.
 
        1 a-plg-nonRes.
-           2 line 23 col 10 'Pas de resultats'.
+           2 line 20 col 10 'Pas d''affectation pour ce '&
+           'chauffeur et ce bus'.
 
        1 a-plg-next.
            2 line 24 'Appuyez sur une touche pour continuer' .
@@ -118,39 +145,91 @@
            accept s-chauffeur
 
            *>ouvertures des fichiers
-           open input f-affectation
+           open input f-bus
            open input f-chaufNouv
+           open input f-affectation
 
-
-           perform test after until fin-lire
-               if numBus = numbusA then
-                   if numChauff = numChaufN then
-                       set trouve to true
-                       set fin-lire to true
-                       display a-plg-res
+           move numBus to numero
+           read f-bus
+               invalid key
+                   set busExiste to false
+               not invalid key
+                   set busExiste to true
+           end-read
+
+           move numChauff to numchaufN
+           read f-chaufNouv
+               invalid key
+                   set chauffeurExiste to false
+               not invalid key
+                   set chauffeurExiste to true
+           end-read
+
+           if not busExiste then
+               display a-plg-businexistant
+           else
+               if not chauffeurExiste then
+                   display a-plg-chaufinexistant
                else
-                   read f-chaufNouv next
+                   display a-plg-entete
+                   move numBus to numbusA
+                   start f-affectation key is equal numbusA
+                       invalid key
+                           set finVerif to true
+                       not invalid key
+                           set finVerif to false
+                   end-start
+
+                   perform until finVerif
+                       read f-affectation next
+                           at end
+                               set finVerif to true
+                           not at end
+                               if numbusA not = numBus then
+                                   set finVerif to true
+                               else
+                                   if numchaufA = numChauff then
+                                       perform mod-affichage
+                                   end-if
+                               end-if
+                       end-read
+                   end-perform
+
+                   if not trouve then
+                       display a-plg-nonRes
+                   end-if
                end-if
-
-          end-perform
-
-          if not trouve then
-               display a-plg-nonRes
            end-if
 
-          display a-plg-next
-          accept s-next
+           display a-plg-next
+           accept s-next
 
-           close f-affectation
+           close f-bus
            close f-chaufNouv
+           close f-affectation
 
            goback.
 
-
-
-
-
-
-
+       mod-affichage.
+           display a-plg-res
+           if dateFinAffectA = 0 then
+               display a-plg-encours
+           else
+               display a-plg-fin
+           end-if
+           if annulee then
+               display a-plg-annuleeListe
+           end-if
+           set trouve to true
+           compute ligne = ligne + 1
+           if (ligne > 20) then
+               compute ligne = 9
+               display a-plg-nextPage
+               accept s-nextPage
+               display a-plg-effacerEcran
+               display a-plg-titre
+               display a-plg-entete
+           end-if
+       .
 
        end program quelleDate.
