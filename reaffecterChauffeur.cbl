@@ -0,0 +1,348 @@
+       program-id. reaffecterChauffeur.
+
+       file-control.
+
+       select f-affectation assign 'Affectation.dat' organization
+       indexed access dynamic
+       record key Numaffect
+       alternate record key NumchaufA duplicates
+       alternate record key NumbusA duplicates
+       alternate record key NumCircuitA duplicates.
+
+       select f-chaufNouv assign 'ChaufNouv.dat' organization
+       indexed access dynamic record key numchaufN.
+
+       select f-indispo assign 'Indispo.dat' organization
+       indexed access dynamic
+       record key numIndispo
+       alternate record key numChaufI duplicates.
+
+       select f-audit assign 'audit.log' organization line
+       sequential.
+
+
+       file section.
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-indispo.
+       1 Indispo.
+           2 numIndispo pic 9(4).
+           2 numChaufI pic 9(4).
+           2 dateDebIndispo pic 9(8).
+           2 dateFinIndispo pic 9(8).
+           2 motifIndispo pic x(30).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 suivant pic x.
+
+       1 chauffeurSortant pic 9(4).
+       1 chauffeurRemplacant pic 9(4).
+       1 dateJour pic 9(8).
+       1 date1 pic 9(8).
+       1 date2 pic 9(8).
+       1 numSaisi pic 9(4).
+
+       1 nbAffectations pic 9(3) value 0.
+       1 tableAffect.
+           2 tNumaffect occurs 500 times pic 9(4).
+       1 j pic 9(3).
+       1 nbReaffectees pic 9(3) value 0.
+       1 nbIgnorees pic 9(3) value 0.
+
+       1 pic x value 'n'.
+       88 sortantExiste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 remplacantExiste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 chauffeurLibre value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifChauffeur value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 chauffeurIndispo value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifIndispo value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+
+       screen section.
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 4 col 10 'R'&x'82'&'affectation en masse d''un '&
+           'chauffeur'.
+
+       1 s-plg-saisie.
+           2 line 8 col 4 'Chauffeur sortant : '.
+           2 s-sortant pic 9(4) to chauffeurSortant required.
+           2 line 9 col 4 'Chauffeur remplacant : '.
+           2 s-remplacant pic 9(4) to chauffeurRemplacant required.
+
+       1 a-plg-sortantInexistant.
+           2 line 20 col 15 'Ce chauffeur sortant n''existe pas'.
+
+       1 a-plg-remplacantInexistant.
+           2 line 20 col 15 'Ce chauffeur remplacant n''existe pas'.
+
+       1 a-plg-memeChauffeur.
+           2 line 20 col 15 'Les deux chauffeurs doivent '&
+           'etre diff'&x'82'&'rents'.
+
+       1 a-plg-pasAffect.
+           2 line 20 col 15 'Ce chauffeur n''a pas d''affectation '&
+           'future '&x'85'&' r'&x'82'&'affecter'.
+
+       1 a-plg-resume.
+           2 line 18 col 15 'Affectations r'&x'82'&'affect'&x'82'&
+           'es : '.
+           2 a-reaffectees pic z(3) from nbReaffectees.
+           2 line 19 col 15 'Affectations ignor'&x'82'&'es '&
+           '(conflit) : '.
+           2 a-ignorees pic z(3) from nbIgnorees.
+
+
+       procedure division using operateurID-parm.
+           display a-plg-titre
+           display s-plg-saisie
+           accept s-sortant
+           accept s-remplacant
+
+           open input f-chaufNouv
+           move chauffeurSortant to numchaufN
+           read f-chaufNouv
+               invalid key
+                   set sortantExiste to false
+               not invalid key
+                   set sortantExiste to true
+           end-read
+           move chauffeurRemplacant to numchaufN
+           read f-chaufNouv
+               invalid key
+                   set remplacantExiste to false
+               not invalid key
+                   set remplacantExiste to true
+           end-read
+           close f-chaufNouv
+
+           if chauffeurSortant = chauffeurRemplacant then
+               display a-plg-memeChauffeur
+           else
+               if not sortantExiste then
+                   display a-plg-sortantInexistant
+               else
+                   if not remplacantExiste then
+                       display a-plg-remplacantInexistant
+                   else
+                       accept dateJour from date yyyymmdd
+                       open i-o f-affectation
+                       perform mod-collecterAffectations
+
+                       if nbAffectations = 0 then
+                           display a-plg-pasAffect
+                       else
+                           perform mod-reaffecterTable
+                           display a-plg-resume
+                       end-if
+                       close f-affectation
+                   end-if
+               end-if
+           end-if
+
+           display a-plg-next
+           accept s-next
+           goback.
+
+       *> parcourt l'index alternatif NumchaufA du chauffeur sortant
+       *> et retient dans tableAffect les affectations non annulees
+       *> qui ne sont pas encore terminees (dateFinAffectA = 0 ou
+       *> posterieure ou egale a aujourd'hui)
+       mod-collecterAffectations.
+           move chauffeurSortant to numChaufA
+           start f-affectation key is equal numChaufA
+               invalid key
+                   set finVerif to true
+               not invalid key
+                   set finVerif to false
+           end-start
+
+           perform until finVerif
+               read f-affectation next
+                   at end
+                       set finVerif to true
+                   not at end
+                       if numChaufA not = chauffeurSortant then
+                           set finVerif to true
+                       else
+                           if not annulee and (dateFinAffectA = 0 or
+                           dateFinAffectA >= dateJour) then
+                               add 1 to nbAffectations
+                               move Numaffect
+                               to tNumaffect(nbAffectations)
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       *> rejoue, pour chaque affectation retenue, les memes controles
+       *> de chevauchement/indisponibilite que modifAffect avant de
+       *> reecrire numchaufA sur le chauffeur remplacant
+       mod-reaffecterTable.
+           perform test after varying j from 1 by 1
+           until j > nbAffectations
+               move tNumaffect(j) to Numaffect
+               move tNumaffect(j) to numSaisi
+               read f-affectation key is Numaffect
+
+               move dateDebAffectA to date1
+               move dateFinAffectA to date2
+
+               perform mod-verifChauffeur
+               perform mod-verifIndispo
+
+               if chauffeurLibre and not chauffeurIndispo then
+                   move chauffeurRemplacant to numChaufA
+                   rewrite Affectation
+                       invalid key
+                           add 1 to nbIgnorees
+                       not invalid key
+                           add 1 to nbReaffectees
+                           perform mod-ecrireAudit
+                   end-rewrite
+               else
+                   add 1 to nbIgnorees
+               end-if
+           end-perform
+       .
+
+       *> verifie que le chauffeur remplacant n'est pas deja affecte,
+       *> sur une autre affectation, sur la periode de la ligne
+       *> courante (meme formule de chevauchement que modifAffect)
+       mod-verifChauffeur.
+           set chauffeurLibre to true
+           move chauffeurRemplacant to numChaufA
+           start f-affectation key is equal numChaufA
+               invalid key
+                   set finVerifChauffeur to true
+               not invalid key
+                   set finVerifChauffeur to false
+           end-start
+
+           perform until finVerifChauffeur
+               read f-affectation next
+                   at end
+                       set finVerifChauffeur to true
+                   not at end
+                       if numChaufA not = chauffeurRemplacant then
+                           set finVerifChauffeur to true
+                       else
+                           if Numaffect not = numSaisi
+                           and not annulee
+                           and (dateFinAffectA = 0 or
+                           date1 <= dateFinAffectA)
+                           and (date2 = 0 or
+                           date2 >= dateDebAffectA) then
+                               set chauffeurLibre to false
+                               set finVerifChauffeur to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           *> mod-verifChauffeur a parcouru le fichier : on se
+           *> repositionne sur l'affectation en cours de traitement
+           move numSaisi to Numaffect
+           read f-affectation key is Numaffect
+       .
+
+       *> verifie que le chauffeur remplacant n'a pas d'indisponibilite
+       *> declaree sur la periode de la ligne courante
+       mod-verifIndispo.
+           set chauffeurIndispo to false
+           move chauffeurRemplacant to numChaufI
+           open input f-indispo
+           start f-indispo key is equal numChaufI
+               invalid key
+                   set finVerifIndispo to true
+               not invalid key
+                   set finVerifIndispo to false
+           end-start
+
+           perform until finVerifIndispo
+               read f-indispo next
+                   at end
+                       set finVerifIndispo to true
+                   not at end
+                       if numChaufI not = chauffeurRemplacant then
+                           set finVerifIndispo to true
+                       else
+                           if (dateFinIndispo = 0 or
+                           date1 <= dateFinIndispo)
+                           and (date2 = 0 or
+                           date2 >= dateDebIndispo) then
+                               set chauffeurIndispo to true
+                               set finVerifIndispo to true
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           close f-indispo
+       .
+
+       *> enregistre la reaffectation dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'MODIF' to ligneAudit(18:5)
+           move 'AFFECTATION' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+       end program reaffecterChauffeur.
