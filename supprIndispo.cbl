@@ -0,0 +1,130 @@
+       program-id. supprIndispo.
+
+       file-control.
+
+       select f-indispo assign 'Indispo.dat' organization
+       indexed access dynamic
+       record key numIndispo
+       alternate record key numChaufI duplicates.
+
+       select f-audit assign 'audit.log' organization line
+       sequential.
+
+
+       file section.
+       fd f-indispo.
+       1 Indispo.
+           2 numIndispo pic 9(4).
+           2 numChaufI pic 9(4).
+           2 dateDebIndispo pic 9(8).
+           2 dateFinIndispo pic 9(8).
+           2 motifIndispo pic x(30).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 suivant pic x.
+       1 confirmSaisi pic x.
+       1 numSaisi pic 9(4) value 0.
+
+       1 pic x value 'n'.
+       88 indispoTrouvee value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 s-plg-saisie.
+           2 line 7 col 10 'Num'&x'82'&'ro d''indisponibilit'&x'82'&
+           ' : '.
+           2 s-num line 8 col 10 pic 9(4) to numSaisi required.
+
+       1 a-plg-fiche.
+           2 line 10 col 5 'Num'&x'82'&'ro du chauffeur : '.
+           2 a-chauf pic z(4) from numChaufI.
+           2 line 11 col 5 'Motif : '.
+           2 a-motif pic x(30) from motifIndispo.
+
+       1 s-plg-confirm.
+           2 line 15 col 5 'Confirmer la suppression (O/N) : '.
+           2 s-confirm pic x to confirmSaisi required.
+
+       1 a-plg-res.
+           2 line 20 col 15 'Indisponibilit'&x'82'&' supprim'&x'82'&
+           'e !'.
+
+       1 a-plg-nonRes.
+           2 line 19 col 15 'Echec. '.
+           2 line 20 col 15 'Le num'&x'82'&'ro est peut-etre incorrect'.
+
+       1 a-plg-abandon.
+           2 line 20 col 15 'Suppression annul'&x'82'&'e'.
+
+
+       procedure division using operateurID-parm.
+           display s-plg-saisie
+           accept s-num
+
+           open i-o f-indispo
+           move numSaisi to numIndispo
+           read f-indispo
+               invalid key
+                   set indispoTrouvee to false
+               not invalid key
+                   set indispoTrouvee to true
+           end-read
+
+           if indispoTrouvee then
+               display a-plg-fiche
+               display s-plg-confirm
+               accept s-confirm
+
+               if confirmSaisi = 'O' or confirmSaisi = 'o' then
+                   delete f-indispo
+                       invalid key
+                           display a-plg-nonRes
+                       not invalid key
+                           display a-plg-res
+                           perform mod-ecrireAudit
+                   end-delete
+               else
+                   display a-plg-abandon
+               end-if
+           else
+               display a-plg-nonRes
+           end-if
+
+           display a-plg-next
+           accept s-next
+
+           close f-indispo
+           goback.
+
+       *> enregistre la suppression dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'SUPPR' to ligneAudit(18:5)
+           move 'INDISPO' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+       end program supprIndispo.
