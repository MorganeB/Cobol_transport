@@ -10,11 +10,18 @@
            indexed access dynamic
                record key Numaffect
                alternate record key NumchaufA duplicates
-               alternate record key NumbusA duplicates.
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
 			   
           select f-recap assign 'bilan.txt' organization line
           sequential.
 
+          select f-recapCsv assign 'bilan.csv' organization line
+          sequential.
+
+          select f-chaufNouv assign 'ChaufNouv.dat' organization
+          indexed access dynamic record key numchaufN.
+
 
        file section.
 
@@ -22,13 +29,18 @@
            1 recap.
                2 ligne pic x(80).
 
+       fd f-recapCsv.
+           1 recapCsv.
+               2 ligneCsv pic x(80).
+
        fd f-bus.
        1 bus.
            2 numero pic 9(4).
            2 marque pic x(20).
-           2 nbplaces pic z(3).
+           2 nbplaces pic 9(3).
            2 modele pic x(20).
            2 kilom pic 9(6).
+           2 dateControle pic 9(8).
 
 
        fd f-affectation.
@@ -38,18 +50,54 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
 
        working-storage section.
        1 suivant pic x.
        1 totalService pic 9(8).
 
        1 pic x value 'n'.
-       88 fin-lire value 'o' false 'n'.
+       88 fin-lire2 value 'o' false 'n'.
 
        1 pic x value 'n'.
-       88 fin-lire2 value 'o' false 'n'.
+       88 fin-lireC value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifChauffeur value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifBus value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 dateDebutFiltre pic 9(8) value 0.
+       1 dateFinFiltre pic 9(8) value 0.
+
+       1 dateDebEffective pic 9(8).
+       1 dateFinEffective pic 9(8).
 
        1 ligneVide pic x(80).
+       1 ligneVideCsv pic x(80) value spaces.
+
+       1 numPage pic 9(3) value 0.
+       1 nbLignesPage pic 9(3) value 99.
 
        screen section.
        1 a-plg-next.
@@ -58,34 +106,123 @@
 
 
        1 a-plg-res.
-           2 line 18 col 15 'bilan.txt a bien '&x'82'&'t'&x'82'&' '.
-           2 line 18 col 36 'cr'&x'82'&'e'.
+           2 line 18 col 15 'bilan.txt et bilan.csv ont bien '&x'82'.
+           2 line 18 col 48 't'&x'82'&' cr'&x'82'&x'82'&'s'.
 
        1 a-plg-nonRes.
            2 line 10 col 15 'Erreur'.
 
+       1 a-plg-erreur.
+           2 line 23 col 12 'Saisir une date correcte svp'.
+
+       1 a-effacer.
+           2 line 23 blank line.
+
+       1 s-plg-filtre.
+           2 line 5 col 4 'P'&x'82'&'riode '&x'85'&' inclure'.
+           2 line 5 col 26 '(0000/00/00 = pas de borne) : '.
+           2 line 6 col 10 'du : '.
+           2 s-date11 pic 9(4) to dateDebutFiltre(1:4).
+           2 '/'.
+           2 s-date12 pic 9(2) to dateDebutFiltre(5:2).
+           2 '/'.
+           2 s-date13 pic 9(2) to dateDebutFiltre(7:2).
+           2 line 7 col 10 'au : '.
+           2 s-date21 pic 9(4) to dateFinFiltre(1:4).
+           2 '/'.
+           2 s-date22 pic 9(2) to dateFinFiltre(5:2).
+           2 '/'.
+           2 s-date23 pic 9(2) to dateFinFiltre(7:2).
+
        procedure division.
 
+           display s-plg-filtre
+           accept s-date11
+           accept s-date12
+           accept s-date13
+           accept s-date21
+           accept s-date22
+           accept s-date23
+
+           perform test after until juste
+               if dateDebutFiltre(5:2) > 12 or dateDebutFiltre(7:2)
+               > 31 or dateFinFiltre(5:2) > 12 or dateFinFiltre(7:2)
+               > 31 then
+                   display a-plg-erreur
+                   display s-plg-filtre
+                   accept s-date11
+                   accept s-date12
+                   accept s-date13
+                   accept s-date21
+                   accept s-date22
+                   accept s-date23
+               else
+                   set juste to true
+                   display a-effacer
+               end-if
+           end-perform
 
            open input f-bus
+           open input f-affectation
            open output f-recap
+           open output f-recapCsv
+
+           move ligneVideCsv to ligneCsv
+           move 'Type' to ligneCsv(1:12)
+           move ',' to ligneCsv(13:1)
+           move 'Numero' to ligneCsv(14:4)
+           move ',' to ligneCsv(18:1)
+           move 'Details' to ligneCsv(19:30)
+           move ',' to ligneCsv(49:1)
+           move 'DateDebut' to ligneCsv(50:10)
+           move ',' to ligneCsv(60:1)
+           move 'DateFin' to ligneCsv(61:10)
+           move ',' to ligneCsv(71:1)
+           move 'Jours' to ligneCsv(72:6)
+           write recapCsv
 
 
            read f-bus next end set fin-lire2 to true end-read
            perform test after until fin-lire2
                compute totalService = 0
-              open input f-affectation
-               move numero to numbusA
                move 'Bus ' to ligne(1:4)
                move numero to ligne(5:4)
                move 'Nombre de places :' to ligne(20:19)
                move nbplaces to ligne(40:3)
-               write recap
-                    set fin-lire to false
-                   read f-affectation next end set fin-lire to true
-                   end-read
-                   perform test before until fin-lire
-                   if numbusA = numero then
+               perform mod-ecrireLigne
+
+               move ligneVideCsv to ligneCsv
+               move 'BUS' to ligneCsv(1:12)
+               move ',' to ligneCsv(13:1)
+               move numero to ligneCsv(14:4)
+               move ',' to ligneCsv(18:1)
+               move marque to ligneCsv(19:30)
+               move ',' to ligneCsv(49:1)
+               move ',' to ligneCsv(60:1)
+               move ',' to ligneCsv(71:1)
+               write recapCsv
+
+               move numero to numbusA
+               start f-affectation key is equal numbusA
+                   invalid key
+                       set finVerifBus to true
+                   not invalid key
+                       set finVerifBus to false
+               end-start
+
+               perform test before until finVerifBus
+                   read f-affectation next
+                       at end
+                           set finVerifBus to true
+                       not at end
+                           if numbusA not = numero then
+                               set finVerifBus to true
+                           else
+                           if (dateFinAffectA = 0 or
+                           dateDebutFiltre <= dateFinAffectA)
+                           and (dateFinFiltre = 0 or
+                           dateFinFiltre >= dateDebAffectA) then
+                       move ligneVide to ligne(1:80)
                        move '    ' to ligne(1:4)
                        move dateDebAffectA(7:2) to ligne(5:2)
                        move '/' to ligne(7:1)
@@ -100,43 +237,266 @@
                        move dateFinAffectA(1:4) to ligne(26:13)
                        move 'Chauffeur ' to ligne (40:19)
                        move numchaufA to ligne(52:4)
-                       write recap
-
-         compute totalService = totalService +
-         (function integer-of-date(dateFinAffectA)
-         - function integer-of-date(dateDebAffectA))
-
-                   end-if
-
-         read f-affectation next end set fin-lire to true end-read
-                   end-perform
+                       if annulee then
+                           move 'ANNULEE' to ligne(58:7)
+                       end-if
+                       perform mod-ecrireLigne
+
+                       move ligneVideCsv to ligneCsv
+                       move 'AFFECTATION' to ligneCsv(1:12)
+                       move ',' to ligneCsv(13:1)
+                       move numero to ligneCsv(14:4)
+                       move ',' to ligneCsv(18:1)
+                       move 'Chauffeur ' to ligneCsv(19:10)
+                       move numchaufA to ligneCsv(29:4)
+                       move ',' to ligneCsv(49:1)
+                       move dateDebAffectA(7:2) to ligneCsv(50:2)
+                       move '/' to ligneCsv(52:1)
+                       move dateDebAffectA(5:2) to ligneCsv(53:2)
+                       move '/' to ligneCsv(55:1)
+                       move dateDebAffectA(1:4) to ligneCsv(56:4)
+                       move ',' to ligneCsv(60:1)
+                       if dateFinAffectA = 0 then
+                           move 'en cours' to ligneCsv(61:10)
+                       else
+                           move dateFinAffectA(7:2) to ligneCsv(61:2)
+                           move '/' to ligneCsv(63:1)
+                           move dateFinAffectA(5:2) to ligneCsv(64:2)
+                           move '/' to ligneCsv(66:1)
+                           move dateFinAffectA(1:4) to ligneCsv(67:4)
+                       end-if
+                       move ',' to ligneCsv(71:1)
+                       write recapCsv
+
+                       if not annulee and dateFinAffectA not = 0 then
+                           perform mod-cumulerService
+                       end-if
+                           end-if
+                           end-if
+                   end-read
+               end-perform
                    move ligneVide to ligne(1:80)
-                   write recap
+                   perform mod-ecrireLigne
 
             move totalService to ligne(40:10)
-            move 'jours de service au total' to ligne(50:80)
-            write recap
+            move 'jours de service au total' to ligne(50:26)
+            perform mod-ecrireLigne
+
+            move ligneVideCsv to ligneCsv
+            move 'TOTAL' to ligneCsv(1:12)
+            move ',' to ligneCsv(13:1)
+            move numero to ligneCsv(14:4)
+            move ',' to ligneCsv(18:1)
+            move ',' to ligneCsv(49:1)
+            move ',' to ligneCsv(60:1)
+            move ',' to ligneCsv(71:1)
+            move totalService to ligneCsv(72:6)
+            write recapCsv
 
                    move ligneVide to ligne(1:80)
-                   write recap
+                   perform mod-ecrireLigne
                    move ligneVide to ligne(1:80)
-                   write recap
+                   perform mod-ecrireLigne
 
 
            read f-bus next end set fin-lire2 to true end-read
-            close f-affectation
 
 
            end-perform
+
+           *> bilan par chauffeur
+           open input f-chaufNouv
+           read f-chaufNouv next end set fin-lireC to true end-read
+           perform test after until fin-lireC
+               compute totalService = 0
+               move 'Chauffeur ' to ligne(1:10)
+               move numchaufN to ligne(11:4)
+               move nomN to ligne(16:30)
+               move prenomN to ligne(47:30)
+               perform mod-ecrireLigne
+
+               move ligneVideCsv to ligneCsv
+               move 'CHAUFFEUR' to ligneCsv(1:12)
+               move ',' to ligneCsv(13:1)
+               move numchaufN to ligneCsv(14:4)
+               move ',' to ligneCsv(18:1)
+               move nomN to ligneCsv(19:30)
+               move ',' to ligneCsv(49:1)
+               move ',' to ligneCsv(60:1)
+               move ',' to ligneCsv(71:1)
+               write recapCsv
+
+               move numchaufN to numChaufA
+               start f-affectation key is equal numChaufA
+                   invalid key
+                       set finVerifChauffeur to true
+                   not invalid key
+                       set finVerifChauffeur to false
+               end-start
+
+               perform test before until finVerifChauffeur
+                   read f-affectation next
+                       at end
+                           set finVerifChauffeur to true
+                       not at end
+                           if numChaufA not = numchaufN then
+                               set finVerifChauffeur to true
+                           else
+                           if (dateFinAffectA = 0 or
+                           dateDebutFiltre <= dateFinAffectA)
+                           and (dateFinFiltre = 0 or
+                           dateFinFiltre >= dateDebAffectA) then
+                               move ligneVide to ligne(1:80)
+                               move '    ' to ligne(1:4)
+                               move dateDebAffectA(7:2) to ligne(5:2)
+                               move '/' to ligne(7:1)
+                               move dateDebAffectA(5:2) to ligne(8:2)
+                               move '/' to ligne(10:1)
+                               move dateDebAffectA(1:4) to ligne(11:4)
+
+                               move dateFinAffectA(7:2) to ligne(20:2)
+                               move '/' to ligne(22:1)
+                               move dateFinAffectA(5:2) to ligne(23:2)
+                               move '/' to ligne(25:1)
+                               move dateFinAffectA(1:4) to ligne(26:4)
+                               move 'Bus ' to ligne(40:4)
+                               move numbusA to ligne(44:4)
+                               if annulee then
+                                   move 'ANNULEE' to ligne(58:7)
+                               end-if
+                               perform mod-ecrireLigne
+
+                               move ligneVideCsv to ligneCsv
+                               move 'AFFECTATION' to ligneCsv(1:12)
+                               move ',' to ligneCsv(13:1)
+                               move numchaufN to ligneCsv(14:4)
+                               move ',' to ligneCsv(18:1)
+                               move 'Bus ' to ligneCsv(19:4)
+                               move numbusA to ligneCsv(23:4)
+                               move ',' to ligneCsv(49:1)
+                               move dateDebAffectA(7:2)
+                               to ligneCsv(50:2)
+                               move '/' to ligneCsv(52:1)
+                               move dateDebAffectA(5:2)
+                               to ligneCsv(53:2)
+                               move '/' to ligneCsv(55:1)
+                               move dateDebAffectA(1:4)
+                               to ligneCsv(56:4)
+                               move ',' to ligneCsv(60:1)
+                               if dateFinAffectA = 0 then
+                                   move 'en cours'
+                                   to ligneCsv(61:10)
+                               else
+                                   move dateFinAffectA(7:2)
+                                   to ligneCsv(61:2)
+                                   move '/' to ligneCsv(63:1)
+                                   move dateFinAffectA(5:2)
+                                   to ligneCsv(64:2)
+                                   move '/' to ligneCsv(66:1)
+                                   move dateFinAffectA(1:4)
+                                   to ligneCsv(67:4)
+                               end-if
+                               move ',' to ligneCsv(71:1)
+                               write recapCsv
+
+                               if not annulee and dateFinAffectA not = 0 then
+                                   perform mod-cumulerService
+                               end-if
+                           end-if
+                           end-if
+                   end-read
+               end-perform
+
+               move ligneVide to ligne(1:80)
+               perform mod-ecrireLigne
+               move totalService to ligne(40:10)
+               move 'jours de service au total' to ligne(50:26)
+               perform mod-ecrireLigne
+
+               move ligneVideCsv to ligneCsv
+               move 'TOTAL' to ligneCsv(1:12)
+               move ',' to ligneCsv(13:1)
+               move numchaufN to ligneCsv(14:4)
+               move ',' to ligneCsv(18:1)
+               move ',' to ligneCsv(49:1)
+               move ',' to ligneCsv(60:1)
+               move ',' to ligneCsv(71:1)
+               move totalService to ligneCsv(72:6)
+               write recapCsv
+
+               move ligneVide to ligne(1:80)
+               perform mod-ecrireLigne
+               move ligneVide to ligne(1:80)
+               perform mod-ecrireLigne
+
+               read f-chaufNouv next end set fin-lireC to true end-read
+           end-perform
+           close f-chaufNouv
+
             display a-plg-res
 
            display a-plg-next
            accept s-next
 
            close f-bus
+           close f-affectation
            close f-recap
+           close f-recapCsv
 
            set fin-lire2 to false
-           set fin-lire to false
+           set fin-lireC to false
             goback
+       .
+
+       *> ajoute a totalService les seuls jours de l'affectation
+       *> courante qui tombent dans la periode filtree (bornee a
+       *> dateDebutFiltre/dateFinFiltre quand ils sont renseignes,
+       *> sinon sans limite de ce cote-la), au lieu de sa duree
+       *> complete
+       mod-cumulerService.
+           if dateFinFiltre = 0 then
+               move dateFinAffectA to dateFinEffective
+           else
+               move function min(dateFinAffectA dateFinFiltre)
+               to dateFinEffective
+           end-if
+           if dateDebutFiltre = 0 then
+               move dateDebAffectA to dateDebEffective
+           else
+               move function max(dateDebAffectA dateDebutFiltre)
+               to dateDebEffective
+           end-if
+
+           if dateDebEffective <= dateFinEffective then
+               compute totalService = totalService +
+                   function integer-of-date(dateFinEffective)
+                   - function integer-of-date(dateDebEffective)
+           end-if
+       .
+
+       mod-ecrireLigne.
+           if nbLignesPage > 55 then
+               perform mod-entetePage
+           end-if
+           write recap
+           add 1 to nbLignesPage
+       .
+
+       mod-entetePage.
+           add 1 to numPage
+           if numPage > 1 then
+               move ligneVide to ligne(1:80)
+               move x'0C' to ligne(1:1)
+               write recap
+           end-if
+           move ligneVide to ligne(1:80)
+           move 'Bilan des affectations' to ligne(1:23)
+           move 'Page' to ligne(70:4)
+           move numPage to ligne(75:3)
+           write recap
+           move ligneVide to ligne(1:80)
+           write recap
+           move 0 to nbLignesPage
+       .
+
        end program recap.
