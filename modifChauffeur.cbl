@@ -5,6 +5,9 @@
            indexed
            access dynamic record key numchaufN.
 
+           select f-audit assign 'audit.log' organization line
+           sequential.
+
        file section.
        fd f-chaufNouv.
        1 ChaufNouv.
@@ -12,25 +15,62 @@
            2 nomN pic x(30).
            2 prenomN pic x(30).
            2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
 
        working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
        1 pic x value 'n'.
        88 fin-lire value 'o' false 'n'.
        1 pic x value 'n'.
        88 trouve value 'o' false 'n'.
        1 suivant pic x.
 
+       1 pic x value 'n'.
+       88 numValide value 'o' false 'n'.
+
        1 num pic 9(4) value 0.
        1 nomSaisi pic x(30).
        1 prenomSaisi pic x(30).
        1 permisSaisi pic 9(8).
+       1 telephoneSaisi pic x(15).
+       1 adresseSaisi pic x(40).
+       1 embaucheSaisi pic 9(8).
+       1 categorieSaisie pic x(02).
+       1 expirationSaisie pic 9(8).
 
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
 
+       1 pic x value 'n'.
+       88 juste3 value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 juste4 value 'o' false 'n'.
+
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       1 nomAvant pic x(30).
+
+       linkage section.
+       1 operateurID-parm pic x(10).
 
        screen section.
        1 a-effacer.
            2 blank screen.
 
+       1 a-plg-erreur.
+           2 line 20 col 15 'Saisir une date correcte svp'.
+
        1 a-plg-next.
            2 line 24 'Appuyez sur une touche pour continuer' .
            2 s-next line 25 col 80 pic x to suivant auto secure.
@@ -50,6 +90,24 @@
            2 s-date2 pic 99 to permisSaisi(5:2).
            2 '/'.
            2 s-date3 pic 99 to permisSaisi(7:2).
+           2 line 12 col 11 'T'&x'82'&'l'&x'82'&'phone : '.
+           2 s-telephone pic x(15) to telephoneSaisi.
+           2 line 13 col 11 'Adresse : '.
+           2 s-adresse pic x(40) to adresseSaisi.
+           2 line 14 col 10 'Date d''embauche             '.
+           2 s-date4 line 14 col 40 pic 9(4) to embaucheSaisi(1:4).
+           2 '/'.
+           2 s-date5 pic 99 to embaucheSaisi(5:2).
+           2 '/'.
+           2 s-date6 pic 99 to embaucheSaisi(7:2).
+           2 line 15 col 10 'Cat'&x'82'&'gorie du permis (ex : D, D1) '.
+           2 s-categorie line 15 col 40 pic x(02) to categorieSaisie.
+           2 line 16 col 10 'Date d''expiration du permis '.
+           2 s-date7 line 16 col 40 pic 9(4) to expirationSaisie(1:4).
+           2 '/'.
+           2 s-date8 pic 99 to expirationSaisie(5:2).
+           2 '/'.
+           2 s-date9 pic 99 to expirationSaisie(7:2).
 
        1 a-plg-res.
            2 line 20 col 15 'Chauffeur modifi'&x'82'&' !'.
@@ -57,10 +115,24 @@
        1 a-plg-nonRes.
            2 line 20 col 15 'Echec. Chauffeur introuvable'.
 
+       1 a-plg-erreurNum.
+           2 line 20 col 15 '0000 n''est pas un matricule valide'.
+
 
-       procedure division.
+       procedure division using operateurID-parm.
            display s-num-a-modifier
            accept s-num
+
+           perform test after until numValide
+               if num = 0 then
+                   display a-plg-erreurNum
+                   display s-num-a-modifier
+                   accept s-num
+               else
+                   set numValide to true
+               end-if
+           end-perform
+
            open i-o f-chaufNouv
            read f-chaufNouv next
 
@@ -79,6 +151,7 @@
 
            *> si on trouve le matricule
            if trouve then
+               move nomN to nomAvant
                display s-plg-saisie
                accept s-nom
                accept s-prenom
@@ -86,9 +159,78 @@
                accept s-date2
                accept s-date3
 
+               *> verification date de permis saisie
+               perform test after until juste
+                   move permisSaisi to dateAValider
+                   perform mod-validerDate
+                   if not dateValide then
+                       display a-plg-erreur
+                       display s-plg-saisie
+                       accept s-nom
+                       accept s-prenom
+                       accept s-date1
+                       accept s-date2
+                       accept s-date3
+                   else
+                       set juste to true
+                       display a-effacer
+                   end-if
+               end-perform
+
+               accept s-telephone
+               accept s-adresse
+               accept s-date4
+               accept s-date5
+               accept s-date6
+
+               *> verification date d'embauche saisie
+               perform test after until juste3
+                   move embaucheSaisi to dateAValider
+                   perform mod-validerDate
+                   if not dateValide then
+                       display a-plg-erreur
+                       display s-plg-saisie
+                       accept s-telephone
+                       accept s-adresse
+                       accept s-date4
+                       accept s-date5
+                       accept s-date6
+                   else
+                       set juste3 to true
+                       display a-effacer
+                   end-if
+               end-perform
+
+               accept s-categorie
+               accept s-date7
+               accept s-date8
+               accept s-date9
+
+               *> verification date d'expiration du permis saisie
+               perform test after until juste4
+                   move expirationSaisie to dateAValider
+                   perform mod-validerDate
+                   if not dateValide then
+                       display a-plg-erreur
+                       display s-plg-saisie
+                       accept s-categorie
+                       accept s-date7
+                       accept s-date8
+                       accept s-date9
+                   else
+                       set juste4 to true
+                       display a-effacer
+                   end-if
+               end-perform
+
                move nomSaisi to nomN
                move prenomSaisi to prenomN
                move permisSaisi to datepermisN
+               move telephoneSaisi to telephoneN
+               move adresseSaisi to adresseN
+               move embaucheSaisi to dateEmbaucheN
+               move categorieSaisie to categoriePermisN
+               move expirationSaisie to dateExpirationPermisN
 
                rewrite chaufNouv
                    invalid key
@@ -99,6 +241,7 @@
 
                    not invalid key
                    display a-plg-res
+                   perform mod-ecrireAudit
                    display a-plg-next
                    accept s-next
 
@@ -115,6 +258,40 @@
            goback.
 
 
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "non renseignee")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
+       *> enregistre la modification dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'MODIF' to ligneAudit(18:5)
+           move 'CHAUFFEUR' to ligneAudit(25:11)
+           move num to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move nomAvant to ligneAudit(54:13)
+           move nomSaisi to ligneAudit(68:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
        end program modifChauffeur.
 
 
