@@ -0,0 +1,183 @@
+       program-id. modifBus.
+
+       file-control.
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+           select f-audit assign 'audit.log' organization line
+           sequential.
+
+       file section.
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 suivant pic x.
+       1 numSaisi pic 9(4) value 0.
+
+       1 marqueSaisi pic x(20).
+       1 nbplacesSaisi pic 9(3).
+       1 modeleSaisi pic x(20).
+       1 kilomSaisi pic 9(6).
+       1 dateControleSaisi pic 9(8).
+
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 marqueAvant pic x(20).
+
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 s-num-a-modifier.
+           2 line 7 col 5 'Quel bus voulez-vous modifier ?'.
+           2 s-num line 7 col 45 pic 9(4) to numSaisi required.
+
+       1 s-plg-saisie.
+           2 line 9 col 11 'Marque :  '.
+           2 s-marque pic x(20) to marqueSaisi.
+           2 line 10 col 11 'Nombre de places : '.
+           2 s-places pic 9(3) to nbplacesSaisi.
+           2 line 11 col 11 'Mod'&x'82'&'le : '.
+           2 s-modele pic x(20) to modeleSaisi.
+           2 line 12 col 11 'Kilom'&x'82'&'trage : '.
+           2 s-kilom pic 9(6) to kilomSaisi.
+           2 line 13 col 11 'Prochain contr'&x'82'&'le technique '.
+           2 line 14 col 11 '(0000/00/00 si inconnu) : '.
+           2 s-ctrl1 pic 9(4) to dateControleSaisi(1:4).
+           2 '/'.
+           2 s-ctrl2 pic 9(2) to dateControleSaisi(5:2).
+           2 '/'.
+           2 s-ctrl3 pic 9(2) to dateControleSaisi(7:2).
+
+       1 a-plg-res.
+           2 line 20 col 15 'Bus modifi'&x'82'&' !'.
+
+       1 a-plg-nonRes.
+           2 line 20 col 15 'Echec. Bus introuvable'.
+
+       1 a-plg-erreur.
+           2 line 23 col 12 'Saisir une date correcte svp'.
+
+
+       procedure division using operateurID-parm.
+           display s-num-a-modifier
+           accept s-num
+
+           open i-o f-bus
+           move numSaisi to numero
+           read f-bus
+               invalid key
+                   display a-plg-nonRes
+                   display a-plg-next
+                   accept s-next
+               not invalid key
+                   move marque to marqueAvant
+                   display s-plg-saisie
+                   accept s-marque
+                   accept s-places
+                   accept s-modele
+                   accept s-kilom
+                   accept s-ctrl1
+                   accept s-ctrl2
+                   accept s-ctrl3
+
+                   perform test after until juste
+                       move dateControleSaisi to dateAValider
+                       perform mod-validerDate
+                       if not dateValide then
+                           display a-plg-erreur
+                           display s-plg-saisie
+                           accept s-marque
+                           accept s-places
+                           accept s-modele
+                           accept s-kilom
+                           accept s-ctrl1
+                           accept s-ctrl2
+                           accept s-ctrl3
+                       else
+                           set juste to true
+                           display a-effacer
+                       end-if
+                   end-perform
+
+                   move marqueSaisi to marque
+                   move nbplacesSaisi to nbplaces
+                   move modeleSaisi to modele
+                   move kilomSaisi to kilom
+                   move dateControleSaisi to dateControle
+
+                   rewrite bus
+                       invalid key
+                           display a-plg-nonRes
+                       not invalid key
+                           display a-plg-res
+                           perform mod-ecrireAudit
+                   end-rewrite
+
+                   display a-plg-next
+                   accept s-next
+           end-read
+
+           close f-bus
+           goback.
+
+       *> enregistre la modification dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'MODIF' to ligneAudit(18:5)
+           move 'BUS' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move marqueAvant to ligneAudit(54:13)
+           move marqueSaisi to ligneAudit(68:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "inconnu")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
+       end program modifBus.
