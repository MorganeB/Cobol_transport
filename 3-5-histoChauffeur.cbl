@@ -0,0 +1,197 @@
+       program-id. 3-5-histoChauffeur.
+
+       file-control.
+           *> fichiers à ouvrir
+           select f-chaufNouv assign 'ChaufNouv.dat' organization
+           indexed
+           access dynamic record key numchaufN.
+
+           select f-affectation assign 'Affectation.dat' organization
+           indexed access dynamic
+               record key Numaffect
+               alternate record key NumchaufA duplicates
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
+
+
+       file section.
+
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+
+       working-storage section.
+
+       1 i pic 99 value 9.  *> indice de ligne
+       1 nextPage pic x.
+       1 suivant pic x.
+
+       1 numChauffeurSaisi pic 9(4).
+
+       1 pic x value 'n'.
+       88 chauffeurExiste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 trouve value 'o' false 'n'.
+
+
+       screen section.
+       1 a-plg-effacerEcran.
+           2 blank screen.
+
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 4 col 10 'Historique d''affectations du chauffeur'.
+
+       1 a-plg-entete.
+           2 line 8 col 3 'Bus'.
+           2 line 8 col 15 'D'&x'82'&'but'.
+           2 line 8 col 30 'Fin'.
+
+       1 s-plg-saisie.
+           2 line 6 col 4 'Matricule du chauffeur : '.
+           2 s-numChauffeur pic 9(4) to numChauffeurSaisi required.
+
+       1 a-plg-fiche.
+           2 line 6 col 40 'Nom : '.
+           2 a-nom pic x(30) from nomN.
+
+       1 a-plg-res.
+           2 line i col 3 pic 9(4) from numbusA.
+           2 line i col 15 pic 9(4) from dateDebAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(7:2).
+
+       1 a-plg-fin.
+           2 line i col 30 pic 9(4) from dateFinAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(7:2).
+
+       1 a-plg-encours.
+           2 line i col 30 'en cours'.
+
+       1 a-plg-annuleeListe.
+           2 line i col 45 'ANNULEE'.
+
+       1 a-plg-chaufinexistant.
+           2 line 20 col 15 'Chauffeur inexistant'.
+
+       1 a-plg-pasAffect.
+           2 line 20 col 15 'Ce chauffeur n''a pas d''affectation'.
+
+       1 a-plg-nextPage.
+           2 line 24 'Appuyez sur une touche pour afficher la suite' .
+           2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-saisie
+           accept s-numChauffeur
+
+           open input f-chaufNouv
+           move numChauffeurSaisi to numchaufN
+           read f-chaufNouv
+               invalid key
+                   set chauffeurExiste to false
+               not invalid key
+                   set chauffeurExiste to true
+           end-read
+           close f-chaufNouv
+
+           if chauffeurExiste then
+               display a-plg-fiche
+               display a-plg-entete
+
+               open input f-affectation
+               move numChauffeurSaisi to numChaufA
+               start f-affectation key is equal numChaufA
+                   invalid key
+                       set finVerif to true
+                   not invalid key
+                       set finVerif to false
+               end-start
+
+               perform until finVerif
+                   read f-affectation next
+                       at end
+                           set finVerif to true
+                       not at end
+                           if numChaufA not = numChauffeurSaisi then
+                               set finVerif to true
+                           else
+                               perform mod-affichage
+                               set trouve to true
+                           end-if
+                   end-read
+               end-perform
+               close f-affectation
+
+               if not trouve then
+                   display a-plg-pasAffect
+               end-if
+           else
+               display a-plg-chaufinexistant
+           end-if
+
+           display a-plg-next
+           accept s-next
+           goback.
+
+
+       mod-affichage.
+           display a-plg-res
+           if dateFinAffectA = 0 then
+               display a-plg-encours
+           else
+               display a-plg-fin
+           end-if
+           if annulee then
+               display a-plg-annuleeListe
+           end-if
+           compute i = i + 1
+           if (i > 20) then
+               compute i = 9
+               display a-plg-nextPage
+               accept s-nextPage
+               display a-plg-effacerEcran
+               display a-plg-titre
+               display a-plg-entete
+           end-if
+       .
+
+
+       end program 3-5-histoChauffeur.
