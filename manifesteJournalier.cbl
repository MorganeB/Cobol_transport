@@ -0,0 +1,288 @@
+       program-id. manifesteJournalier.
+
+       file-control.
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+           select f-affectation assign 'Affectation.dat' organization
+           indexed access dynamic
+               record key Numaffect
+               alternate record key NumchaufA duplicates
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
+
+           select f-chaufNouv assign 'ChaufNouv.dat' organization
+           indexed access dynamic record key numchaufN.
+
+           select f-circuit assign 'Circuit.dat' organization
+           indexed access dynamic record key numCircuit.
+
+           select f-manifeste assign 'manifeste.txt' organization
+           line sequential.
+
+       file section.
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-circuit.
+       1 Circuit.
+           2 numCircuit pic 9(4).
+           2 nomCircuit pic x(30).
+           2 villeDepart pic x(20).
+           2 villeArrivee pic x(20).
+           2 distanceCircuit pic 9(5).
+           2 minPlacesCircuit pic 9(3) value 0.
+           2 modeleRequisCircuit pic x(20).
+
+       fd f-manifeste.
+       1 manifeste.
+           2 ligne pic x(80).
+
+       working-storage section.
+       1 dateManifeste pic 9(8) value 0.
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerifBus value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 fin-lireBus value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 busProgramme value 'o' false 'n'.
+
+       1 nbBusProgrammes pic 9(3) value 0.
+
+       1 ligneVide pic x(80) value spaces.
+       1 suivant pic x.
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 4 col 10 'Manifeste de tourn'&x'82'&'e journalier'.
+
+       1 s-plg-date.
+           2 line 8 col 4 'Date '&x'85'&' produire : '.
+           2 s-date1 pic 9(4) to dateManifeste(1:4).
+           2 '/'.
+           2 s-date2 pic 9(2) to dateManifeste(5:2).
+           2 '/'.
+           2 s-date3 pic 9(2) to dateManifeste(7:2).
+
+       1 a-plg-erreur.
+           2 line 23 col 12 'Saisir une date correcte svp'.
+
+       1 a-plg-res.
+           2 line 18 col 15 'manifeste.txt a bien '&x'82'&x'82'&
+           ' cr'&x'82'&x'82'.
+           2 a-nbBus pic z(3) from nbBusProgrammes.
+           2 line 19 col 15 'bus '&x'85'&' programmer ce jour-l'&x'85'.
+
+       1 a-plg-aucun.
+           2 line 18 col 15 'Aucun bus n''est programm'&x'82'&
+           ' cette date-l'&x'85'.
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-date
+           accept s-date1
+           accept s-date2
+           accept s-date3
+
+           perform test after until juste
+               move dateManifeste to dateAValider
+               perform mod-validerDate
+               if dateValide then
+                   set juste to true
+                   display a-effacer
+               else
+                   display a-plg-erreur
+                   display s-plg-date
+                   accept s-date1
+                   accept s-date2
+                   accept s-date3
+               end-if
+           end-perform
+
+           open input f-bus
+           open input f-affectation
+           open input f-chaufNouv
+           open input f-circuit
+           open output f-manifeste
+
+           read f-bus next end set fin-lireBus to true end-read
+           perform test after until fin-lireBus
+               perform mod-manifesteBus
+               read f-bus next end set fin-lireBus to true end-read
+           end-perform
+
+           close f-bus
+           close f-affectation
+           close f-chaufNouv
+           close f-circuit
+           close f-manifeste
+
+           if nbBusProgrammes = 0 then
+               display a-plg-aucun
+           else
+               display a-plg-res
+           end-if
+
+           display a-plg-next
+           accept s-next
+           goback.
+
+       *> parcourt les affectations du bus courant sur l'index
+       *> NumbusA et, si l'une d'elles (non annulee) couvre la date
+       *> demandee, ecrit une page de manifeste pour ce bus
+       mod-manifesteBus.
+           set busProgramme to false
+           move numero to numbusA
+           start f-affectation key is equal numbusA
+               invalid key
+                   set finVerifBus to true
+               not invalid key
+                   set finVerifBus to false
+           end-start
+
+           perform until finVerifBus
+               read f-affectation next
+                   at end
+                       set finVerifBus to true
+                   not at end
+                       if numbusA not = numero then
+                           set finVerifBus to true
+                       else
+                           if not annulee
+                           and dateDebAffectA <= dateManifeste
+                           and (dateFinAffectA = 0 or
+                           dateFinAffectA >= dateManifeste)
+                           and not busProgramme then
+                               set busProgramme to true
+                               add 1 to nbBusProgrammes
+                               perform mod-ecrirePage
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       *> ecrit une page de manifeste pour le bus et l'affectation
+       *> courants : bus, chauffeur assigne, destination si un
+       *> circuit est renseigne sur l'affectation
+       mod-ecrirePage.
+           if nbBusProgrammes > 1 then
+               move ligneVide to ligne
+               move x'0C' to ligne(1:1)
+               write manifeste
+           end-if
+
+           move ligneVide to ligne
+           move 'MANIFESTE DE TOURNEE' to ligne(1:20)
+           move 'Date :' to ligne(45:6)
+           move dateManifeste(7:2) to ligne(52:2)
+           move '/' to ligne(54:1)
+           move dateManifeste(5:2) to ligne(55:2)
+           move '/' to ligne(57:1)
+           move dateManifeste(1:4) to ligne(58:4)
+           write manifeste
+           move ligneVide to ligne
+           write manifeste
+
+           move ligneVide to ligne
+           move 'Bus        :' to ligne(1:13)
+           move numero to ligne(15:4)
+           move marque to ligne(20:20)
+           write manifeste
+
+           move numchaufA to numchaufN
+           move ligneVide to ligne
+           read f-chaufNouv
+               invalid key
+                   move 'Chauffeur  : inconnu' to ligne(1:21)
+               not invalid key
+                   move 'Chauffeur  :' to ligne(1:13)
+                   move numchaufA to ligne(15:4)
+                   move nomN to ligne(20:20)
+                   move prenomN to ligne(41:20)
+           end-read
+           write manifeste
+
+           move ligneVide to ligne
+           if numCircuitA = 0 then
+               move 'Destination: aucun circuit renseign'&x'82' to
+               ligne(1:37)
+           else
+               move numCircuitA to numCircuit
+               read f-circuit
+                   invalid key
+                       move 'Destination: circuit inconnu' to
+                       ligne(1:29)
+                   not invalid key
+                       move 'Destination:' to ligne(1:13)
+                       move villeArrivee to ligne(15:20)
+                       move '(' to ligne(36:1)
+                       move nomCircuit to ligne(37:30)
+               end-read
+           end-if
+           write manifeste
+
+           move ligneVide to ligne
+           write manifeste
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date
+       mod-validerDate.
+           if function integer-of-date(dateAValider) = 0 then
+               set dateValide to false
+           else
+               set dateValide to true
+           end-if
+       .
+
+       end program manifesteJournalier.
