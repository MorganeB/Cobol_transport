@@ -0,0 +1,226 @@
+       program-id. modifIndispo.
+
+       file-control.
+
+       select f-indispo assign 'Indispo.dat' organization
+       indexed access dynamic
+       record key numIndispo
+       alternate record key numChaufI duplicates.
+
+       select f-chaufNouv assign 'ChaufNouv.dat' organization
+       indexed access dynamic record key numchaufN.
+
+       select f-audit assign 'audit.log' organization line
+       sequential.
+
+
+       file section.
+       fd f-indispo.
+       1 Indispo.
+           2 numIndispo pic 9(4).
+           2 numChaufI pic 9(4).
+           2 dateDebIndispo pic 9(8).
+           2 dateFinIndispo pic 9(8).
+           2 motifIndispo pic x(30).
+
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 suivant pic x.
+       1 numSaisi pic 9(4) value 0.
+
+       1 chauffeurSaisi pic 9(4).
+       1 date1 pic 9(8).
+       1 date2 pic 9(8).
+       1 motifSaisi pic x(30).
+
+       1 pic x value 'n'.
+       88 trouve value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 chauffeurExiste value 'o' false 'n'.
+
+       1 dateAValider pic 9(8).
+
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+
+       screen section.
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 s-num-a-modifier.
+           2 line 7 col 5 'Quelle indisponibilit'&x'82'&' voulez-vous'.
+           2 line 7 col 47 'modifier : '.
+           2 s-num line 8 col 10 pic 9(4) to numSaisi required.
+
+       1 s-plg-saisie.
+           2 line 10 col 10 'Num'&x'82'&'ro du chauffeur : '.
+           2 s-chauff pic 9(4) to chauffeurSaisi.
+           2 line 11 col 10 'd'&x'82'&'but indispo : '.
+           2 s-date11 pic 9(4) to date1(1:4).
+           2 '/'.
+           2 s-date12 pic 9(2) to date1(5:2).
+           2 '/'.
+           2 s-date13 pic 9(2) to date1(7:2).
+           2 line 12 col 10 'fin (0000/00/00 si en cours) :'.
+           2 s-date21 pic 9(4) to date2(1:4).
+           2 '/'.
+           2 s-date22 pic 9(2) to date2(5:2).
+           2 '/'.
+           2 s-date23 pic 9(2) to date2(7:2).
+           2 line 13 col 10 'Motif : '.
+           2 s-motif pic x(30) to motifSaisi.
+
+       1 a-plg-res.
+           2 line 20 col 15 'Indisponibilit'&x'82'&' modifi'&x'82'&
+           'e !'.
+
+       1 a-plg-nonRes.
+           2 line 19 col 15 'Echec. '.
+           2 line 20 col 15 'Le num'&x'82'&'ro est peut-etre incorrect'.
+
+       1 a-plg-chauffeurInexistant.
+           2 line 19 'Ce num'&x'82'&'ro de chauffeur n''existe pas'.
+
+       procedure division using operateurID-parm.
+           display s-num-a-modifier
+           accept s-num
+
+           open i-o f-indispo
+           move numSaisi to numIndispo
+           read f-indispo
+               invalid key
+                   set trouve to false
+               not invalid key
+                   set trouve to true
+           end-read
+
+           if trouve then
+               display s-plg-saisie
+               accept s-chauff
+               accept s-date11
+               accept s-date12
+               accept s-date13
+               accept s-date21
+               accept s-date22
+               accept s-date23
+               accept s-motif
+
+               perform test after until juste
+                   move date1 to dateAValider
+                   perform mod-validerDate
+                   if not dateValide then
+                       set dateValide to false
+                   else
+                       move date2 to dateAValider
+                       perform mod-validerDate
+                   end-if
+                   if not dateValide then
+                       display s-plg-saisie
+                       accept s-chauff
+                       accept s-date11
+                       accept s-date12
+                       accept s-date13
+                       accept s-date21
+                       accept s-date22
+                       accept s-date23
+                       accept s-motif
+                   else
+                       set juste to true
+                   end-if
+               end-perform
+
+               set chauffeurExiste to true
+               open input f-chaufNouv
+               move chauffeurSaisi to numchaufN
+               read f-chaufNouv
+                   invalid key
+                       set chauffeurExiste to false
+               end-read
+               close f-chaufNouv
+
+               if chauffeurExiste then
+                   move chauffeurSaisi to numChaufI
+                   move date1 to dateDebIndispo
+                   move date2 to dateFinIndispo
+                   move motifSaisi to motifIndispo
+
+                   rewrite Indispo
+                       invalid key
+                           display a-plg-nonRes
+                       not invalid key
+                           display a-plg-res
+                           perform mod-ecrireAudit
+                   end-rewrite
+               else
+                   display a-plg-chauffeurInexistant
+               end-if
+
+               display a-plg-next
+               accept s-next
+           else
+               display a-plg-nonRes
+               display a-plg-next
+               accept s-next
+           end-if
+
+           close f-indispo
+           goback.
+
+       *> enregistre la modification dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'MODIF' to ligneAudit(18:5)
+           move 'INDISPO' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "non renseignee")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
+       end program modifIndispo.
