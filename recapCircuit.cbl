@@ -0,0 +1,289 @@
+       program-id. recapCircuit.
+
+       file-control.
+           select f-circuit assign 'Circuit.dat' organization
+           indexed
+           access dynamic record key numCircuit.
+
+           select f-affectation assign 'Affectation.dat' organization
+           indexed access dynamic
+               record key Numaffect
+               alternate record key NumchaufA duplicates
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
+
+           select f-recapCirc assign 'bilanCircuit.txt' organization
+           line sequential.
+
+           select f-recapCircCsv assign 'bilanCircuit.csv'
+           organization line sequential.
+
+       file section.
+
+       fd f-recapCirc.
+           1 ligneCirc pic x(80).
+
+       fd f-recapCircCsv.
+           1 ligneCircCsv pic x(80).
+
+       fd f-circuit.
+       1 Circuit.
+           2 numCircuit pic 9(4).
+           2 nomCircuit pic x(30).
+           2 villeDepart pic x(20).
+           2 villeArrivee pic x(20).
+           2 distanceCircuit pic 9(5).
+           2 minPlacesCircuit pic 9(3) value 0.
+           2 modeleRequisCircuit pic x(20).
+
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       working-storage section.
+       1 suivant pic x.
+
+       1 nbTrajets pic 9(6).
+       1 totalJours pic 9(8).
+       1 totalKm pic 9(9).
+
+       1 ligneVideCirc pic x(80).
+       1 ligneVideCircCsv pic x(80) value spaces.
+
+       1 dateDebutFiltre pic 9(8) value 0.
+       1 dateFinFiltre pic 9(8) value 0.
+
+       1 dateDebEffective pic 9(8).
+       1 dateFinEffective pic 9(8).
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 fin-lireCirc value 'o' false 'n'.
+       1 pic x value 'n'.
+       88 finVerifCircuit value 'o' false 'n'.
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 s-plg-filtre.
+           2 line 5 col 4 'P'&x'82'&'riode '&x'85'&' inclure'.
+           2 line 5 col 26 '(0000/00/00 = pas de borne) : '.
+           2 line 6 col 10 'du : '.
+           2 s-date11 pic 9(4) to dateDebutFiltre(1:4).
+           2 '/'.
+           2 s-date12 pic 9(2) to dateDebutFiltre(5:2).
+           2 '/'.
+           2 s-date13 pic 9(2) to dateDebutFiltre(7:2).
+           2 line 7 col 10 'au : '.
+           2 s-date21 pic 9(4) to dateFinFiltre(1:4).
+           2 '/'.
+           2 s-date22 pic 9(2) to dateFinFiltre(5:2).
+           2 '/'.
+           2 s-date23 pic 9(2) to dateFinFiltre(7:2).
+
+       1 a-plg-erreur.
+           2 line 23 col 12 'Saisir une p'&x'82'&'riode correcte '&
+           '(deux dates r'&x'82'&'elles, fin >= d'&x'82'&'but) svp'.
+
+       1 a-plg-res.
+           2 line 18 col 15 'bilanCircuit.txt et bilanCircuit.csv'.
+           2 line 19 col 15 'ont bien '&x'82'&x'82'&' cr'&x'82'&'s'.
+
+       procedure division.
+
+           display s-plg-filtre
+           accept s-date11
+           accept s-date12
+           accept s-date13
+           accept s-date21
+           accept s-date22
+           accept s-date23
+
+           perform test after until juste
+               move dateDebutFiltre to dateAValider
+               perform mod-validerDate
+               if dateValide then
+                   move dateFinFiltre to dateAValider
+                   perform mod-validerDate
+               end-if
+               if dateValide and dateDebutFiltre <> 0
+               and dateFinFiltre <> 0
+               and dateFinFiltre < dateDebutFiltre then
+                   set dateValide to false
+               end-if
+               if not dateValide then
+                   display a-plg-erreur
+                   display s-plg-filtre
+                   accept s-date11
+                   accept s-date12
+                   accept s-date13
+                   accept s-date21
+                   accept s-date22
+                   accept s-date23
+               else
+                   set juste to true
+                   display a-effacer
+               end-if
+           end-perform
+
+           open input f-circuit
+           open input f-affectation
+           open output f-recapCirc
+           open output f-recapCircCsv
+
+           move ligneVideCircCsv to ligneCircCsv
+           move 'Circuit' to ligneCircCsv(1:12)
+           move ',' to ligneCircCsv(13:1)
+           move 'Nom' to ligneCircCsv(14:30)
+           move ',' to ligneCircCsv(44:1)
+           move 'Trajets' to ligneCircCsv(45:8)
+           move ',' to ligneCircCsv(53:1)
+           move 'JoursTotal' to ligneCircCsv(54:11)
+           move ',' to ligneCircCsv(65:1)
+           move 'KmApprox' to ligneCircCsv(66:9)
+           write ligneCircCsv
+
+           read f-circuit next end set fin-lireCirc to true end-read
+           perform test after until fin-lireCirc
+               compute nbTrajets = 0
+               compute totalJours = 0
+
+               move numCircuit to numCircuitA
+               start f-affectation key is equal numCircuitA
+                   invalid key
+                       set finVerifCircuit to true
+                   not invalid key
+                       set finVerifCircuit to false
+               end-start
+
+               perform test before until finVerifCircuit
+                   read f-affectation next
+                       at end
+                           set finVerifCircuit to true
+                       not at end
+                           if numCircuitA not = numCircuit then
+                               set finVerifCircuit to true
+                           else
+                               perform mod-cumulerCircuit
+                           end-if
+                   end-read
+               end-perform
+
+               compute totalKm = distanceCircuit * nbTrajets
+
+               move ligneVideCirc to ligneCirc(1:80)
+               move 'Circuit ' to ligneCirc(1:8)
+               move numCircuit to ligneCirc(9:4)
+               move nomCircuit to ligneCirc(14:30)
+               write ligneCirc
+
+               move ligneVideCirc to ligneCirc(1:80)
+               move nbTrajets to ligneCirc(9:6)
+               move 'trajets' to ligneCirc(16:7)
+               move totalJours to ligneCirc(30:8)
+               move 'jours de service' to ligneCirc(39:17)
+               move totalKm to ligneCirc(58:9)
+               move 'km (approx.)' to ligneCirc(68:12)
+               write ligneCirc
+
+               move ligneVideCirc to ligneCirc(1:80)
+               write ligneCirc
+
+               move ligneVideCircCsv to ligneCircCsv
+               move numCircuit to ligneCircCsv(1:12)
+               move ',' to ligneCircCsv(13:1)
+               move nomCircuit to ligneCircCsv(14:30)
+               move ',' to ligneCircCsv(44:1)
+               move nbTrajets to ligneCircCsv(45:8)
+               move ',' to ligneCircCsv(53:1)
+               move totalJours to ligneCircCsv(54:11)
+               move ',' to ligneCircCsv(65:1)
+               move totalKm to ligneCircCsv(66:9)
+               write ligneCircCsv
+
+               read f-circuit next end set fin-lireCirc to true end-read
+           end-perform
+
+           close f-circuit
+           close f-affectation
+           close f-recapCirc
+           close f-recapCircCsv
+
+           display a-plg-res
+           display a-plg-next
+           accept s-next
+           goback.
+
+       *> cumule dans nbTrajets/totalJours les affectations non
+       *> annulees du circuit courant qui recoupent la periode
+       *> filtree (meme idiome de recouvrement que recap.cbl);
+       *> les affectations encore en cours (dateFinAffectA = 0) sont
+       *> comptees comme trajet mais n'ont pas de duree calculable et
+       *> n'entrent donc pas dans totalJours - meme convention que
+       *> recap.cbl pour son totalService; la duree ajoutee a
+       *> totalJours est bornee a la periode filtree (dateDebutFiltre/
+       *> dateFinFiltre), pas la duree complete de l'affectation
+       mod-cumulerCircuit.
+           if not annulee
+           and (dateFinAffectA = 0 or dateDebutFiltre <= dateFinAffectA)
+           and (dateFinFiltre = 0 or dateFinFiltre >= dateDebAffectA)
+           then
+               add 1 to nbTrajets
+               if dateFinAffectA <> 0 then
+                   if dateFinFiltre = 0 then
+                       move dateFinAffectA to dateFinEffective
+                   else
+                       move function min(dateFinAffectA dateFinFiltre)
+                       to dateFinEffective
+                   end-if
+                   if dateDebutFiltre = 0 then
+                       move dateDebAffectA to dateDebEffective
+                   else
+                       move function max(dateDebAffectA dateDebutFiltre)
+                       to dateDebEffective
+                   end-if
+
+                   if dateDebEffective <= dateFinEffective then
+                       compute totalJours = totalJours +
+                           function integer-of-date(dateFinEffective)
+                           - function integer-of-date(dateDebEffective)
+                   end-if
+               end-if
+           end-if
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "pas de borne")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
+       end program recapCircuit.
