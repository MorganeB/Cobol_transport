@@ -1,25 +1,77 @@
        program-id. menu.
 
-
+       file-control.
+           select f-chaufNouv assign 'ChaufNouv.dat' organization
+           indexed
+           access dynamic record key numchaufN.
+
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+       data division.
+       file section.
+       fd f-chaufNouv.
+       1 ChaufNouv.
+           2 numchaufN pic 9(4).
+           2 nomN pic x(30).
+           2 prenomN pic x(30).
+           2 datepermisN pic 9(8).
+           2 telephoneN pic x(15).
+           2 adresseN pic x(40).
+           2 dateEmbaucheN pic 9(8).
+           2 categoriePermisN pic x(02).
+           2 dateExpirationPermisN pic 9(8).
+
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       working-storage section.
        1 choix     pic 9.
        1 choix2    pic 9.
+       1 operateurID pic x(10).
+
+       1 pic x value 'n'.
+       88 fin-lire value 'o' false 'n'.
+       1 nbChauffeurs pic 9(4) value 0.
+       1 nbBus pic 9(4) value 0.
 
 
        screen section.
        1 a-effacer.
            2 blank screen.
 
+       *> saisie de l'identifiant operateur au demarrage
+       1 s-plg-operateur.
+           2 line 5 col 10 'Identifiant op'&x'82'&'rateur : '.
+           2 s-operateur pic x(10) to operateurID required.
+
        *>>>>>>>>>>>>>> Menu 0 : menu principal >>>>>>>>>>>>>>>
        1 a-plg-menu.
            2 line 5 col 10 'Menu principal'.
+           2 line 5 col 55 'Op'&x'82'&'rateur : '.
+           2 a-operateur pic x(10) from operateurID.
            2 line 7 col 10 '1 Gestion des chauffeurs'.
            2 line 8 col 10 '2 Gestion des affectations'.
            2 line 9 col 10 '3 Disponibilit'&x'82'&'s'.
            2 line 10 col 10 '4 R'&x'82'&'capitulatif'.
+           2 line 11 col 10 '5 Gestion des bus'.
+           2 line 12 col 10 '6 Gestion des circuits'.
+           2 line 13 col 10 '7 Quitter'.
+           2 line 7 col 55 'Chauffeurs au fichier : '.
+           2 a-nbChauffeurs pic zzz9 from nbChauffeurs.
+           2 line 8 col 55 'Bus au fichier : '.
+           2 a-nbBus pic zzz9 from nbBus.
 
        1 s-plg-choix.
-           2 line 13 col 13 'Choix ? '.
-           2 s-choix line 13 col 22 pic z to choix required.
+           2 line 14 col 13 'Choix ? '.
+           2 s-choix line 14 col 22 pic z to choix required.
 
        *>>>>>>>>>>>>>>>>>>>> Menu 1 : chauffeurs >>>>>>>>>>>>>>
 
@@ -30,7 +82,16 @@
            2 line 7 col 10 '3 Supprimer un chauffeur'.
            2 line 8 col 10 '4 Modifier une fiche-chauffeur'.
            2 line 9 col 10 '5 Lister tous les chauffeurs'.
-           2 line 10 col 10 '6 Menu principal'.
+           2 line 10 col 10 '6 Indisponibilit'&x'82'&'s'.
+           2 line 11 col 10 '7 Menu principal'.
+
+       1 a-plg-indispo.
+           2 line 3 col 14 'Indisponibilit'&x'82'&'s des chauffeurs'.
+           2 line 5 col 10 '1 Consulter les indisponibilit'&x'82'&'s'.
+           2 line 6 col 10 '2 Ajouter une indisponibilit'&x'82'.
+           2 line 7 col 10 '3 Supprimer une indisponibilit'&x'82'.
+           2 line 8 col 10 '4 Modifier une indisponibilit'&x'82'.
+           2 line 9 col 10 '5 Menu principal'.
 
        1 a-plg-affectation.
            2 line 3 col 14 'Affectations'.
@@ -38,7 +99,9 @@
            2 line 6 col 10 '2 Ajouter une affectation'.
            2 line 7 col 10 '3 Supprimer une affectation'.
            2 line 8 col 10 '4 Modifier une affectation'.
-           2 line 9 col 10 '5 Menu principal'.
+           2 line 9 col 10 '5 R'&x'82'&'affecter un chauffeur '&
+           '(en masse)'.
+           2 line 10 col 10 '6 Menu principal'.
 
        1 a-plg-disponibilites.
            2 line 3 col 14 'Disponibilit'&x'82'&'s'.
@@ -46,11 +109,18 @@
            2 line 6 col 10 '2 Bus disponibles un jour donn'&x'82'&' '.
            2 line 7 col 10 '3 Disponibilit'&x'82'&' d''un chauffeur'.
            2 line 8 col 10 '4 Dates d''affectation d''un chauffeur'.
-           2 line 9 col 10 '5 Menu principal'.
+           2 line 9 col 10 '5 Historique d''un chauffeur'.
+           2 line 10 col 10 '6 Historique d''un bus'.
+           2 line 11 col 10 '7 Menu principal'.
 
        1 a-plg-recap.
+           2 line 3 col 14 'R'&x'82'&'capitulatif'.
            2 line 15 col 10 '1 *fichier texte*'.
-           2 line 15 col 10 '2 Menu principal'.
+           2 line 16 col 10 '2 Taux d''utilisation de la flotte'.
+           2 line 17 col 10 '3 Manifeste journalier'.
+           2 line 18 col 10 '4 Exporter les affectations de demain'.
+           2 line 19 col 10 '5 Bilan par circuit'.
+           2 line 20 col 10 '6 Menu principal'.
 
 
        *> 1-1 consulter les info d'un chauffeur
@@ -80,6 +150,19 @@
        1 s-listerChauffeurs.
            2 line 5 col 4 'La liste des chauffeurs '.
 
+       *> 1-6 Indisponibilites
+       1 s-consulterIndispo.
+           2 line 5 col 4 'Les indisponibilit'&x'82'&'s '.
+
+       1 s-ajouterIndispo.
+           2 line 5 col 4 'Ajouter une indisponibilit'&x'82'&' '.
+
+       1 s-supprimerIndispo.
+           2 line 5 col 4 'Supprimer une indisponibilit'&x'82'&' '.
+
+       1 s-modifierIndispo.
+           2 line 5 col 4 'Modifier une indisponibilit'&x'82'&' '.
+
        *>>>>>>>>>>>> Menu 2 : affectations >>>>>>>>>>>
 
        *> 2-1 Consulter affectation
@@ -98,6 +181,10 @@
        1 s-modifierAffect.
            2 line 5 col 4 'Modifier une affectation '.
 
+       *> 2-5 Reaffecter un chauffeur en masse
+       1 s-reaffecterChauffeur.
+           2 line 5 col 4 'R'&x'82'&'affecter un chauffeur '.
+
 
        *>>>>>>>>>>>> Menu 3 : disponibilités >>>>>>>>>>>
 
@@ -113,19 +200,93 @@
        *> 3-4 A quelle date ont été affectés un bus et un chauffeur
        1 s-quelleDate.
 
+       *> 3-5 Historique des affectations d'un chauffeur
+       1 s-histoChauffeur.
+
+       *> 3-6 Historique des affectations d'un bus
+       1 s-histoBus.
+
 
        *>>>>>>>>>>>> Menu 4 : Récapitulatif >>>>>>>>>>>
 
 
+       *>>>>>>>>>>>>>>>>>>>> Menu 5 : bus >>>>>>>>>>>>>>>>>>>>>>
+
+       1 a-plg-bus.
+           2 line 3 col 14 'Gestion des bus'.
+           2 line 5 col 10 '1 Consulter la fiche-bus'.
+           2 line 6 col 10 '2 Ajouter un bus'.
+           2 line 7 col 10 '3 Supprimer un bus'.
+           2 line 8 col 10 '4 Modifier une fiche-bus'.
+           2 line 9 col 10 '5 Consulter les incidents d''un bus'.
+           2 line 10 col 10 '6 D'&x'82'&'clarer un incident'.
+           2 line 11 col 10 '7 Menu principal'.
+
+       *> 5-1 consulter les infos d'un bus
+       1 s-consulterBus.
+           2 line 5 col 4 'Consulter la fiche d''un bus '.
+
+       *> 5-2 ajouter un bus
+       1 s-ajouterBus.
+           2 line 5 col 4 'Ajouter un nouveau bus '.
+
+       *> 5-3 supprimer un bus
+       1 s-supprimerBus.
+           2 line 5 col 4 'Supprimer un bus '.
+
+       *> 5-4 modifier un bus
+       1 s-modifierBus.
+           2 line 5 col 4 'Modifier un bus '.
+
+       *> 5-5 consulter les incidents d'un bus
+       1 s-consulterIncident.
+           2 line 5 col 4 'Consulter les incidents d''un bus '.
+
+       *> 5-6 declarer un incident
+       1 s-declarerIncident.
+           2 line 5 col 4 'D'&x'82'&'clarer un incident '.
+
+
+       *>>>>>>>>>>>>>>>>>>>> Menu 6 : circuits >>>>>>>>>>>>>>>>>>
+
+       1 a-plg-circuit.
+           2 line 3 col 14 'Gestion des circuits'.
+           2 line 5 col 10 '1 Consulter la fiche-circuit'.
+           2 line 6 col 10 '2 Ajouter un circuit'.
+           2 line 7 col 10 '3 Supprimer un circuit'.
+           2 line 8 col 10 '4 Modifier une fiche-circuit'.
+           2 line 9 col 10 '5 Menu principal'.
+
+       *> 6-1 consulter les infos d'un circuit
+       1 s-consulterCircuit.
+           2 line 5 col 4 'Consulter la fiche d''un circuit '.
+
+       *> 6-2 ajouter un circuit
+       1 s-ajouterCircuit.
+           2 line 5 col 4 'Ajouter un nouveau circuit '.
+
+       *> 6-3 supprimer un circuit
+       1 s-supprimerCircuit.
+           2 line 5 col 4 'Supprimer un circuit '.
+
+       *> 6-4 modifier un circuit
+       1 s-modifierCircuit.
+           2 line 5 col 4 'Modifier un circuit '.
 
 
        *>>>>>>>>>>>>>>>> Fin screen section >>>>>>>>>>>>>>>>>>>
 
        procedure division.
 
+       *> saisie de l'identifiant operateur au demarrage
+       display a-effacer
+       display s-plg-operateur
+       accept s-operateur
+
        *> traitement pour les 2 menus
        display a-effacer
-       perform test after until choix = 5
+       perform test after until choix = 7
+           perform mod-compterEffectifs
            display a-effacer
            display a-plg-menu
            display s-plg-choix
@@ -135,6 +296,8 @@
                when 2 perform mod-affectation
                when 3 perform mod-disponibilites
                when 4 perform mod-recap
+               when 5 perform mod-bus
+               when 6 perform mod-circuit
 
             end-evaluate
             end-perform
@@ -143,7 +306,8 @@
 
        mod-menu.
        display a-effacer
-       perform test after until choix = 5
+       perform test after until choix = 7
+           perform mod-compterEffectifs
            display a-effacer
            display a-plg-menu
            accept s-choix
@@ -152,6 +316,8 @@
                when 2 perform mod-affectation
                when 3 perform mod-disponibilites
                when 4 perform mod-recap
+               when 5 perform mod-bus
+               when 6 perform mod-circuit
            end-evaluate
            end-perform
        .
@@ -159,7 +325,7 @@
        *>>>>>>>>>> 1. modules pour chauffeurs >>>>>>>>>>>>>>>>>>
 
        mod-chauffeur.
-       perform test after until choix = 6
+       perform test after until choix = 7
            display a-effacer
            display a-plg-chauffeur
            display s-plg-choix
@@ -170,8 +336,12 @@
                when 3 perform mod-supprimer
                when 4 perform mod-modifier
                when 5 perform mod-lister
+               when 6 perform mod-indispo
            end-evaluate
            end-perform
+       *> retour au menu principal : choix est remis a zero pour
+       *> que la boucle de l'appelant ne le prenne pas pour "Quitter"
+       move 0 to choix
           .
 
        mod-consultation.
@@ -197,7 +367,7 @@
            perform test after until choix = 2
                display a-effacer
                display s-ajouterChauffeur
-               call 'ajoutChauffeur' end-call
+               call 'ajoutChauffeur' using operateurID end-call
                perform mod-menu
            end-perform
        .
@@ -206,7 +376,7 @@
            perform test after until choix = 2
                display a-effacer
                display s-supprimerChauffeur
-               call 'supprChauffeur' end-call
+               call 'supprChauffeur' using operateurID end-call
                perform mod-menu
            end-perform
        .
@@ -215,7 +385,7 @@
            perform test after until choix = 2
                display a-effacer
                display s-modifierChauffeur
-               call 'modifChauffeur' end-call
+               call 'modifChauffeur' using operateurID end-call
                perform mod-menu
            end-perform
        .
@@ -230,10 +400,63 @@
 
        .
 
+       *>>>>>>>>>> 1-6. modules pour les indisponibilites >>>>>>>>>>>
+
+       mod-indispo.
+           perform test after until choix = 5
+               display a-effacer
+               display a-plg-indispo
+               display s-plg-choix
+               accept s-choix
+               evaluate choix
+                   when 1 perform mod-consultIndispo
+                   when 2 perform mod-ajoutIndispo
+                   when 3 perform mod-supprIndispo
+                   when 4 perform mod-modifIndispo
+               end-evaluate
+           end-perform
+          .
+
+       mod-consultIndispo.
+           perform test after until choix = 2
+               display a-effacer
+               display s-consulterIndispo
+               call 'consultIndispo' end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-ajoutIndispo.
+           perform test after until choix = 2
+               display a-effacer
+               display s-ajouterIndispo
+               call 'ajoutIndispo' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-supprIndispo.
+           perform test after until choix = 2
+               display a-effacer
+               display s-supprimerIndispo
+               call 'supprIndispo' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-modifIndispo.
+           perform test after until choix = 2
+               display a-effacer
+               display s-modifierIndispo
+               call 'modifIndispo' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
        *>>>>>>>>>> 2. modules pour affections >>>>>>>>>>>>>>>>
 
        mod-affectation.
-           perform test after until choix = 5
+           perform test after until choix = 6
                display a-effacer
                display a-plg-affectation
                display s-plg-choix
@@ -243,7 +466,8 @@
                    when 2 perform mod-affecter
                    when 3 perform mod-supprAffect
                    when 4 perform mod-modifierAffect
-                   when 5 perform mod-menu
+                   when 5 perform mod-reaffecterChauffeur
+                   when 6 perform mod-menu
 
 
            end-perform
@@ -262,7 +486,7 @@
            perform test after until choix = 2
                display a-effacer
                display s-ajouterAffectation
-               call 'ajoutAffect' end-call
+               call 'ajoutAffect' using operateurID end-call
                perform mod-menu
            end-perform
        .
@@ -271,7 +495,7 @@
            perform test after until choix = 2
                display a-effacer
                display s-supprimerAffect
-               call 'supprAffect' end-call
+               call 'supprAffect' using operateurID end-call
                perform mod-menu
            end-perform
        .
@@ -280,14 +504,23 @@
            perform test after until choix = 2
                display a-effacer
                display s-modifierAffect
-               call 'modifAffect' end-call
+               call 'modifAffect' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-reaffecterChauffeur.
+           perform test after until choix = 2
+               display a-effacer
+               display s-reaffecterChauffeur
+               call 'reaffecterChauffeur' using operateurID end-call
                perform mod-menu
            end-perform
        .
 
        *>>>>>>>>>> 3. modules pour disponibilites >>>>>>>>>>>>>>
        mod-disponibilites.
-           perform test after until choix = 5
+           perform test after until choix = 7
            display a-effacer
                display a-plg-disponibilites
                display s-plg-choix
@@ -297,7 +530,13 @@
                    when 2 perform mod-dispoBus
                    when 3 perform mod-quelChauffeur
                    when 4 perform mod-quelleDate
-                   when 5 perform mod-menu
+                   when 5 perform mod-histoChauffeur
+                   when 6 perform mod-histoBus
+               end-evaluate
+           end-perform
+       *> retour au menu principal : choix est remis a zero pour
+       *> que la boucle de l'appelant ne le prenne pas pour "Quitter"
+           move 0 to choix
        .
 
        mod-dispoChauffeur.
@@ -322,7 +561,19 @@
 
        mod-quelleDate.
            display a-effacer
-           call '3-4-quelleDate' end-call
+           call 'quelleDate' end-call
+           perform mod-menu
+       .
+
+       mod-histoChauffeur.
+           display a-effacer
+           call '3-5-histoChauffeur' end-call
+           perform mod-menu
+       .
+
+       mod-histoBus.
+           display a-effacer
+           call '3-6-histoBus' end-call
            perform mod-menu
        .
 
@@ -330,11 +581,188 @@
 
 
        mod-recap.
-           display a-effacer
-           call 'recap' end-call
-           perform mod-menu
+           perform test after until choix = 6
+               display a-effacer
+               display a-plg-recap
+               display s-plg-choix
+               accept s-choix
+               evaluate choix
+                   when 1
+                       display a-effacer
+                       call 'recap' end-call
+                   when 2
+                       display a-effacer
+                       call 'utilisationFlotte' end-call
+                   when 3
+                       display a-effacer
+                       call 'manifesteJournalier' end-call
+                   when 4
+                       display a-effacer
+                       call 'exportAffectations' end-call
+                   when 5
+                       display a-effacer
+                       call 'recapCircuit' end-call
+               end-evaluate
+           end-perform
+       .
+
+       *>>>>>>>>>>>> 5. modules pour les bus >>>>>>>>>>>>>>>>>>
+
+       mod-bus.
+           perform test after until choix = 7
+               display a-effacer
+               display a-plg-bus
+               display s-plg-choix
+               accept s-choix
+               evaluate choix
+                   when 1 perform mod-consultBus
+                   when 2 perform mod-ajoutBus
+                   when 3 perform mod-supprBus
+                   when 4 perform mod-modifBus
+                   when 5 perform mod-consultIncident
+                   when 6 perform mod-ajoutIncident
+               end-evaluate
+           end-perform
+       *> retour au menu principal : choix est remis a zero pour
+       *> que la boucle de l'appelant ne le prenne pas pour "Quitter"
+           move 0 to choix
+          .
 
+       mod-consultBus.
+           perform test after until choix = 2
+               display a-effacer
+               display s-consulterBus
+               call 'consultBus' end-call
+               perform mod-menu
+           end-perform
        .
+
+       mod-ajoutBus.
+           perform test after until choix = 2
+               display a-effacer
+               display s-ajouterBus
+               call 'ajoutBus' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-supprBus.
+           perform test after until choix = 2
+               display a-effacer
+               display s-supprimerBus
+               call 'supprBus' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-modifBus.
+           perform test after until choix = 2
+               display a-effacer
+               display s-modifierBus
+               call 'modifBus' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-consultIncident.
+           perform test after until choix = 2
+               display a-effacer
+               display s-consulterIncident
+               call 'consultIncident' end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-ajoutIncident.
+           perform test after until choix = 2
+               display a-effacer
+               display s-declarerIncident
+               call 'ajoutIncident' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       *>>>>>>>>>>>> 6. modules pour les circuits >>>>>>>>>>>>>>>
+
+       mod-circuit.
+           perform test after until choix = 5
+               display a-effacer
+               display a-plg-circuit
+               display s-plg-choix
+               accept s-choix
+               evaluate choix
+                   when 1 perform mod-consultCircuit
+                   when 2 perform mod-ajoutCircuit
+                   when 3 perform mod-supprCircuit
+                   when 4 perform mod-modifCircuit
+               end-evaluate
+           end-perform
+          .
+
+       mod-consultCircuit.
+           perform test after until choix = 2
+               display a-effacer
+               display s-consulterCircuit
+               call 'consultCircuit' end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-ajoutCircuit.
+           perform test after until choix = 2
+               display a-effacer
+               display s-ajouterCircuit
+               call 'ajoutCircuit' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-supprCircuit.
+           perform test after until choix = 2
+               display a-effacer
+               display s-supprimerCircuit
+               call 'supprCircuit' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       mod-modifCircuit.
+           perform test after until choix = 2
+               display a-effacer
+               display s-modifierCircuit
+               call 'modifCircuit' using operateurID end-call
+               perform mod-menu
+           end-perform
+       .
+
+       *> recalcule les effectifs chauffeurs/bus affiches au menu
+       *> principal, a chaque reaffichage de celui-ci
+       mod-compterEffectifs.
+           move 0 to nbChauffeurs
+           set fin-lire to false
+           open input f-chaufNouv
+           read f-chaufNouv next
+           end set fin-lire to true end-read
+           perform test after until fin-lire
+               add 1 to nbChauffeurs
+               read f-chaufNouv next
+               end set fin-lire to true end-read
+           end-perform
+           close f-chaufNouv
+
+           move 0 to nbBus
+           set fin-lire to false
+           open input f-bus
+           read f-bus next
+           end set fin-lire to true end-read
+           perform test after until fin-lire
+               add 1 to nbBus
+               read f-bus next
+               end set fin-lire to true end-read
+           end-perform
+           close f-bus
+       .
+
        end program menu.
 
 
