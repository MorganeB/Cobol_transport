@@ -6,7 +6,14 @@
        indexed access dynamic
        record key Numaffect
        alternate record key NumchaufA duplicates
-       alternate record key NumbusA duplicates.
+       alternate record key NumbusA duplicates
+       alternate record key NumCircuitA duplicates.
+
+       select f-bus assign 'FBus.dat' organization
+       indexed access dynamic record key numero.
+
+       select f-audit assign 'audit.log' organization line
+       sequential.
 
 
        file section.
@@ -17,13 +24,45 @@
            2 numbusA pic 9(4).
            2 dateDebAffectA pic 9(8).
            2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
 
        working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
        1 suivant pic x.
+       1 confirmSaisi pic x.
        1 numSaisi pic 9(4) value 0.
+       1 kmSaisi pic 9(6) value 0.
+       1 busACloturer pic 9(4).
+       1 motifAnnulSaisi pic x(30).
 
+       1 pic x value 'n'.
+       88 affectTrouvee value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
 
        screen section.
+       1 a-plg-dejaAnnulee.
+           2 line 20 col 15 'Cette affectation est d'&x'82'&'j'&x'85'&
+           ' annul'&x'82'&'e'.
+
        1 a-effacer.
            2 blank screen.
 
@@ -36,27 +75,80 @@
            2 line 7 col 30 ' '&x'85'&' supprimer : '.
            2 s-num line 8 col 10 pic 9(4) to numSaisi required.
 
+       1 a-plg-fiche.
+           2 line 10 col 5 'Num'&x'82'&'ro du bus : '.
+           2 a-bus pic z(4) from numbusA.
+           2 line 11 col 5 'Num'&x'82'&'ro du chauffeur : '.
+           2 a-chauf pic z(4) from numchaufA.
+
+       1 s-plg-confirm.
+           2 line 15 col 5 'Confirmer l''annulation (O/N) : '.
+           2 s-confirm pic x to confirmSaisi required.
+
+       1 s-plg-km.
+           2 line 16 col 5 'Kilom'&x'88'&'tres parcourus : '.
+           2 s-km pic 9(6) to kmSaisi.
+
+       1 s-plg-motifAnnul.
+           2 line 17 col 5 'Motif de l''annulation : '.
+           2 s-motifAnnul pic x(30) to motifAnnulSaisi.
+
        1 a-plg-res.
-           2 line 20 col 15 'Affectation supprim'&x'82'&'e !'.
+           2 line 20 col 15 'Affectation annul'&x'82'&'e !'.
 
        1 a-plg-nonRes.
            2 line 19 col 15 'Echec. '.
            2 line 20 col 15 'Le numero est peut-etre incorrect'.
 
+       1 a-plg-abandon.
+           2 line 20 col 15 'Annulation abandonn'&x'82'&'e'.
 
-       procedure division.
+
+       procedure division using operateurID-parm.
            display s-plg-saisie
            accept s-num
            open i-o f-affectation
-           read f-affectation
 
            move numSaisi to Numaffect
-           delete f-affectation
+           read f-affectation
                invalid key
-                   display a-plg-nonRes
+                   set affectTrouvee to false
                not invalid key
-                   display a-plg-res
-           end-delete
+                   set affectTrouvee to true
+           end-read
+
+           if affectTrouvee and annulee then
+               display a-plg-dejaAnnulee
+           else
+               if affectTrouvee then
+                   display a-plg-fiche
+                   display s-plg-confirm
+                   accept s-confirm
+
+                   if confirmSaisi = 'O' or confirmSaisi = 'o' then
+                       move numbusA to busACloturer
+                       display s-plg-km
+                       accept s-km
+                       display s-plg-motifAnnul
+                       accept s-motifAnnul
+
+                       set annulee to true
+                       move motifAnnulSaisi to motifAnnulA
+                       rewrite Affectation
+                           invalid key
+                               display a-plg-nonRes
+                           not invalid key
+                               display a-plg-res
+                               perform mod-majKilometrage
+                               perform mod-ecrireAudit
+                       end-rewrite
+                   else
+                       display a-plg-abandon
+                   end-if
+               else
+                   display a-plg-nonRes
+               end-if
+           end-if
 
            display a-plg-next
            accept s-next
@@ -64,7 +156,36 @@
            close f-affectation
            goback.
 
-
-
+       *> ajoute au compteur kilometrique du bus les kilometres
+       *> parcourus pendant l'affectation qui vient d'etre cloturee
+       mod-majKilometrage.
+           open i-o f-bus
+           move busACloturer to numero
+           read f-bus
+               not invalid key
+                   add kmSaisi to kilom
+                   rewrite bus
+           end-read
+           close f-bus
+       .
+
+
+       *> enregistre la suppression dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'SUPPR' to ligneAudit(18:5)
+           move 'AFFECTATION' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move motifA to ligneAudit(54:13)
+           move motifAnnulSaisi to ligneAudit(68:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
 
        end program supprAffect.
