@@ -0,0 +1,137 @@
+       program-id. modifCircuit.
+
+       file-control.
+           select f-circuit assign 'Circuit.dat' organization
+           indexed
+           access dynamic record key numCircuit.
+
+           select f-audit assign 'audit.log' organization line
+           sequential.
+
+       file section.
+       fd f-circuit.
+       1 Circuit.
+           2 numCircuit pic 9(4).
+           2 nomCircuit pic x(30).
+           2 villeDepart pic x(20).
+           2 villeArrivee pic x(20).
+           2 distanceCircuit pic 9(5).
+           2 minPlacesCircuit pic 9(3) value 0.
+           2 modeleRequisCircuit pic x(20).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 suivant pic x.
+       1 numSaisi pic 9(4) value 0.
+
+       1 nomSaisi pic x(30).
+       1 departSaisi pic x(20).
+       1 arriveeSaisi pic x(20).
+       1 distanceSaisi pic 9(5).
+       1 minPlacesSaisi pic 9(3).
+       1 modeleRequisSaisi pic x(20).
+       1 nomAvant pic x(30).
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+       screen section.
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 s-num-a-modifier.
+           2 line 7 col 5 'Quel circuit voulez-vous modifier ?'.
+           2 s-num line 7 col 45 pic 9(4) to numSaisi required.
+
+       1 s-plg-saisie.
+           2 line 9 col 11 'Nom du circuit : '.
+           2 s-nom pic x(30) to nomSaisi.
+           2 line 10 col 11 'Ville de d'&x'82'&'part : '.
+           2 s-depart pic x(20) to departSaisi.
+           2 line 11 col 11 'Ville d''arriv'&x'82'&'e : '.
+           2 s-arrivee pic x(20) to arriveeSaisi.
+           2 line 12 col 11 'Distance (km) : '.
+           2 s-distance pic 9(5) to distanceSaisi.
+           2 line 13 col 11 'Places minimum requises (0 si aucune) '.
+           2 s-minPlaces pic 9(3) to minPlacesSaisi.
+           2 line 14 col 11 'Mod'&x'82'&'le requis (vide si aucun) '.
+           2 s-modeleRequis pic x(20) to modeleRequisSaisi.
+
+       1 a-plg-res.
+           2 line 20 col 15 'Circuit modifi'&x'82'&' !'.
+
+       1 a-plg-nonRes.
+           2 line 20 col 15 'Echec. Circuit introuvable'.
+
+
+       procedure division using operateurID-parm.
+           display s-num-a-modifier
+           accept s-num
+
+           open i-o f-circuit
+           move numSaisi to numCircuit
+           read f-circuit
+               invalid key
+                   display a-plg-nonRes
+                   display a-plg-next
+                   accept s-next
+               not invalid key
+                   move nomCircuit to nomAvant
+                   display s-plg-saisie
+                   accept s-nom
+                   accept s-depart
+                   accept s-arrivee
+                   accept s-distance
+                   accept s-minPlaces
+                   accept s-modeleRequis
+
+                   move nomSaisi to nomCircuit
+                   move departSaisi to villeDepart
+                   move arriveeSaisi to villeArrivee
+                   move distanceSaisi to distanceCircuit
+                   move minPlacesSaisi to minPlacesCircuit
+                   move modeleRequisSaisi to modeleRequisCircuit
+
+                   rewrite Circuit
+                       invalid key
+                           display a-plg-nonRes
+                       not invalid key
+                           display a-plg-res
+                           perform mod-ecrireAudit
+                   end-rewrite
+
+                   display a-plg-next
+                   accept s-next
+           end-read
+
+           close f-circuit
+           goback.
+
+
+       *> enregistre la modification dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           move 'MODIF' to ligneAudit(18:5)
+           move 'CIRCUIT' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move nomAvant to ligneAudit(54:13)
+           move nomSaisi to ligneAudit(68:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+       end program modifCircuit.
