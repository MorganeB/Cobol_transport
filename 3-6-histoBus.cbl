@@ -0,0 +1,194 @@
+       program-id. 3-6-histoBus.
+
+       file-control.
+           *> fichiers à ouvrir
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+           select f-affectation assign 'Affectation.dat' organization
+           indexed access dynamic
+               record key Numaffect
+               alternate record key NumchaufA duplicates
+               alternate record key NumbusA duplicates
+               alternate record key NumCircuitA duplicates.
+
+
+       file section.
+
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-affectation.
+       1 Affectation.
+           2 Numaffect pic 9(4).
+           2 numchaufA pic 9(4).
+           2 numbusA pic 9(4).
+           2 dateDebAffectA pic 9(8).
+           2 dateFinAffectA pic 9(8).
+           2 motifA pic x(30).
+           2 numCircuitA pic 9(4).
+           2 statusA pic x(01) value 'N'.
+               88 annulee value 'A'.
+           2 motifAnnulA pic x(30).
+
+
+       working-storage section.
+
+       1 i pic 99 value 9.  *> indice de ligne
+       1 nextPage pic x.
+       1 suivant pic x.
+
+       1 busSaisi pic 9(4).
+
+       1 pic x value 'n'.
+       88 busExiste value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 finVerif value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 trouve value 'o' false 'n'.
+
+
+       screen section.
+       1 a-plg-effacerEcran.
+           2 blank screen.
+
+       1 a-plg-titre.
+           2 blank screen.
+           2 line 4 col 10 'Historique des affectations d''un bus'.
+
+       1 a-plg-entete.
+           2 line 8 col 3 'Chauffeur'.
+           2 line 8 col 15 'D'&x'82'&'but'.
+           2 line 8 col 30 'Fin'.
+
+       1 s-plg-saisie.
+           2 line 6 col 4 'Num'&x'82'&'ro du bus : '.
+           2 s-numBus pic 9(4) to busSaisi required.
+
+       1 a-plg-fiche.
+           2 line 6 col 40 'Marque : '.
+           2 a-marque pic x(20) from marque.
+
+       1 a-plg-res.
+           2 line i col 3 pic 9(4) from numchaufA.
+           2 line i col 15 pic 9(4) from dateDebAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateDebAffectA(7:2).
+
+       1 a-plg-fin.
+           2 line i col 30 pic 9(4) from dateFinAffectA(1:4).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(5:2).
+           2 '/'.
+           2 pic 99 from dateFinAffectA(7:2).
+
+       1 a-plg-encours.
+           2 line i col 30 'en cours'.
+
+       1 a-plg-annuleeListe.
+           2 line i col 45 'ANNULEE'.
+
+       1 a-plg-businexistant.
+           2 line 20 col 15 'Bus inexistant'.
+
+       1 a-plg-pasAffect.
+           2 line 20 col 15 'Ce bus n''a pas d''affectation'.
+
+       1 a-plg-nextPage.
+           2 line 24 'Appuyez sur une touche pour afficher la suite' .
+           2 s-nextPage line 25 col 80 pic x to nextPage auto secure.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+
+       procedure division.
+           display a-plg-titre
+           display s-plg-saisie
+           accept s-numBus
+
+           open input f-bus
+           move busSaisi to numero
+           read f-bus
+               invalid key
+                   set busExiste to false
+               not invalid key
+                   set busExiste to true
+           end-read
+           close f-bus
+
+           if busExiste then
+               display a-plg-fiche
+               display a-plg-entete
+
+               open input f-affectation
+               move busSaisi to numbusA
+               start f-affectation key is equal numbusA
+                   invalid key
+                       set finVerif to true
+                   not invalid key
+                       set finVerif to false
+               end-start
+
+               perform until finVerif
+                   read f-affectation next
+                       at end
+                           set finVerif to true
+                       not at end
+                           if numbusA not = busSaisi then
+                               set finVerif to true
+                           else
+                               perform mod-affichage
+                               set trouve to true
+                           end-if
+                   end-read
+               end-perform
+               close f-affectation
+
+               if not trouve then
+                   display a-plg-pasAffect
+               end-if
+           else
+               display a-plg-businexistant
+           end-if
+
+           display a-plg-next
+           accept s-next
+           goback.
+
+
+       mod-affichage.
+           display a-plg-res
+           if dateFinAffectA = 0 then
+               display a-plg-encours
+           else
+               display a-plg-fin
+           end-if
+           if annulee then
+               display a-plg-annuleeListe
+           end-if
+           compute i = i + 1
+           if (i > 20) then
+               compute i = 9
+               display a-plg-nextPage
+               accept s-nextPage
+               display a-plg-effacerEcran
+               display a-plg-titre
+               display a-plg-entete
+           end-if
+       .
+
+
+       end program 3-6-histoBus.
