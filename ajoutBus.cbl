@@ -0,0 +1,248 @@
+       program-id. ajoutBus.
+
+       file-control.
+           select f-bus assign 'FBus.dat' organization
+           indexed
+           access dynamic record key numero.
+
+           select f-audit assign 'audit.log' organization line
+           sequential.
+
+       file section.
+       fd f-bus.
+       1 bus.
+           2 numero pic 9(4).
+           2 marque pic x(20).
+           2 nbplaces pic 9(3).
+           2 modele pic x(20).
+           2 kilom pic 9(6).
+           2 dateControle pic 9(8).
+
+       fd f-audit.
+       1 ligneAudit pic x(80).
+
+       working-storage section.
+       1 dateAudit pic 9(8).
+       1 heureAudit pic 9(6).
+       1 suivant pic x.
+
+       1 numSaisi pic 9(4) value 0.
+       1 marqueSaisi pic x(20).
+       1 nbplacesSaisi pic 9(3).
+       1 modeleSaisi pic x(20).
+       1 kilomSaisi pic 9(6).
+       1 dateControleSaisi pic 9(8).
+
+       1 pic x value 'n'.
+       88 dejaExistant value 'o' false 'n'.
+
+       1 pic x value 'n'.
+       88 juste value 'o' false 'n'.
+
+       1 confirmSaisi pic x.
+       1 marqueAvant pic x(20) value spaces.
+
+       1 dateAValider pic 9(8).
+       1 pic x value 'n'.
+       88 dateValide value 'o' false 'n'.
+
+       linkage section.
+       1 operateurID-parm pic x(10).
+
+       screen section.
+
+       1 a-effacer.
+           2 blank screen.
+
+       1 a-plg-next.
+           2 line 24 'Appuyez sur une touche pour continuer' .
+           2 s-next line 25 col 80 pic x to suivant auto secure.
+
+       1 s-plg-numero.
+           2 line 6 col 8 'Num'&x'82'&'ro du bus : '.
+           2 s-numero pic 9(4) to numSaisi required.
+
+       1 s-plg-saisie.
+           2 line 8 col 8 'Marque :  '.
+           2 s-marque pic x(20) to marqueSaisi.
+           2 line 9 col 8 'Nombre de places : '.
+           2 s-places pic 9(3) to nbplacesSaisi.
+           2 line 10 col 8 'Mod'&x'82'&'le : '.
+           2 s-modele pic x(20) to modeleSaisi.
+           2 line 11 col 8 'Kilom'&x'82'&'trage : '.
+           2 s-kilom pic 9(6) to kilomSaisi.
+           2 line 12 col 8 'Prochain contr'&x'82'&'le technique '.
+           2 line 13 col 8 '(0000/00/00 si inconnu) : '.
+           2 s-ctrl1 pic 9(4) to dateControleSaisi(1:4).
+           2 '/'.
+           2 s-ctrl2 pic 9(2) to dateControleSaisi(5:2).
+           2 '/'.
+           2 s-ctrl3 pic 9(2) to dateControleSaisi(7:2).
+
+       1 a-plg-res.
+           2 line 20 col 15 'Bus ajout'&x'82'&' !'.
+
+       1 a-plg-nonRes.
+           2 line 20 col 15 'Echec. Ce num'&x'82'&'ro'.
+           2 line 21 col 15 'existe d'&x'82'&'j'&x'85'&'.'.
+
+       1 a-plg-ficheExistante.
+           2 line 15 col 8 'Ce num'&x'82'&'ro est d'&x'82'&'j'&x'85'&
+           ' utilis'&x'82'&' par :'.
+           2 line 16 col 10 'Marque : '.
+           2 a-marqueExist pic x(20) from marque.
+           2 line 17 col 10 'Nombre de places : '.
+           2 a-placesExist pic z(3) from nbplaces.
+           2 line 18 col 10 'Mod'&x'82'&'le : '.
+           2 a-modeleExist pic x(20) from modele.
+           2 line 19 col 10 'Kilom'&x'82'&'trage : '.
+           2 a-kilomExist pic z(6) from kilom.
+
+       1 s-plg-confirmEcrasement.
+           2 line 21 col 8 'Remplacer cette fiche (O/N) : '.
+           2 s-confirmEcrasement pic x to confirmSaisi required.
+
+       1 a-plg-abandon.
+           2 line 20 col 15 'Ajout annul'&x'82'&'.'.
+
+       1 a-plg-zero.
+           2 line 20 col 15 'Le num'&x'82'&'ro de bus doit '&x'88'&
+           'tre'.
+           2 line 21 col 15 'sup'&x'82'&'rieur '&x'85'&' 0.'.
+
+       1 a-plg-erreur.
+           2 line 23 col 12 'Saisir une date correcte svp'.
+
+
+       procedure division using operateurID-parm.
+           display s-plg-numero
+           accept s-numero
+
+           perform test after until numSaisi > 0
+               display a-plg-zero
+               display s-plg-numero
+               accept s-numero
+           end-perform
+
+           display s-plg-saisie
+           accept s-marque
+           accept s-places
+           accept s-modele
+           accept s-kilom
+           accept s-ctrl1
+           accept s-ctrl2
+           accept s-ctrl3
+
+           perform test after until juste
+               move dateControleSaisi to dateAValider
+               perform mod-validerDate
+               if not dateValide then
+                   display a-plg-erreur
+                   display s-plg-saisie
+                   accept s-marque
+                   accept s-places
+                   accept s-modele
+                   accept s-kilom
+                   accept s-ctrl1
+                   accept s-ctrl2
+                   accept s-ctrl3
+               else
+                   set juste to true
+                   display a-effacer
+               end-if
+           end-perform
+
+           open i-o f-bus
+
+           move numSaisi to numero
+           read f-bus
+               invalid key
+                   set dejaExistant to false
+               not invalid key
+                   set dejaExistant to true
+           end-read
+
+           if dejaExistant then
+               display a-plg-ficheExistante
+               display s-plg-confirmEcrasement
+               accept s-confirmEcrasement
+           end-if
+
+           if not dejaExistant or confirmSaisi = 'O'
+           or confirmSaisi = 'o' then
+               if dejaExistant then
+                   move marque to marqueAvant
+               end-if
+               move numSaisi to numero
+               move marqueSaisi to marque
+               move nbplacesSaisi to nbplaces
+               move modeleSaisi to modele
+               move kilomSaisi to kilom
+               move dateControleSaisi to dateControle
+
+               if dejaExistant then
+                   rewrite bus
+                       invalid key
+                           display a-plg-nonRes
+                       not invalid key
+                           display a-plg-res
+                           perform mod-ecrireAudit
+                   end-rewrite
+               else
+                   write bus
+                       invalid key
+                           display a-plg-nonRes
+                       not invalid key
+                           display a-plg-res
+                           perform mod-ecrireAudit
+                   end-write
+               end-if
+           else
+               display a-plg-abandon
+           end-if
+
+           display a-plg-next
+           accept s-next
+
+           close f-bus
+           goback.
+
+       *> enregistre l'ajout dans le journal d'audit
+       mod-ecrireAudit.
+           accept dateAudit from date yyyymmdd
+           accept heureAudit from time
+           move spaces to ligneAudit
+           move dateAudit to ligneAudit(1:8)
+           move heureAudit to ligneAudit(10:6)
+           if dejaExistant then
+               move 'MODIF' to ligneAudit(18:5)
+           else
+               move 'AJOUT' to ligneAudit(18:5)
+           end-if
+           move 'BUS' to ligneAudit(25:11)
+           move numSaisi to ligneAudit(38:4)
+           move operateurID-parm to ligneAudit(43:10)
+           move marqueAvant to ligneAudit(54:13)
+           move marqueSaisi to ligneAudit(68:13)
+           open extend f-audit
+           write ligneAudit
+           close f-audit
+       .
+
+       *> valide une date reelle (mois/jour selon le calendrier,
+       *> annees bissextiles comprises) via function integer-of-date,
+       *> qui renvoie 0 pour toute date qui n'existe pas;
+       *> 0000/00/00 reste toujours valide (valeur "inconnu")
+       mod-validerDate.
+           if dateAValider = 0 then
+               set dateValide to true
+           else
+               if function integer-of-date(dateAValider) = 0 then
+                   set dateValide to false
+               else
+                   set dateValide to true
+               end-if
+           end-if
+       .
+
+       end program ajoutBus.
